@@ -10,24 +10,33 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ItemFile ASSIGN TO "Item.dat"
+           SELECT ItemFile ASSIGN TO "item.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
            RELATIVE KEY IS RelativeKey
            FILE STATUS IS File-Status.
        DATA DIVISION.
        FILE SECTION.
+      *> Same physical item.dat main.cbl writes, so the field layout
+      *> here must track main.cbl's Item-Record byte-for-byte.
        FD ItemFile.
        01 Item-Record.
-           05 Item-ID PIC 9(5).
-           05 Item-Name PIC X(20).
-           05 Item-Price PIC 9(5).
+           05 Item-ID          PIC 9(5).
+           05 Item-Barcode     PIC X(13).
+           05 Item-Name        PIC X(20).
+           05 Item-Category    PIC X(12).
+           05 Item-Price       PIC 9(5)V99.
+           05 Item-Cost        PIC 9(5)V99 VALUE ZEROES.
+           05 Item-Qty         PIC 9(3).
        WORKING-STORAGE SECTION.
        01 File-Status PIC XX VALUE "00".
        01 EOF PIC X VALUE "Y".
        01 EOFP PIC X VALUE "Y".
        01 User-Choice PIC X.
        01 RelativeKey PIC 9(5).
+       01 WS-Price-Min PIC 9(5)V99 VALUE ZERO.
+       01 WS-Price-Max PIC 9(5)V99 VALUE 99999.
+       01 WS-Category-Filter PIC X(12) VALUE SPACES.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             OPEN I-O ItemFile
@@ -75,11 +84,25 @@
                STOP RUN
             END-IF
 
+            DISPLAY "Filter Category (blank = no filter): "
+            ACCEPT WS-Category-Filter
+            DISPLAY "Filter Min Price (0 = no minimum): "
+            ACCEPT WS-Price-Min
+            DISPLAY "Filter Max Price (0 = no maximum): "
+            ACCEPT WS-Price-Max
+            IF WS-Price-Max = 0
+                MOVE 99999 TO WS-Price-Max
+            END-IF
+
             DISPLAY "Item Record"
             DISPLAY "--------------------------------------------------"
             DISPLAY "Item-ID                  "
+                   "Item-Barcode      "
                    "Item-Name                  "
-                   "Item-Price"
+                   "Item-Price      "
+                   "Item-Cost      "
+                   "Item-Qty      "
+                   "Item-Category"
             DISPLAY "--------------------------------------------------"
             MOVE "N" TO EOF
             PERFORM UNTIL EOF = "Y"
@@ -87,9 +110,18 @@
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
-                   DISPLAY Item-ID"                    "
-                           Item-Name"                  "
-                           Item-Price
+                   IF (WS-Category-Filter = SPACES OR
+                       WS-Category-Filter = Item-Category) AND
+                      Item-Price >= WS-Price-Min AND
+                      Item-Price <= WS-Price-Max
+                       DISPLAY Item-ID"                    "
+                               Item-Barcode"      "
+                               Item-Name"                  "
+                               Item-Price"      "
+                               Item-Cost"      "
+                               Item-Qty"      "
+                               Item-Category
+                   END-IF
             END-PERFORM.
        Insert-Data.
             MOVE "Y" TO EOF
@@ -97,10 +129,18 @@
                DISPLAY "Enter Item ID: "
                ACCEPT Item-ID
                MOVE Item-ID TO RelativeKey
+               DISPLAY "Enter Item Barcode: "
+               ACCEPT Item-Barcode
                DISPLAY "Enter Item Name: "
                ACCEPT Item-Name
                DISPLAY "Enter Item Price: "
                ACCEPT Item-Price
+               DISPLAY "Enter Item Cost: "
+               ACCEPT Item-Cost
+               DISPLAY "Enter Item Quantity: "
+               ACCEPT Item-Qty
+               DISPLAY "Enter Item Category: "
+               ACCEPT Item-Category
                WRITE Item-Record INVALID KEY
                DISPLAY "Error: Unable to write record."
                END-WRITE
@@ -126,8 +166,17 @@
                    DISPLAY "Item Name: " Item-Name
                    DISPLAY "Enter New Item Name: "
                    ACCEPT Item-Name
+                   DISPLAY "Item Price: " Item-Price
                    DISPLAY "Enter Item Price: "
                    ACCEPT Item-Price
+                   DISPLAY "Item Cost: " Item-Cost
+                   DISPLAY "Enter Item Cost: "
+                   ACCEPT Item-Cost
+                   DISPLAY "Enter Item Quantity: "
+                   ACCEPT Item-Qty
+                   DISPLAY "Item Category: " Item-Category
+                   DISPLAY "Enter New Item Category: "
+                   ACCEPT Item-Category
                    REWRITE Item-Record INVALID KEY
                    DISPLAY "Error: Unable to rewrite record."
                    END-REWRITE
