@@ -10,7 +10,7 @@
            SELECT SaleFile ASSIGN TO "sale.txt"
            ORGANIZATION IS SEQUENTIAL.
 
-           SELECT ItemFile ASSIGN TO "Item.dat"
+           SELECT ItemFile ASSIGN TO "item.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
            RELATIVE KEY IS RelativeKey
@@ -20,7 +20,7 @@
            SELECT HistoryFile ASSIGN TO "history.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS History-ID
+           RELATIVE KEY IS History-RelKey
             FILE STATUS IS File-Status.
 
 
@@ -28,6 +28,12 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-STATUS.
 
+           SELECT CustomerFile ASSIGN TO "customer.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS Customer-RelKey
+            FILE STATUS IS File-Status.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -42,12 +48,17 @@
            05 Sale-PW PIC X(6).
 
 
+      *> Same physical item.dat main.cbl writes, so the field layout
+      *> here must track main.cbl's Item-Record byte-for-byte.
        FD ItemFile.
        01 Item-Record.
-           05 Item-ID PIC 9(5).
-           05 Item-Name PIC X(20).
-           05 Item-Price PIC 9(5).
-           05 Item-Qty PIC 9(3).
+           05 Item-ID          PIC 9(5).
+           05 Item-Barcode     PIC X(13).
+           05 Item-Name        PIC X(20).
+           05 Item-Category    PIC X(12).
+           05 Item-Price       PIC 9(5)V99.
+           05 Item-Cost        PIC 9(5)V99 VALUE ZEROES.
+           05 Item-Qty         PIC 9(3).
 
 
 
@@ -70,6 +81,15 @@
            05 TOTAL-AMOUNT      PIC 9(6).
            05 UNIT-OF-PRICE PIC 9(6).
            05 ORDER-DATE PIC XX/XX/XXXX.
+           05 ORDER-STATUS PIC X(10).
+
+       FD CustomerFile.
+       01 Customer-Record.
+           05 Customer-ID          PIC 9(5).
+           05 Customer-Full-Name   PIC X(20).
+           05 Customer-Phone       PIC X(15).
+           05 Customer-Join-Date   PIC 9(8).
+           05 Customer-DOB         PIC 9(8) VALUE ZEROES.
 
        WORKING-STORAGE SECTION.
        01  WS-RESULT        PIC 9(4) VALUE ZERO.
@@ -78,6 +98,7 @@
        01 EOFP PIC X VALUE "Y".
        01 User-Choice PIC X.
        01 RelativeKey PIC 9(5).
+       01 History-RelKey PIC 9(5).
        01 role PIC X(1).
        01 EF PIC X(1) value "Y".
        01 Admin-Input-ID       PIC X(6).
@@ -94,11 +115,46 @@
        01 WS-STATUS         PIC XX.
        01 WS-END            PIC X VALUE "N".
        01 WS-MATCHED        PIC X VALUE "N".
+       01 WS-Stock-OK       PIC X VALUE "N".
        01 TOTAL-COST     PIC 9(6) VALUE ZERO.
+       01 WS-Low-Stock-Threshold PIC 9(3) VALUE 10.
+       01 WS-Item-Search-Keyword PIC X(20) VALUE SPACES.
+       01 WS-UC-Item-Name        PIC X(20).
+       01 WS-UC-Keyword          PIC X(20).
+       01 WS-Key-Len             PIC 99.
+       01 WS-Scan-Pos            PIC 99.
+       01 WS-Item-Matches        PIC X VALUE "N".
+       01 WS-Add-Another-Item    PIC X VALUE "N".
+       01 WS-Invoice-Order-ID    PIC 9(5).
+       01 WS-Invoice-Grand-Total PIC 9(7).
        01 Input-Customer-Id     PIC 9(5).
        01 INPUT-ITEM-ID     PIC X(5).
        01 INPUT-QTY         PIC 9(3).
        01 CONFIRMATION      PIC X(10).
+       01 Customer-RelKey   PIC 9(5).
+       01 WS-Customer-Found PIC X VALUE "N".
+       01 WS-Order-Max-ID   PIC 9(5) VALUE ZERO.
+       01 WS-Order-Status-Input PIC X(10).
+       01 WS-Order-Search-ID    PIC 9(5).
+       01 WS-Order-Found        PIC X VALUE "N".
+       01 IDX                   PIC 9(4).
+       01 WS-Order-Buffer-Count PIC 9(4) VALUE ZERO.
+       01 WS-Order-Buffer.
+           05 WS-Order-Buffer-Row OCCURS 500 TIMES.
+               10 WS-OB-ID           PIC 9(5).
+               10 WS-OB-Customer-ID  PIC 9(5).
+               10 WS-OB-Item-ID      PIC 9(5).
+               10 WS-OB-Item-Name    PIC X(15).
+               10 WS-OB-Qty          PIC 9(3).
+               10 WS-OB-Amount       PIC 9(6).
+               10 WS-OB-Unit-Price   PIC 9(6).
+               10 WS-OB-Date         PIC XX/XX/XXXX.
+               10 WS-OB-Status       PIC X(10).
+       01 WS-Today          PIC 9(8).
+       01 WS-Today-R REDEFINES WS-Today.
+           05 WS-Today-Year  PIC 9(4).
+           05 WS-Today-Month PIC 9(2).
+           05 WS-Today-Day   PIC 9(2).
 
 
 
@@ -179,7 +235,13 @@
                DISPLAY "6.View Item Transaction "
                DISPLAY "-----------------------------"
                DISPLAY ""
-               DISPLAY "7.Exit"
+               display "Orders"
+               DISPLAY "-----------------------------"
+               DISPLAY "7.View Orders "
+               DISPLAY "8.Update Order Status "
+               DISPLAY "-----------------------------"
+               DISPLAY ""
+               DISPLAY "9.Exit"
                DISPLAY "Enter Choose Option:"
                ACCEPT User-Choice
                EVALUATE User-Choice
@@ -196,6 +258,10 @@
                    WHEN "6"
                        PERFORM View-History
                    WHEN "7"
+                       PERFORM View-Orders
+                   WHEN "8"
+                       PERFORM Update-Order-Status
+                   WHEN "9"
                        stop run
                    WHEN OTHER
                        DISPLAY "Invalid command. Try again."
@@ -219,9 +285,12 @@
             DISPLAY "Item Record"
             DISPLAY "--------------------------------------------------"
             DISPLAY "Item-ID" a
+                   "Item-Barcode" a
                    "Item-Name" a
                    "Item Quantity" a
-                   "Item-Price"
+                   "Item-Price" a
+                   "Item-Cost" a
+                   "Item-Category"
 
             DISPLAY "--------------------------------------------------"
             MOVE "N" TO EOF
@@ -231,9 +300,12 @@
                    MOVE "Y" TO EOF
                NOT AT END
                    DISPLAY Item-ID a
+                           Item-Barcode a
                            Item-Name a
                            Item-Qty a
-                           Item-Price
+                           Item-Price a
+                           Item-Cost a
+                           Item-Category
 
             END-PERFORM.
 
@@ -243,12 +315,18 @@
                DISPLAY "Enter Item ID: "
                ACCEPT Item-ID
                MOVE Item-ID TO RelativeKey
+               DISPLAY "Enter Item Barcode: "
+               ACCEPT Item-Barcode
                DISPLAY "Enter Item Name: "
                ACCEPT Item-Name
                DISPLAY "Enter Item Price: "
                ACCEPT Item-Price
+               DISPLAY "Enter Item Cost: "
+               ACCEPT Item-Cost
                DISPLAY "Enter Item Quantity: "
                ACCEPT Item-Qty
+               DISPLAY "Enter Item Category: "
+               ACCEPT Item-Category
                WRITE Item-Record INVALID KEY
                DISPLAY "Error: Unable to write record."
                END-WRITE
@@ -274,10 +352,17 @@
                    DISPLAY "Item Name: " Item-Name
                    DISPLAY "Enter New Item Name: "
                    ACCEPT Item-Name
+                   DISPLAY "Item Price: " Item-Price
                    DISPLAY "Enter Item Price: "
                    ACCEPT Item-Price
+                   DISPLAY "Item Cost: " Item-Cost
+                   DISPLAY "Enter Item Cost: "
+                   ACCEPT Item-Cost
                    DISPLAY "Enter Item Quantity: "
                    ACCEPT Item-Qty
+                   DISPLAY "Item Category: " Item-Category
+                   DISPLAY "Enter New Item Category: "
+                   ACCEPT Item-Category
                    REWRITE Item-Record INVALID KEY
                    DISPLAY "Error: Unable to rewrite record."
                    END-REWRITE
@@ -304,7 +389,6 @@
                    DISPLAY "File Status: " File-Status
                END-IF
             END-DELETE.
-           STOP RUN.
 
 
        Add-Stock.
@@ -346,6 +430,7 @@
                    END-IF
                   ADD 1 TO MAX-ID
                    MOVE MAX-ID TO HISTORY-ID
+                   MOVE MAX-ID TO History-RelKey
 
                    DISPLAY "Item Name: " Item-Name
 
@@ -457,64 +542,255 @@ Sale j*> obs
 
            OrderProcess.
               OPEN INPUT ItemFile
-           IF WS-STATUS NOT = "00"
-               DISPLAY "Cannot open item file. Status: " WS-STATUS
+           IF File-Status NOT = "00"
+               DISPLAY "Cannot open item file. Status: " File-Status
                STOP RUN
            END-IF
 
+           DISPLAY "Search items by name (blank = show all): "
+           ACCEPT WS-Item-Search-Keyword
            DISPLAY "Available Items:"
            PERFORM SHOW-ITEMS
            CLOSE ItemFile
 
            DISPLAY "Enter Customer-Id: "
            ACCEPT Input-Customer-Id
-           DISPLAY "Enter Item ID: "
-           ACCEPT INPUT-ITEM-ID
-           DISPLAY "Enter Quantity: "
-           ACCEPT INPUT-QTY
-
-           OPEN INPUT ItemFile
-           PERFORM CHECK-STOCK
-           CLOSE ItemFile
-
-           IF WS-MATCHED = "N"
-               DISPLAY "Item ID not found."
+           PERFORM FIND-CUSTOMER
+           IF WS-Customer-Found = "N"
+               DISPLAY "Customer ID not found. Order cancelled."
                STOP RUN
            END-IF
 
-           DISPLAY "Confirm Order? (Y/N): "
-           ACCEPT CONFIRMATION
-           IF FUNCTION UPPER-CASE(CONFIRMATION) = "Y"
-               OPEN EXTEND ORDER-FILE
-               MOVE Input-Customer-Id  TO CUSTOMER-ID
-               MOVE INPUT-ITEM-ID   TO ORDER-ITEM-ID
-               MOVE ITEM-NAME       TO ORDER-ITEM-NAME
-               MOVE INPUT-QTY       TO ORDER-QTY
-               MOVE TOTAL-COST   TO TOTAL-AMOUNT
-               WRITE ORDER-RECORD
+           PERFORM Next-Order-Sequence
+           MOVE WS-Order-Max-ID TO WS-Invoice-Order-ID
+           ACCEPT WS-Today FROM DATE YYYYMMDD
+
+           MOVE "Y" TO WS-Add-Another-Item
+           PERFORM UNTIL WS-Add-Another-Item NOT = "Y"
+               DISPLAY "Enter Item ID: "
+               ACCEPT INPUT-ITEM-ID
+               DISPLAY "Enter Quantity: "
+               ACCEPT INPUT-QTY
+
+               OPEN INPUT ItemFile
+               PERFORM CHECK-STOCK
+               CLOSE ItemFile
+
+               IF WS-MATCHED = "N"
+                   DISPLAY "Item ID not found."
+               ELSE IF WS-Stock-OK = "N"
+                   DISPLAY "Line rejected: insufficient stock."
+               ELSE
+                   DISPLAY "Confirm this line? (Y/N): "
+                   ACCEPT CONFIRMATION
+                   IF FUNCTION UPPER-CASE(CONFIRMATION) = "Y"
+                       OPEN EXTEND ORDER-FILE
+                       MOVE WS-Invoice-Order-ID TO ORDER-ID
+                       MOVE Input-Customer-Id  TO
+                           CUSTOMER-ID IN ORDER-RECORD
+                       MOVE INPUT-ITEM-ID   TO ORDER-ITEM-ID
+                       MOVE ITEM-NAME       TO ORDER-ITEM-NAME
+                       MOVE INPUT-QTY       TO ORDER-QTY
+                       MOVE TOTAL-COST   TO TOTAL-AMOUNT
+                       MOVE ITEM-PRICE   TO UNIT-OF-PRICE
+                       STRING WS-Today-Month "/" WS-Today-Day "/"
+                           WS-Today-Year DELIMITED BY SIZE
+                           INTO ORDER-DATE
+                       MOVE "Pending" TO ORDER-STATUS
+                       WRITE ORDER-RECORD
+                       CLOSE ORDER-FILE
+                   ELSE
+                       DISPLAY "Line Cancelled."
+                   END-IF
+               END-IF
+               END-IF
+
+               DISPLAY "Add another item to this order (Y/N)? "
+               ACCEPT WS-Add-Another-Item
+               MOVE FUNCTION UPPER-CASE(WS-Add-Another-Item)
+                   TO WS-Add-Another-Item
+           END-PERFORM
+
+           PERFORM SHOW-INVOICE
+
+           STOP RUN.
+
+       Next-Order-Sequence.
+           MOVE ZERO TO WS-Order-Max-ID
+           OPEN INPUT ORDER-FILE
+           IF WS-STATUS = "00"
+               MOVE "N" TO WS-END
+               PERFORM UNTIL WS-END = "Y"
+                   READ ORDER-FILE
+                   AT END
+                       MOVE "Y" TO WS-END
+                   NOT AT END
+                       IF ORDER-ID > WS-Order-Max-ID
+                           MOVE ORDER-ID TO WS-Order-Max-ID
+                       END-IF
+               END-PERFORM
                CLOSE ORDER-FILE
+           END-IF
+           ADD 1 TO WS-Order-Max-ID.
 
-               PERFORM SHOW-INVOICE
+       View-Orders.
+           OPEN INPUT ORDER-FILE
+           IF WS-STATUS NOT = "00"
+               DISPLAY "No orders on file yet."
            ELSE
-               DISPLAY "Order Cancelled."
+               DISPLAY "Order Record"
+               DISPLAY "-----------------------------------------------"
+               DISPLAY "Order-ID   "
+                       "Customer-ID   "
+                       "Item-ID   "
+                       "Qty   "
+                       "Date          "
+                       "Status"
+               DISPLAY "-----------------------------------------------"
+               MOVE "N" TO WS-END
+               PERFORM UNTIL WS-END = "Y"
+                   READ ORDER-FILE
+                   AT END
+                       MOVE "Y" TO WS-END
+                   NOT AT END
+                       DISPLAY ORDER-ID "      "
+                           CUSTOMER-ID IN ORDER-RECORD "         "
+                           ORDER-ITEM-ID "    "
+                           ORDER-QTY "   "
+                           ORDER-DATE "   "
+                           ORDER-STATUS
+               END-PERFORM
+               CLOSE ORDER-FILE
+           END-IF.
+
+       Update-Order-Status.
+           MOVE 0 TO WS-Order-Buffer-Count
+           MOVE "N" TO WS-Order-Found
+           OPEN INPUT ORDER-FILE
+           IF WS-STATUS = "00"
+               MOVE "N" TO WS-END
+               PERFORM UNTIL WS-END = "Y"
+                   READ ORDER-FILE
+                   AT END
+                       MOVE "Y" TO WS-END
+                   NOT AT END
+                       ADD 1 TO WS-Order-Buffer-Count
+                       MOVE ORDER-ID TO
+                           WS-OB-ID(WS-Order-Buffer-Count)
+                       MOVE CUSTOMER-ID IN ORDER-RECORD TO
+                           WS-OB-Customer-ID(WS-Order-Buffer-Count)
+                       MOVE ORDER-ITEM-ID TO
+                           WS-OB-Item-ID(WS-Order-Buffer-Count)
+                       MOVE ORDER-ITEM-NAME TO
+                           WS-OB-Item-Name(WS-Order-Buffer-Count)
+                       MOVE ORDER-QTY TO
+                           WS-OB-Qty(WS-Order-Buffer-Count)
+                       MOVE TOTAL-AMOUNT TO
+                           WS-OB-Amount(WS-Order-Buffer-Count)
+                       MOVE UNIT-OF-PRICE TO
+                           WS-OB-Unit-Price(WS-Order-Buffer-Count)
+                       MOVE ORDER-DATE TO
+                           WS-OB-Date(WS-Order-Buffer-Count)
+                       MOVE ORDER-STATUS TO
+                           WS-OB-Status(WS-Order-Buffer-Count)
+               END-PERFORM
+               CLOSE ORDER-FILE
            END-IF
 
-           STOP RUN.
+           DISPLAY "Enter Order-ID to update status: "
+           ACCEPT WS-Order-Search-ID
+           DISPLAY "New Status (Pending/Shipped/Completed/Cancelled): "
+           ACCEPT WS-Order-Status-Input
+
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-Order-Buffer-Count
+               IF WS-OB-ID(IDX) = WS-Order-Search-ID
+                   MOVE WS-Order-Status-Input TO WS-OB-Status(IDX)
+                   MOVE "Y" TO WS-Order-Found
+               END-IF
+           END-PERFORM
+
+           IF WS-Order-Found = "N"
+               DISPLAY "Error: Order-ID not found."
+           ELSE
+               OPEN OUTPUT ORDER-FILE
+               PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > WS-Order-Buffer-Count
+                   MOVE WS-OB-ID(IDX) TO ORDER-ID
+                   MOVE WS-OB-Customer-ID(IDX) TO
+                       CUSTOMER-ID IN ORDER-RECORD
+                   MOVE WS-OB-Item-ID(IDX) TO ORDER-ITEM-ID
+                   MOVE WS-OB-Item-Name(IDX) TO ORDER-ITEM-NAME
+                   MOVE WS-OB-Qty(IDX) TO ORDER-QTY
+                   MOVE WS-OB-Amount(IDX) TO TOTAL-AMOUNT
+                   MOVE WS-OB-Unit-Price(IDX) TO UNIT-OF-PRICE
+                   MOVE WS-OB-Date(IDX) TO ORDER-DATE
+                   MOVE WS-OB-Status(IDX) TO ORDER-STATUS
+                   WRITE ORDER-RECORD
+               END-PERFORM
+               CLOSE ORDER-FILE
+               DISPLAY "Order status updated successfully."
+           END-IF.
+
+       FIND-CUSTOMER.
+           MOVE "N" TO WS-Customer-Found
+           OPEN INPUT CustomerFile
+           IF File-Status = "35"
+               DISPLAY "File does not exist. Creating file..."
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN INPUT CustomerFile
+           END-IF
+           MOVE "N" TO WS-END
+           PERFORM UNTIL WS-END = "Y"
+               READ CustomerFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-END
+               NOT AT END
+                   IF Customer-ID IN Customer-Record = Input-Customer-Id
+                       MOVE "Y" TO WS-Customer-Found
+                       MOVE "Y" TO WS-END
+                   END-IF
+           END-PERFORM
+           CLOSE CustomerFile.
 
        SHOW-ITEMS.
+           MOVE FUNCTION UPPER-CASE(WS-Item-Search-Keyword)
+               TO WS-UC-Keyword
            PERFORM UNTIL WS-STATUS = "10"
                READ ItemFile
                    AT END
                        MOVE "10" TO WS-STATUS
                    NOT AT END
-                       DISPLAY "ID: " ITEM-ID
-                       DISPLAY "Name: " ITEM-NAME
+                       MOVE "Y" TO WS-Item-Matches
+                       IF WS-UC-Keyword NOT = SPACES
+                           PERFORM Check-Item-Name-Match
+                       END-IF
+                       IF WS-Item-Matches = "Y"
+                           DISPLAY "ID: " ITEM-ID
+                           DISPLAY "Name: " ITEM-NAME
+
+                           DISPLAY "-------------------------"
+                       END-IF
+           END-PERFORM.
 
-                       DISPLAY "-------------------------"
+       Check-Item-Name-Match.
+           MOVE FUNCTION UPPER-CASE(ITEM-NAME) TO WS-UC-Item-Name
+           MOVE "N" TO WS-Item-Matches
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-UC-Keyword))
+               TO WS-Key-Len
+           PERFORM VARYING WS-Scan-Pos FROM 1 BY 1
+               UNTIL WS-Scan-Pos > (21 - WS-Key-Len)
+               OR WS-Item-Matches = "Y"
+               IF WS-UC-Item-Name(WS-Scan-Pos:WS-Key-Len) =
+                  WS-UC-Keyword(1:WS-Key-Len)
+                   MOVE "Y" TO WS-Item-Matches
+               END-IF
            END-PERFORM.
 
        CHECK-STOCK.
            MOVE "N" TO WS-MATCHED
+           MOVE "N" TO WS-Stock-OK
            PERFORM UNTIL WS-STATUS = "10"
                READ ItemFile
                    AT END
@@ -524,24 +800,46 @@ Sale j*> obs
                            MOVE "Y" TO WS-MATCHED
                            IF INPUT-QTY > Item-Qty
                                DISPLAY "Stock Not Enough."
-                               STOP RUN
                            ELSE
+                               MOVE "Y" TO WS-Stock-OK
                                COMPUTE TOTAL-COST=
                                ITEM-PRICE * INPUT-QTY
                                DISPLAY "Stock Available."
                                DISPLAY "Item Name : " ITEM-NAME
                                DISPLAY "Unit Price: " ITEM-PRICE
                                DISPLAY "Total     : " TOTAL-COST
+                               CALL "LOW-STOCK-ALERT" USING Item-ID
+                                   Item-Name Item-Qty
+                                   WS-Low-Stock-Threshold
                            END-IF
                        END-IF
            END-PERFORM.
 
        SHOW-INVOICE.
+           MOVE 0 TO WS-Invoice-Grand-Total
            DISPLAY "--------- Invoice ---------"
-           DISPLAY "Customer-ID : " CUSTOMER-ID
-           display "Item-Id :"Item-ID
-           DISPLAY "Item-Name     : " ITEM-NAME
-           DISPLAY "Quantity : " INPUT-QTY
-           DISPLAY "Unit     : " ITEM-PRICE
-           DISPLAY "Total Cost    : " TOTAL-COST
+           DISPLAY "Order-ID    : " WS-Invoice-Order-ID
+           DISPLAY "Customer-ID : " Input-Customer-Id
+           OPEN INPUT ORDER-FILE
+           IF WS-STATUS = "00"
+               MOVE "N" TO WS-END
+               PERFORM UNTIL WS-END = "Y"
+                   READ ORDER-FILE
+                   AT END
+                       MOVE "Y" TO WS-END
+                   NOT AT END
+                       IF ORDER-ID = WS-Invoice-Order-ID
+                           DISPLAY "Item-ID  : " ORDER-ITEM-ID
+                           DISPLAY "Item-Name: " ORDER-ITEM-NAME
+                           DISPLAY "Quantity : " ORDER-QTY
+                           DISPLAY "Unit     : " UNIT-OF-PRICE
+                           DISPLAY "Line Cost: " TOTAL-AMOUNT
+                           DISPLAY "Status   : " ORDER-STATUS
+                           DISPLAY "---------------------------"
+                           ADD TOTAL-AMOUNT TO WS-Invoice-Grand-Total
+                       END-IF
+               END-PERFORM
+               CLOSE ORDER-FILE
+           END-IF
+           DISPLAY "Order Total : " WS-Invoice-Grand-Total
            DISPLAY "---------------------------".
