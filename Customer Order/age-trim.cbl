@@ -1,24 +1,50 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TRIM-AGE.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 WS-AGE-ALPHA         PIC X(10) VALUE SPACES.
-       01 WS-AGE-NUMERIC       PIC 9(5) VALUE ZEROS.
-       01 WS-AGE-DISPLAY       PIC ZZZZ9.
-       01 WS-AGE-TRIMMED       PIC X(10).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           MOVE '   25   ' TO WS-AGE-ALPHA
-
-           *> Convert trimmed alphanumeric to numeric
-           MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-AGE-ALPHA))
-               TO WS-AGE-NUMERIC
-
-           *> Format numeric age without leading zeros
-           MOVE WS-AGE-NUMERIC TO WS-AGE-DISPLAY
-
-           DISPLAY 'Age (Numeric) :' WS-AGE-DISPLAY
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIM-AGE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-DOB                 PIC 9(8).
+       01 WS-DOB-R               REDEFINES WS-DOB.
+           05 WS-DOB-YEAR         PIC 9(4).
+           05 WS-DOB-MONTH        PIC 9(2).
+           05 WS-DOB-DAY          PIC 9(2).
+
+       01 WS-TODAY               PIC 9(8).
+       01 WS-TODAY-R             REDEFINES WS-TODAY.
+           05 WS-TODAY-YEAR       PIC 9(4).
+           05 WS-TODAY-MONTH      PIC 9(2).
+           05 WS-TODAY-DAY        PIC 9(2).
+
+       01 WS-AGE-NUMERIC         PIC 9(5) VALUE ZEROS.
+       01 WS-AGE-DISPLAY         PIC ZZZZ9.
+       01 WS-AGE-ALPHA           PIC X(10) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01 L-DOB                  PIC 9(8).
+       01 L-TODAY                PIC 9(8).
+       01 L-AGE                  PIC 9(3).
+
+       PROCEDURE DIVISION USING L-DOB L-TODAY L-AGE.
+       MAIN-LOGIC.
+           MOVE L-DOB TO WS-DOB
+           MOVE L-TODAY TO WS-TODAY
+
+           COMPUTE WS-AGE-NUMERIC = WS-TODAY-YEAR - WS-DOB-YEAR
+           IF WS-TODAY-MONTH < WS-DOB-MONTH
+               SUBTRACT 1 FROM WS-AGE-NUMERIC
+           ELSE
+               IF WS-TODAY-MONTH = WS-DOB-MONTH AND
+                  WS-TODAY-DAY < WS-DOB-DAY
+                   SUBTRACT 1 FROM WS-AGE-NUMERIC
+               END-IF
+           END-IF
+
+           *> Format numeric age without leading zeros, same
+           *> trim-and-format idea this routine started from
+           MOVE WS-AGE-NUMERIC TO WS-AGE-DISPLAY
+           MOVE FUNCTION TRIM(WS-AGE-DISPLAY) TO WS-AGE-ALPHA
+           MOVE FUNCTION NUMVAL(WS-AGE-ALPHA) TO L-AGE
+
+           GOBACK.
+       END PROGRAM TRIM-AGE.
