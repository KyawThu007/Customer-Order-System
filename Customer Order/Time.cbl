@@ -1,21 +1,45 @@
-  ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 ESC             PIC X       VALUE X'1B'.        *> Escape character (ASCII 27)
-       01 Red-On          PIC X(5)    VALUE "[34m".       *> Red text
-       01 Reset-Color     PIC X(4)    VALUE "[0m".        *> Reset color
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY ESC Red-On "Low-Stock-Message" ESC Reset-Color
-            DISPLAY "HEllo"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared low-stock alert, called from main.cbl/Order.cbl/
+      *          Stock.cbl whenever an item's quantity drops below its
+      *          threshold, instead of each program rolling its own
+      *          colored warning message.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOW-STOCK-ALERT.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 ESC             PIC X       VALUE X'1B'.        *> Escape character (ASCII 27)
+       01 Red-On          PIC X(5)    VALUE "[31m".       *> Red text
+       01 Reset-Color     PIC X(4)    VALUE "[0m".        *> Reset color
+       01 WS-Alert-Line   PIC X(80).
+
+       LINKAGE SECTION.
+       01  L-ITEM-ID          PIC 9(5).
+       01  L-ITEM-NAME        PIC X(20).
+       01  L-QTY              PIC 9(3).
+       01  L-THRESHOLD        PIC 9(3).
+
+       PROCEDURE DIVISION USING L-ITEM-ID L-ITEM-NAME L-QTY
+           L-THRESHOLD.
+       MAIN-PROCEDURE.
+           IF L-QTY < L-THRESHOLD
+               MOVE SPACES TO WS-Alert-Line
+               STRING "<<<Low Stock: Item " DELIMITED BY SIZE
+                      L-ITEM-ID             DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      L-ITEM-NAME           DELIMITED BY SIZE
+                      " Qty=" DELIMITED BY SIZE
+                      L-QTY DELIMITED BY SIZE
+                      " Threshold=" DELIMITED BY SIZE
+                      L-THRESHOLD DELIMITED BY SIZE
+                      ">>>" DELIMITED BY SIZE
+                      INTO WS-Alert-Line
+               END-STRING
+               DISPLAY ESC Red-On WS-Alert-Line ESC Reset-Color
+           END-IF
+           GOBACK.
+       END PROGRAM LOW-STOCK-ALERT.
