@@ -16,13 +16,15 @@
        01  History-Record        PIC X(80).
 
        WORKING-STORAGE SECTION.
-       01  H-RelativeKey         PIC 9(4) COMP.
+       01  H-RelativeKey         PIC 9(6) COMP.
        01  H-File-Status         PIC XX.
 
        01  WS-Choice             PIC 9.
        01  WS-Done               PIC X VALUE "N".
        01  WS-History-Data       PIC X(80).
-       01  WS-Input-Key          PIC 9(4).
+       01  WS-Input-Key          PIC 9(6).
+       01  WS-Max-Key            PIC 9(6) COMP VALUE ZERO.
+       01  WS-EOF                PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
@@ -39,7 +41,9 @@
                DISPLAY "==========================="
                DISPLAY "1. Insert History Record"
                DISPLAY "2. Read History Record"
-               DISPLAY "3. Exit"
+               DISPLAY "3. Update History Record"
+               DISPLAY "4. Delete History Record"
+               DISPLAY "5. Exit"
                DISPLAY "Enter choice: "
                ACCEPT WS-Choice
 
@@ -49,6 +53,10 @@
                    WHEN 2
                        PERFORM READ-RECORD
                    WHEN 3
+                       PERFORM UPDATE-RECORD
+                   WHEN 4
+                       PERFORM DELETE-RECORD
+                   WHEN 5
                        MOVE "Y" TO WS-Done
                    WHEN OTHER
                        DISPLAY "Invalid choice."
@@ -59,8 +67,7 @@
            STOP RUN.
 
        INSERT-RECORD.
-           DISPLAY "Enter relative key (1-9999): "
-           ACCEPT H-RelativeKey
+           PERFORM NEXT-FREE-KEY
 
            DISPLAY "Enter history message: "
            ACCEPT WS-History-Data
@@ -72,7 +79,7 @@
                    DISPLAY "Record already exists. Status: "
                    H-File-Status
                NOT INVALID KEY
-                   DISPLAY "Record inserted."
+                   DISPLAY "Record inserted at key " H-RelativeKey
            .
 
        READ-RECORD.
@@ -85,3 +92,50 @@
                NOT INVALID KEY
                    DISPLAY "Record found: " History-Record
            .
+
+       UPDATE-RECORD.
+           DISPLAY "Enter relative key to update: "
+           ACCEPT H-RelativeKey
+
+           READ HistoryFile
+               INVALID KEY
+                   DISPLAY "Record not found. Status: " H-File-Status
+               NOT INVALID KEY
+                   DISPLAY "Current: " History-Record
+                   DISPLAY "Enter new history message: "
+                   ACCEPT WS-History-Data
+                   MOVE WS-History-Data TO History-Record
+                   REWRITE History-Record
+                       INVALID KEY
+                           DISPLAY "Error: Unable to rewrite record."
+                       NOT INVALID KEY
+                           DISPLAY "Record updated."
+                   END-REWRITE
+           .
+
+       DELETE-RECORD.
+           DISPLAY "Enter relative key to delete: "
+           ACCEPT H-RelativeKey
+
+           DELETE HistoryFile
+               INVALID KEY
+                   DISPLAY "Record not found. Status: " H-File-Status
+               NOT INVALID KEY
+                   DISPLAY "Record deleted."
+           .
+
+       NEXT-FREE-KEY.
+           MOVE 0 TO WS-Max-Key
+           MOVE "N" TO WS-EOF
+           PERFORM UNTIL WS-EOF = "Y"
+               READ HistoryFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       IF H-RelativeKey > WS-Max-Key
+                           MOVE H-RelativeKey TO WS-Max-Key
+                       END-IF
+               END-READ
+           END-PERFORM
+           ADD 1 TO WS-Max-Key
+           MOVE WS-Max-Key TO H-RelativeKey.
