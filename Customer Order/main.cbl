@@ -28,7 +28,7 @@
            SELECT HistoryFile ASSIGN TO "history.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS History-ID
+           RELATIVE KEY IS History-RelKey
             FILE STATUS IS File-Status.
 
            SELECT DiscountFile ASSIGN TO "discount.dat"
@@ -40,32 +40,99 @@
            SELECT CartFile ASSIGN TO "cart.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS Cart-ID
+           RELATIVE KEY IS Cart-RelKey
             FILE STATUS IS File-Status.
 
            SELECT SaleCartFile ASSIGN TO "salecart.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS Sale-Cart-ID
+           RELATIVE KEY IS SaleCart-RelKey
             FILE STATUS IS File-Status.
 
            SELECT InvoiceFile ASSIGN TO "invoice.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS Invoice-ID
+           RELATIVE KEY IS Invoice-RelKey
             FILE STATUS IS File-Status.
 
+           SELECT CounterFile ASSIGN TO "counter.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS Counter-RelKey
+            FILE STATUS IS File-Status.
+
+           SELECT ThresholdFile ASSIGN TO "threshold.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS Threshold-RelKey
+            FILE STATUS IS File-Status.
+
+           SELECT CustomerFile ASSIGN TO "customer.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS Customer-RelKey
+            FILE STATUS IS File-Status.
+
+           SELECT AuditFile ASSIGN TO "audit.txt"
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CheckpointFile ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS Checkpoint-RelKey
+            FILE STATUS IS File-Status.
+
+           SELECT PurchaseOrderFile ASSIGN TO "purchaseorder.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS PO-RelKey
+            FILE STATUS IS File-Status.
+
+           SELECT InvoiceArchiveFile ASSIGN TO "invoicearchive.dat"
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SaleCartArchiveFile ASSIGN TO "salecartarchive.dat"
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT BranchFile ASSIGN TO "branch.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS Branch-RelKey
+            FILE STATUS IS File-Status.
+
+           SELECT ItemBranchFile ASSIGN TO "itembranch.dat"
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS IB-RelKey
+            FILE STATUS IS File-Status.
+
+           SELECT ClosingFile ASSIGN TO "closing.txt"
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT ExceptionFile ASSIGN TO "exceptions.txt"
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CsvReceiptFile ASSIGN TO WS-CSV-Path
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD AdminFile.
        01 Admin-Record.
-           05 Admin-ID PIC X(6).
-           05 Admin-PW PIC X(6).
+           05 Admin-ID         PIC X(6).
+           05 Admin-PW         PIC X(10).
+           05 Admin-Fail-Count PIC 9(2) VALUE ZEROES.
+           05 Admin-Lock-Date  PIC 9(8) VALUE ZEROES.
+           05 Admin-Lock-Secs  PIC 9(5) VALUE ZEROES.
 
        FD CasherFile.
        01 Casher-Record.
-           05 Casher-ID PIC X(6).
-           05 Casher-PW PIC X(6).
+           05 Casher-ID         PIC X(6).
+           05 Casher-PW         PIC X(10).
+           05 Casher-Fail-Count PIC 9(2) VALUE ZEROES.
+           05 Casher-Lock-Date  PIC 9(8) VALUE ZEROES.
+           05 Casher-Lock-Secs  PIC 9(5) VALUE ZEROES.
+           05 Casher-Branch-ID  PIC 9(3) VALUE ZEROES.
 
        FD CategoryFile.
        01 Category-Record.
@@ -74,9 +141,11 @@
        FD ItemFile.
        01 Item-Record.
            05 Item-ID          PIC 9(5).
+           05 Item-Barcode     PIC X(13).
            05 Item-Name        PIC X(20).
            05 Item-Category    PIC X(12).
-           05 Item-Price       PIC 9(5).
+           05 Item-Price       PIC 9(5)V99.
+           05 Item-Cost        PIC 9(5)V99 VALUE ZEROES.
            05 Item-Qty         PIC 9(3).
 
        FD HistoryFile.
@@ -85,66 +154,267 @@
            05 History-Item-ID          PIC 9(5).
            05 History-Date             PIC X(10).
            05 History-Quantity         PIC 9(3).
-           05 History-Unit-Of-Price    PIC 9(10).
+           05 History-Unit-Of-Price    PIC 9(8)V99.
 
        FD DiscountFile.
        01 Discount-Record.
-           05 Discount-ID    PIC 9(5).
-           05 Limit-Amount   PIC 9(6).
-           05 Percent        PIC 9(2)V99.
-           05 Start-Date     PIC 9(8).
-           05 End-Date       PIC 9(8).
+           05 Discount-ID       PIC 9(5).
+           05 Discount-Category PIC X(12).
+           05 Limit-Amount      PIC 9(6).
+           05 Percent           PIC 9(2)V99.
+           05 Start-Date        PIC 9(8).
+           05 End-Date          PIC 9(8).
 
        FD CartFile.
        01 Cart-Record.
            05 Cart-ID               PIC 9(5) VALUE ZEROES.
+           05 Cart-Casher-ID        PIC X(6).
            05 Cart-Item-ID          PIC 9(5).
            05 Cart-Quantity         PIC 9(3).
-           05 Cart-Unit-Of-Price    PIC 9(10).
+           05 Cart-Unit-Of-Price    PIC 9(8)V99.
        FD SaleCartFile.
        01 Sale-Cart-Record.
            05 Sale-Cart-ID               PIC 9(5) VALUE ZEROES.
            05 Sale-Cart-Item-ID          PIC 9(5).
            05 Sale-Cart-Quantity         PIC 9(3).
-           05 Sale-Cart-Unit-Of-Price    PIC 9(10).
+           05 Sale-Cart-Unit-Of-Price    PIC 9(8)V99.
+           05 Sale-Cart-Date             PIC 9(8) VALUE ZEROES.
        FD InvoiceFile.
        01 Invoice-Record.
            05 Invoice-ID               PIC 9(5).
            05 Invoice-Casher-ID        PIC X(6).
+           05 Invoice-Customer-ID      PIC 9(5) VALUE ZEROES.
            05 Invoice-Customer-Name    PIC X(20).
            05 Item-ID-List.
-               10 Invoice-Sale-Cart-ID    OCCURS 5 TIMES PIC 9(5)
+               10 Invoice-Sale-Cart-ID    OCCURS 20 TIMES PIC 9(5)
                VALUE ZEROES.
-           05 Total-Amount             PIC 9(10).
-           05 Discount                 PIC 9(8).
-           05 Final-Amount             PIC 9(10).
+           05 Total-Amount             PIC 9(9)V99.
+           05 Discount                 PIC 9(7)V99.
+           05 Final-Amount             PIC 9(9)V99.
            05 Invoice-Date             PIC 9(8).
            05 Invoice-Time             PIC X(11).
            05 Invoice-Status           PIC A(9).
 
+       FD CounterFile.
+       01 Counter-Record.
+           05 Counter-Next-Value PIC 9(5) VALUE ZEROES.
+
+       FD ThresholdFile.
+       01 Threshold-Record.
+           05 Threshold-Category    PIC X(12).
+           05 Threshold-Low-Stock   PIC 9(3).
+           05 Threshold-Best-Sell   PIC 9(3)V99.
+
+       FD CustomerFile.
+       01 Customer-Record.
+           05 Customer-ID          PIC 9(5).
+           05 Customer-Full-Name   PIC X(20).
+           05 Customer-Phone       PIC X(15).
+           05 Customer-Join-Date   PIC 9(8).
+           05 Customer-DOB         PIC 9(8) VALUE ZEROES.
+
+       FD AuditFile.
+       01 Audit-Record.
+           05 Audit-Admin-ID   PIC X(6).
+           05 Audit-Timestamp  PIC X(14).
+           05 Audit-Action     PIC X(15).
+           05 Audit-Before     PIC X(30).
+           05 Audit-After      PIC X(30).
+
+       FD PurchaseOrderFile.
+       01 PO-Record.
+           05 PO-ID             PIC 9(5).
+           05 PO-Supplier-Name  PIC X(20).
+           05 PO-Item-ID        PIC 9(5).
+           05 PO-Expected-Date  PIC 9(8).
+           05 PO-Ordered-Qty    PIC 9(5).
+           05 PO-Status         PIC X(10) VALUE "OPEN".
+
+       FD CheckpointFile.
+       01 Checkpoint-Record.
+           05 Checkpoint-Last-Key PIC 9(5).
+
+       FD InvoiceArchiveFile.
+       01 Invoice-Archive-Record.
+           05 Arch-Invoice-ID          PIC 9(5).
+           05 Arch-Invoice-Casher-ID   PIC X(6).
+           05 Arch-Invoice-Customer-ID PIC 9(5).
+           05 Arch-Invoice-Customer-Name PIC X(20).
+           05 Arch-Item-ID-List.
+               10 Arch-Invoice-Sale-Cart-ID OCCURS 20 TIMES PIC 9(5).
+           05 Arch-Total-Amount        PIC 9(9)V99.
+           05 Arch-Discount            PIC 9(7)V99.
+           05 Arch-Final-Amount        PIC 9(9)V99.
+           05 Arch-Invoice-Date        PIC 9(8).
+           05 Arch-Invoice-Time        PIC X(11).
+           05 Arch-Invoice-Status      PIC A(9).
+
+       FD SaleCartArchiveFile.
+       01 Sale-Cart-Archive-Record.
+           05 Arch-Sale-Cart-ID            PIC 9(5) VALUE ZEROES.
+           05 Arch-Sale-Cart-Item-ID       PIC 9(5).
+           05 Arch-Sale-Cart-Quantity      PIC 9(3).
+           05 Arch-Sale-Cart-Unit-Of-Price PIC 9(8)V99.
+
+       FD BranchFile.
+       01 Branch-Record.
+           05 Branch-ID    PIC 9(3).
+           05 Branch-Name  PIC X(20).
+
+       FD ItemBranchFile.
+       01 Item-Branch-Record.
+           05 IB-ID         PIC 9(5) VALUE ZEROES.
+           05 IB-Item-ID    PIC 9(5).
+           05 IB-Branch-ID  PIC 9(3).
+           05 IB-Qty        PIC 9(3).
+
+       FD ClosingFile.
+       01 Closing-Record.
+           05 Closing-Date          PIC 9(8).
+           05 Closing-Invoice-Count PIC 9(6).
+           05 Closing-Total-Sales   PIC 9(10)V99.
+           05 Closing-Timestamp     PIC X(14).
+
+       FD ExceptionFile.
+       01 Exception-Record.
+           05 Exception-Timestamp   PIC X(14).
+           05 Exception-Item-ID     PIC 9(5).
+           05 Exception-Expected    PIC S9(6).
+           05 Exception-Actual      PIC 9(3).
+
+       FD CsvReceiptFile.
+       01 CSV-Record PIC X(200).
+
        WORKING-STORAGE SECTION.
+       01 WS-CSV-Path             PIC X(255).
        01  WS-RESULT           PIC 9(4) VALUE ZERO.
        01 File-Status          PIC XX VALUE "00".
        01 EOF                  PIC X VALUE "Y".
        01 EOFP                 PIC X VALUE "Y".
        01 User-Choice          PIC X(2).
        01 RelativeKey          PIC 9(5).
+       01 History-RelKey       PIC 9(5).
+       01 Cart-RelKey          PIC 9(5).
+       01 SaleCart-RelKey      PIC 9(5).
+       01 Invoice-RelKey       PIC 9(5).
+       01 Counter-RelKey       PIC 9(5).
+       01 WS-Next-ID           PIC 9(5).
+       01 Threshold-RelKey     PIC 9(5).
+       01 Customer-RelKey      PIC 9(5).
+       01 Customer-Found       PIC X VALUE "N".
+       01 PO-RelKey            PIC 9(5).
+       01 PO-Found             PIC X VALUE "N".
+       01 WS-Report-Start-Date     PIC 9(8).
+       01 WS-Report-End-Date       PIC 9(8).
+       01 WS-Report-Total-Sales    PIC 9(10)V99.
+       01 WS-Report-Total-Discount PIC 9(9)V99.
+       01 WS-Report-Invoice-Count  PIC 9(6).
+       01 WS-Print-Choice          PIC X.
+       01 WS-Customer-Today        PIC 9(8).
+       01 WS-Customer-Age          PIC 9(3).
+       01 WS-Shift-Casher-ID       PIC X(6).
+       01 WS-Shift-Date            PIC 9(8).
+       01 WS-Shift-Total           PIC 9(10)V99.
+       01 WS-Shift-Count           PIC 9(6).
+       01 History-Tally-Table.
+           05 History-Tally-Entry OCCURS 500 TIMES.
+               10 History-Tally-Item-ID PIC 9(5).
+               10 History-Tally-Qty     PIC 9(8)V99.
+       01 History-Tally-Count      PIC 9(3) VALUE 0.
+       01 WS-Recon-Expected-Qty    PIC S9(6).
+       01 WS-Recon-Sale-Qty        PIC 9(8)V99.
+       01 Checkpoint-RelKey        PIC 9(1).
+       01 WS-Checkpoint-Type       PIC 9(1).
+       01 WS-Checkpoint-Key        PIC 9(5).
+       01 WS-Checkpoint-Label      PIC X(12).
+       01 WS-Low-Stock-Threshold   PIC 9(3) VALUE 10.
+       01 WS-Best-Sell-Threshold   PIC 9(3)V99 VALUE 30.00.
+       01 WS-Threshold-Found       PIC X VALUE "N".
+       01 WS-Threshold-Free-Key    PIC 9(5).
        01 role                 PIC X(1).
        01 EF                   PIC X(1) VALUE "Y".
        01 End-Program          PIC X(1).
        01 Input-ID             PIC X(6).
        01 Input-Password       PIC X(6).
+       01 WS-Hash-Input        PIC X(12).
+       01 WS-Hash-Value        PIC 9(10).
+       01 WS-Hash-Char         PIC 9(3).
+       01 WS-Hash-IDX          PIC 9(2).
+       01 WS-Password-Hash     PIC X(10).
+       01 WS-Now-DateTime      PIC X(21).
+       01 WS-Now-Date          PIC 9(8).
+       01 WS-Now-Secs          PIC 9(5).
+       01 MAX-FAILED-LOGINS    PIC 9(2) VALUE 5.
+       01 LOCKOUT-COOLDOWN-SECS PIC 9(5) VALUE 300.
+       01 WS-Old-Item-Name     PIC X(20).
+       01 WS-Old-Item-Barcode  PIC X(13).
+       01 WS-Old-Item-Price    PIC 9(5)V99.
+       01 WS-Old-Item-Cost     PIC 9(5)V99.
+       01 WS-Old-Discount-Category PIC X(12).
+       01 WS-Old-Limit-Amount  PIC 9(6).
+       01 WS-Old-Percent       PIC 9(2)V99.
        01 ACCESSS              PIC X(1) VALUE "N".
        01 Update-Quantity      PIC 9(3).
        01 Discount-Price       PIC 9(10)V99.
-       01 Final-Total-Price    PIC 9(10).
+       01 Final-Total-Price    PIC 9(9)V99.
        01 MAX-ID               PIC 9(5) VALUE ZERO.
        01 Category-Index-List.
-               05 Category-Index-Name    OCCURS 10 TIMES PIC X(12)
+               05 Category-Index-Name    OCCURS 50 TIMES PIC X(12)
                VALUE SPACE.
        01 INPUT-IDX            PIC 9(2).
+       01 WS-Category-Buffer.
+               05 WS-Category-Buffer-Name OCCURS 50 TIMES PIC X(12)
+               VALUE SPACE.
+       01 WS-Category-Buffer-Count PIC 9(2) VALUE 0.
+       01 WS-Category-Name-Input PIC X(12).
+       01 WS-Category-New-Name   PIC X(12).
+       01 WS-Archive-Cutoff-Date PIC 9(8).
+       01 WS-Archive-Count       PIC 9(6).
+       01 Branch-RelKey          PIC 9(3).
+       01 WS-Branch-Found        PIC X VALUE "N".
+       01 IB-RelKey              PIC 9(5).
+       01 WS-Branch-ID-Lookup    PIC 9(3).
+       01 WS-Lookup-Casher-ID    PIC X(6).
+       01 WS-IB-Found            PIC X VALUE "N".
+       01 WS-IB-Qty              PIC 9(3).
+       01 WS-IB-Delta            PIC S9(4).
+       01 WS-Recent-Sold-Qty     PIC 9(8)V99.
+       01 WS-Suggested-Reorder   PIC 9(6).
+       01 WS-Discount-Exclude-ID   PIC 9(5).
+       01 WS-Discount-Overlap-Found PIC X VALUE "N".
+       01 WS-Discount-Overlap-ID   PIC 9(5).
+       01 WS-Confirm               PIC X.
+       01 WS-Check-Category        PIC X(12).
+       01 WS-Check-Start-Date      PIC 9(8).
+       01 WS-Check-End-Date        PIC 9(8).
+       01 WS-Date-Check.
+           05 WS-Date-Check-Str    PIC X(8).
+       01 WS-Date-Check-R REDEFINES WS-Date-Check.
+           05 WS-DV-Year           PIC 9(4).
+           05 WS-DV-Month          PIC 9(2).
+           05 WS-DV-Day            PIC 9(2).
+       01 WS-DV-Max-Day            PIC 9(2).
+       01 WS-Date-Valid            PIC X VALUE "N".
+       01 WS-Close-Date            PIC 9(8).
+       01 WS-Day-Closed            PIC X VALUE "N".
+       01 WS-Closing-Count         PIC 9(6).
+       01 WS-Closing-Total         PIC 9(10)V99.
+       01 EOFC                     PIC X VALUE "N".
+       01 WS-Exception-Count       PIC 9(6).
+       01 Cat-Subtotal-Table.
+           05 Cat-Subtotal-Entry OCCURS 50 TIMES.
+               10 Cat-Subtotal-Name         PIC X(12) VALUE SPACES.
+               10 Cat-Subtotal-Amount       PIC 9(9)V99 VALUE 0.
+               10 Cat-Discount-Best-Percent PIC 9(3)V99 VALUE 0.
+       01 Cat-Subtotal-Count    PIC 9(2) VALUE 0.
+       01 WS-Cat-IDX            PIC 9(2).
+       01 WS-Cat-Found          PIC X.
+       01 WS-Line-Total         PIC 9(9)V99.
+       01 Best-Cart-Percent     PIC 9(3)V99.
+       01 Category-Discount-Price PIC 9(10)V99.
        01 EFC                  PIC X VALUE "N".
        01 Input-Item-Name      PIC X(20).
+       01 Input-Barcode        PIC X(13).
        01 Category-Count       PIC 9(3).
        01 Blank-Space.
            05 A1 PIC X(1) VALUE SPACE.
@@ -210,15 +480,35 @@
        01 Flag PIC X VALUE "N".
        01 Cart-Flag PIC X VALUE "N".
        01 Cart-Total-Quantity PIC 9(5).
-       01 IDX PIC 9.
-       01 Total PIC 9(5).
+       01 IDX PIC 99.
+       01 MAX-INVOICE-ITEMS PIC 99 VALUE 20.
+       01 Total PIC 9(9)V99.
        01 Temp-ID-List.
-               05 Temp-ID    OCCURS 5 TIMES PIC 9(5)
+               05 Temp-ID    OCCURS 20 TIMES PIC 9(5)
                VALUE ZEROES.
        01 Best-Sell    PIC 9(3)V99.
        01 All-Qty      PIC 9(8)V99.
        01 Each-Qty     PIC 9(8)V99.
+       01 MAX-TALLY-ITEMS PIC 9(3) VALUE 500.
+       01 Sale-Tally-Table.
+           05 Sale-Tally-Entry OCCURS 500 TIMES.
+               10 Tally-Item-ID    PIC 9(5).
+               10 Tally-Qty        PIC 9(8)V99.
+       01 Tally-Count      PIC 9(3) VALUE 0.
+       01 WS-Tally-IDX     PIC 9(3).
+       01 WS-Tally-Found   PIC X.
+       01 MAX-DAILY-SALES-DAYS PIC 9(3) VALUE 366.
+       01 Daily-Sales-Table.
+           05 Daily-Sales-Entry OCCURS 366 TIMES.
+               10 Daily-Sales-Date     PIC 9(8).
+               10 Daily-Sales-Total    PIC 9(10)V99.
+               10 Daily-Sales-Discount PIC 9(9)V99.
+               10 Daily-Sales-Count    PIC 9(6).
+       01 Daily-Sales-Tally-Count PIC 9(3) VALUE 0.
+       01 WS-Daily-IDX      PIC 9(3).
+       01 WS-Daily-Found    PIC X.
        01 EOFB         PIC X VALUE "N".
+       01 EOFT         PIC X VALUE "N".
        01 Low-Stock-Count PIC 9(3).
        01 Low-Stock-Count-Format PIC ZZ9.
        01 Message-Format PIC X(80).
@@ -268,8 +558,10 @@
            ACCEPT Input-ID
            DISPLAY "Enter Password: "
            ACCEPT Input-Password
+           PERFORM Hash-Password
+           PERFORM Get-Now-Seconds
 
-           OPEN INPUT AdminFile
+           OPEN I-O AdminFile
            MOVE "N" TO EF
            MOVE "N" TO ACCESSS
 
@@ -279,9 +571,33 @@
                        MOVE "Y" TO EF
                    NOT AT END
                        IF Admin-ID = Input-ID
-                          AND Admin-PW = Input-Password
+                           IF Admin-Lock-Date = WS-Now-Date AND
+                              Admin-Lock-Secs > WS-Now-Secs
+                               DISPLAY "Account locked. "
+                                   "Try again later."
+                           ELSE
+                               IF Admin-PW = WS-Password-Hash
+                                   MOVE 0 TO Admin-Fail-Count
+                                   MOVE 0 TO Admin-Lock-Date
+                                   MOVE 0 TO Admin-Lock-Secs
+                                   REWRITE Admin-Record
+                                   MOVE "Y" TO ACCESSS
+                               ELSE
+                                   ADD 1 TO Admin-Fail-Count
+                                   IF Admin-Fail-Count >=
+                                      MAX-FAILED-LOGINS
+                                       MOVE WS-Now-Date TO
+                                       Admin-Lock-Date
+                                       COMPUTE Admin-Lock-Secs =
+                                       WS-Now-Secs +
+                                       LOCKOUT-COOLDOWN-SECS
+                                       DISPLAY "Too many failed "
+                                           "attempts. Account locked."
+                                   END-IF
+                                   REWRITE Admin-Record
+                               END-IF
+                           END-IF
                            MOVE "Y" TO EF
-                           MOVE "Y" TO ACCESSS
                        END-IF
                END-READ
            END-PERFORM
@@ -348,15 +664,126 @@
            ELSE
                PERFORM Password-Check
                IF Done = "Y"
+                   PERFORM Hash-Password
                    OPEN EXTEND AdminFile
                    MOVE Input-ID TO Admin-ID
-                   MOVE Input-Password TO Admin-PW
+                   MOVE WS-Password-Hash TO Admin-PW
                    WRITE Admin-Record
                    CLOSE AdminFile
 
                    DISPLAY "Register successful. Welcome, " Input-ID
                END-IF
            END-IF.
+       Get-Now-Seconds.
+           MOVE FUNCTION CURRENT-DATE TO WS-Now-DateTime
+           MOVE WS-Now-DateTime(1:8) TO WS-Now-Date
+           COMPUTE WS-Now-Secs =
+           (FUNCTION NUMVAL(WS-Now-DateTime(9:2)) * 3600) +
+           (FUNCTION NUMVAL(WS-Now-DateTime(11:2)) * 60) +
+           FUNCTION NUMVAL(WS-Now-DateTime(13:2)).
+       Write-Audit.
+           PERFORM Get-Now-Seconds
+           MOVE Input-ID TO Audit-Admin-ID
+           MOVE WS-Now-DateTime(1:14) TO Audit-Timestamp
+           OPEN EXTEND AuditFile
+           IF File-Status = "35"
+               CLOSE AuditFile
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN EXTEND AuditFile
+           END-IF
+           WRITE Audit-Record
+           CLOSE AuditFile.
+       Save-Checkpoint.
+           MOVE WS-Checkpoint-Type TO Checkpoint-RelKey
+           OPEN I-O CheckpointFile
+           IF File-Status = "35"
+               CLOSE CheckpointFile
+               OPEN OUTPUT CheckpointFile
+               CLOSE CheckpointFile
+               OPEN I-O CheckpointFile
+           END-IF
+           READ CheckpointFile INVALID KEY
+               MOVE WS-Checkpoint-Key TO Checkpoint-Last-Key
+               WRITE Checkpoint-Record
+           NOT INVALID KEY
+               MOVE WS-Checkpoint-Key TO Checkpoint-Last-Key
+               REWRITE Checkpoint-Record
+           END-READ
+           CLOSE CheckpointFile.
+       Show-Checkpoint.
+           MOVE WS-Checkpoint-Type TO Checkpoint-RelKey
+           OPEN INPUT CheckpointFile
+           IF File-Status = "35"
+               OPEN OUTPUT CheckpointFile
+               CLOSE CheckpointFile
+               OPEN INPUT CheckpointFile
+           END-IF
+           READ CheckpointFile INVALID KEY
+               CONTINUE
+           NOT INVALID KEY
+               DISPLAY "Resuming after " WS-Checkpoint-Label " "
+                   Checkpoint-Last-Key
+           END-READ
+           CLOSE CheckpointFile.
+       Hash-Password.
+           STRING Input-ID       DELIMITED BY SIZE
+                  Input-Password DELIMITED BY SIZE
+                  INTO WS-Hash-Input
+           MOVE 0 TO WS-Hash-Value
+           PERFORM VARYING WS-Hash-IDX FROM 1 BY 1
+               UNTIL WS-Hash-IDX > 12
+               MOVE FUNCTION ORD(WS-Hash-Input(WS-Hash-IDX:1))
+               TO WS-Hash-Char
+               COMPUTE WS-Hash-Value =
+               FUNCTION MOD((WS-Hash-Value * 31) + WS-Hash-Char
+               9999999999)
+           END-PERFORM
+           MOVE WS-Hash-Value TO WS-Password-Hash.
+       Admin-Change-Password.
+           PERFORM Password-Check
+           IF Done = "Y"
+               PERFORM Hash-Password
+               OPEN I-O AdminFile
+               MOVE "N" TO EF
+               PERFORM UNTIL EF = "Y"
+                   READ AdminFile
+                       AT END
+                           MOVE "Y" TO EF
+                       NOT AT END
+                           IF Admin-ID = Input-ID
+                               MOVE WS-Password-Hash TO Admin-PW
+                               REWRITE Admin-Record
+                               MOVE "Y" TO EF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AdminFile
+               DISPLAY ESC Blue-On
+                   "Password changed successfully." ESC Reset-Color
+           END-IF.
+       Casher-Change-Password.
+           PERFORM Password-Check
+           IF Done = "Y"
+               PERFORM Hash-Password
+               OPEN I-O CasherFile
+               MOVE "N" TO EF
+               PERFORM UNTIL EF = "Y"
+                   READ CasherFile
+                       AT END
+                           MOVE "Y" TO EF
+                       NOT AT END
+                           IF Casher-ID = Input-ID
+                               MOVE WS-Password-Hash TO Casher-PW
+                               REWRITE Casher-Record
+                               MOVE "Y" TO EF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CasherFile
+               DISPLAY ESC Blue-On
+                   "Password changed successfully." ESC Reset-Color
+           END-IF.
        Password-Check.
            MOVE "N" TO Done
            PERFORM UNTIL Done = 'Y'
@@ -445,9 +872,12 @@
            ELSE
                PERFORM Password-Check
                IF Done = "Y"
+                   PERFORM Hash-Password
+                   DISPLAY "Enter Branch-ID for this casher: "
+                   ACCEPT Casher-Branch-ID
                    OPEN EXTEND CasherFile
                    MOVE Input-ID TO Casher-ID
-                   MOVE Input-Password TO Casher-PW
+                   MOVE WS-Password-Hash TO Casher-PW
                    WRITE Casher-Record
                    CLOSE CasherFile
 
@@ -462,6 +892,7 @@
            ACCEPT Input-ID
            DISPLAY "Enter Password: "
            ACCEPT Input-Password
+           PERFORM Hash-Password
 
 
            OPEN INPUT AdminFile
@@ -474,7 +905,7 @@
                NOT AT END
                    IF Admin-ID = Input-ID
                        AND
-                      Admin-PW = Input-Password
+                      Admin-PW = WS-Password-Hash
                        MOVE "Y" TO EF
                        MOVE "Y" TO ACCESSS
                        EXIT PERFORM
@@ -529,6 +960,45 @@
                DISPLAY "11. Add Discount"
                DISPLAY "12. Update Discount"
                DISPLAY "13. Delete Discount"
+               DISPLAY "14. Manage Thresholds"
+               DISPLAY ""
+               DISPLAY S10 S10 S10 S5
+               display "Customer"
+               DISPLAY H10 H10 H10 H5
+               DISPLAY "15. View Customers"
+               DISPLAY "16. Add Customer"
+               DISPLAY "17. Customer Order History"
+               DISPLAY "18. Change Password"
+               DISPLAY "19. View Audit Trail"
+               DISPLAY ""
+               DISPLAY S10 S10 S10 S5
+               display "Purchasing"
+               DISPLAY H10 H10 H10 H5
+               DISPLAY "20. View Purchase Orders"
+               DISPLAY "21. Add Purchase Order"
+               DISPLAY ""
+               DISPLAY S10 S10 S10 S5
+               display "Reports"
+               DISPLAY H10 H10 H10 H5
+               DISPLAY "22. Sales Summary Report"
+               DISPLAY "23. Casher Shift Reconciliation"
+               DISPLAY "24. Stock Reconciliation"
+               DISPLAY "25. Archive Old Sales Data"
+               DISPLAY "29. End-of-Day Closing"
+               DISPLAY "30. Nightly Stock Drift Reconciliation"
+               DISPLAY "31. Below-Cost Items Report"
+               DISPLAY "32. Export Daily Sales Totals (CSV)"
+               DISPLAY ""
+               DISPLAY S10 S10 S10 S5
+               display "Categories"
+               DISPLAY H10 H10 H10 H5
+               DISPLAY "26. Manage Categories"
+               DISPLAY ""
+               DISPLAY S10 S10 S10 S5
+               display "Branches"
+               DISPLAY H10 H10 H10 H5
+               DISPLAY "27. Manage Branches"
+               DISPLAY "28. Branch Stock Report"
                DISPLAY ""
                DISPLAY S10 S10 S10 S5
                DISPLAY "0. Exit"
@@ -575,6 +1045,63 @@
                    WHEN "13"
                        PERFORM Delete-Discount
                        MOVE "1" TO EOFP
+                   WHEN "14"
+                       PERFORM Manage-Threshold
+                       MOVE "1" TO EOFP
+                   WHEN "15"
+                       PERFORM View-Customer
+                       MOVE "1" TO EOFP
+                   WHEN "16"
+                       PERFORM Add-Customer
+                       MOVE "1" TO EOFP
+                   WHEN "17"
+                       PERFORM Customer-History
+                       MOVE "1" TO EOFP
+                   WHEN "18"
+                       PERFORM Admin-Change-Password
+                       MOVE "1" TO EOFP
+                   WHEN "19"
+                       PERFORM View-Audit
+                       MOVE "1" TO EOFP
+                   WHEN "20"
+                       PERFORM View-PO
+                       MOVE "1" TO EOFP
+                   WHEN "21"
+                       PERFORM Add-PO
+                       MOVE "1" TO EOFP
+                   WHEN "22"
+                       PERFORM Sales-Summary
+                       MOVE "1" TO EOFP
+                   WHEN "23"
+                       PERFORM Shift-Reconciliation
+                       MOVE "1" TO EOFP
+                   WHEN "24"
+                       PERFORM Stock-Reconciliation
+                       MOVE "1" TO EOFP
+                   WHEN "25"
+                       PERFORM Archive-Sales
+                       MOVE "1" TO EOFP
+                   WHEN "29"
+                       PERFORM End-of-Day
+                       MOVE "1" TO EOFP
+                   WHEN "30"
+                       PERFORM Nightly-Drift-Reconciliation
+                       MOVE "1" TO EOFP
+                   WHEN "31"
+                       PERFORM Below-Cost-Report
+                       MOVE "1" TO EOFP
+                   WHEN "32"
+                       PERFORM Export-Daily-Sales-CSV
+                       MOVE "1" TO EOFP
+                   WHEN "26"
+                       PERFORM Manage-Category
+                       MOVE "1" TO EOFP
+                   WHEN "27"
+                       PERFORM Manage-Branch
+                       MOVE "1" TO EOFP
+                   WHEN "28"
+                       PERFORM Branch-Stock-Report
+                       MOVE "1" TO EOFP
                    WHEN "0"
                        MOVE "0" TO EOFP
                    WHEN OTHER
@@ -594,8 +1121,10 @@
            ACCEPT Input-ID
            DISPLAY "Enter Password: "
            ACCEPT Input-Password
+           PERFORM Hash-Password
+           PERFORM Get-Now-Seconds
 
-           OPEN INPUT CasherFile
+           OPEN I-O CasherFile
            MOVE "N" TO ACCESSS
            MOVE "N" TO EF
            PERFORM UNTIL EF = "Y"
@@ -604,11 +1133,32 @@
                        MOVE "Y" TO EF
                NOT AT END
                    IF Casher-ID = Input-ID
-                       AND
-                      Casher-PW = Input-Password
+                       IF Casher-Lock-Date = WS-Now-Date AND
+                          Casher-Lock-Secs > WS-Now-Secs
+                           DISPLAY "Account locked. Try again later."
+                       ELSE
+                           IF Casher-PW = WS-Password-Hash
+                               MOVE 0 TO Casher-Fail-Count
+                               MOVE 0 TO Casher-Lock-Date
+                               MOVE 0 TO Casher-Lock-Secs
+                               REWRITE Casher-Record
+                               MOVE "Y" TO ACCESSS
+                           ELSE
+                               ADD 1 TO Casher-Fail-Count
+                               IF Casher-Fail-Count >=
+                                  MAX-FAILED-LOGINS
+                                   MOVE WS-Now-Date TO
+                                   Casher-Lock-Date
+                                   COMPUTE Casher-Lock-Secs =
+                                   WS-Now-Secs +
+                                   LOCKOUT-COOLDOWN-SECS
+                                   DISPLAY "Too many failed "
+                                       "attempts. Account locked."
+                               END-IF
+                               REWRITE Casher-Record
+                           END-IF
+                       END-IF
                        MOVE "Y" TO EF
-                       MOVE "Y" TO ACCESSS
-                       EXIT PERFORM
                    END-IF
 
            END-PERFORM
@@ -646,6 +1196,8 @@
                DISPLAY "4. Pending Invoice"
                DISPLAY "5. Completed Invoice"
                DISPLAY "6. Discount"
+               DISPLAY "7. Return Invoice"
+               DISPLAY "8. Change Password"
                DISPLAY ""
                DISPLAY S10 S10 S10 S5
                DISPLAY "0. Exit"
@@ -671,6 +1223,12 @@
                    WHEN "6"
                        PERFORM View-Discount
                        MOVE "1" TO EOFP
+                   WHEN "7"
+                       PERFORM Return-Invoice
+                       MOVE "1" TO EOFP
+                   WHEN "8"
+                       PERFORM Casher-Change-Password
+                       MOVE "1" TO EOFP
                    WHEN "0"
                        MOVE "0" TO EOFP
                    WHEN OTHER
@@ -687,15 +1245,77 @@
            PERFORM View-Item
            PERFORM Cart.
        Low-Stock-Item.
+            DISPLAY "Enter Recent-Sales Lookback Start-Date "
+                "(YYYYMMDD): "
+            ACCEPT WS-Report-Start-Date
+            ACCEPT WS-Report-End-Date FROM DATE YYYYMMDD
+            MOVE SPACES TO WS-Category-Name-Input
+            PERFORM Build-Filtered-Sale-Tally
+
             OPEN I-O ItemFile
-            DISPLAY S10 S10 S10 S10 S10
+            DISPLAY S10 S10 S10 S10 S10 S10
             DISPLAY "Low Stock Item Record"
-            DISPLAY H10 H10 H10 H10 H10
+            DISPLAY H10 H10 H10 H10 H10 H10
             DISPLAY "Item-ID"  A5
                     "Name"     A5 A5 A7
                     "Category" A4
                     "Quantity" A5
-                    "Price"
+                    "Price"    A4
+                    "Reorder-Qty"
+
+            DISPLAY H10 H10 H10 H10 H10 H10
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ ItemFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   PERFORM Find-Threshold
+                   IF Item-Qty < WS-Low-Stock-Threshold
+                       MOVE 0 TO WS-Recent-Sold-Qty
+                       PERFORM VARYING WS-Tally-IDX FROM 1 BY 1
+                           UNTIL WS-Tally-IDX > Tally-Count
+                           IF Tally-Item-ID(WS-Tally-IDX) = Item-ID
+                               MOVE Tally-Qty(WS-Tally-IDX) TO
+                               WS-Recent-Sold-Qty
+                               MOVE Tally-Count TO WS-Tally-IDX
+                           END-IF
+                       END-PERFORM
+                       IF WS-Recent-Sold-Qty > WS-Low-Stock-Threshold
+                           COMPUTE WS-Suggested-Reorder =
+                               WS-Recent-Sold-Qty - Item-Qty
+                       ELSE
+                           COMPUTE WS-Suggested-Reorder =
+                               WS-Low-Stock-Threshold - Item-Qty
+                       END-IF
+                       IF WS-Suggested-Reorder < 0
+                           MOVE 0 TO WS-Suggested-Reorder
+                       END-IF
+                       DISPLAY Item-ID     A7
+                               Item-Name   A1
+                               Item-Category
+                               Item-Qty    A9 A1
+                               Item-Price  A4
+                               WS-Suggested-Reorder
+                   END-IF
+            END-PERFORM
+            DISPLAY S10 S10 S10 S10 S10 S10
+                CLOSE ItemFile.
+       Below-Cost-Report.
+            OPEN I-O ItemFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT ItemFile
+                CLOSE ItemFile
+                OPEN I-O ItemFile
+            END-IF
+            DISPLAY S10 S10 S10 S10 S10
+            DISPLAY "Below-Cost / Negative-Margin Items"
+            DISPLAY H10 H10 H10 H10 H10
+            DISPLAY "Item-ID"  A5
+                    "Name"     A5 A5 A7
+                    "Price"    A4
+                    "Cost"
 
             DISPLAY H10 H10 H10 H10 H10
             MOVE "N" TO EOF
@@ -704,12 +1324,11 @@
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
-                   IF Item-Qty < 10
-                   DISPLAY Item-ID     A7
-                           Item-Name   A1
-                           Item-Category
-                           Item-Qty    A9 A1
-                           Item-Price
+                   IF Item-Cost > 0 AND Item-Price <= Item-Cost
+                       DISPLAY Item-ID     A7
+                               Item-Name   A1
+                               Item-Price  A4
+                               Item-Cost
                    END-IF
             END-PERFORM
             DISPLAY S10 S10 S10 S10 S10
@@ -720,6 +1339,7 @@
             DISPLAY "Item Record"
             DISPLAY H10 H10 H10 H10 H10 H10 H5
             DISPLAY "Item-ID"  A5
+                    "Barcode"  A5
                     "Name"     A5 A5 A7
                     "Category" A4
                     "Quantity" A6
@@ -732,8 +1352,10 @@
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
-                   IF Item-Qty < 10
+                   PERFORM Find-Threshold
+                   IF Item-Qty < WS-Low-Stock-Threshold
                        DISPLAY Item-ID         A7
+                               Item-Barcode    A1
                                Item-Name       A1
                                Item-Category
                                Item-Qty        A9 A1
@@ -741,6 +1363,7 @@
                                "<<< Low Item"
                    ELSE
                        DISPLAY Item-ID         A7
+                               Item-Barcode    A1
                                Item-Name       A1
                                Item-Category
                                Item-Qty        A9 A2
@@ -754,6 +1377,7 @@
               DISPLAY "1.Find With Item ID"
               DISPLAY "2.Find With Item Name"
               DISPLAY "3.Find With Category"
+              DISPLAY "4.Find With Barcode"
               DISPLAY "0.Go Back"
               DISPLAY "Enter Choose Option:"
               ACCEPT User-Choice
@@ -767,6 +1391,9 @@
                    WHEN "3"
                        PERFORM Find-Category-Item
                        MOVE "1" TO EFC
+                   WHEN "4"
+                       PERFORM Find-Barcode-Item
+                       MOVE "1" TO EFC
                    WHEN "0"
                        MOVE "0" TO EFC
                    WHEN OTHER
@@ -786,15 +1413,161 @@
                AT END
                    MOVE "Y" TO EFC
                NOT AT END
-                   DISPLAY IDX ". " Category-Name
-                   MOVE Category-Name TO Category-Index-Name(IDX)
-                   ADD 1 TO IDX
+                   IF IDX > 50
+                       DISPLAY "Warning: category list full, "
+                           "some categories omitted."
+                       MOVE "Y" TO EFC
+                   ELSE
+                       DISPLAY IDX ". " Category-Name
+                       MOVE Category-Name TO Category-Index-Name(IDX)
+                       ADD 1 TO IDX
+                   END-IF
             END-PERFORM
             DISPLAY "Enter Choose Option: "
             ACCEPT INPUT-IDX
             CLOSE CategoryFile.
+       Add-Category.
+           DISPLAY "Enter New Category Name: "
+           ACCEPT WS-Category-Name-Input
+           OPEN EXTEND CategoryFile
+           IF File-Status = "35"
+               CLOSE CategoryFile
+               OPEN OUTPUT CategoryFile
+               CLOSE CategoryFile
+               OPEN EXTEND CategoryFile
+           END-IF
+           MOVE WS-Category-Name-Input TO Category-Name
+           WRITE Category-Record
+           CLOSE CategoryFile
+           DISPLAY "Category added successfully.".
+       Load-Category-Buffer.
+           MOVE 0 TO WS-Category-Buffer-Count
+           OPEN INPUT CategoryFile
+           MOVE "N" TO EFC
+           PERFORM UNTIL EFC = "Y"
+               READ CategoryFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EFC
+               NOT AT END
+                   IF WS-Category-Buffer-Count < 50
+                       ADD 1 TO WS-Category-Buffer-Count
+                       MOVE Category-Name TO
+                       WS-Category-Buffer-Name(WS-Category-Buffer-Count)
+                   END-IF
+           END-PERFORM
+           CLOSE CategoryFile.
+       Rename-Category.
+           PERFORM Load-Category-Buffer
+           DISPLAY "Enter Category Name to Rename: "
+           ACCEPT WS-Category-Name-Input
+           DISPLAY "Enter New Name: "
+           ACCEPT WS-Category-New-Name
+           MOVE "N" TO EFC
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-Category-Buffer-Count
+               IF WS-Category-Buffer-Name(IDX) = WS-Category-Name-Input
+                   MOVE WS-Category-New-Name TO
+                   WS-Category-Buffer-Name(IDX)
+                   MOVE "Y" TO EFC
+               END-IF
+           END-PERFORM
+           IF EFC = "N"
+               DISPLAY "Error: Category not found."
+           ELSE
+               OPEN OUTPUT CategoryFile
+               PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX > WS-Category-Buffer-Count
+                   MOVE WS-Category-Buffer-Name(IDX) TO Category-Name
+                   WRITE Category-Record
+               END-PERFORM
+               CLOSE CategoryFile
+               DISPLAY "Category renamed successfully."
+           END-IF.
+       Delete-Category.
+           PERFORM Load-Category-Buffer
+           DISPLAY "Enter Category Name to Delete: "
+           ACCEPT WS-Category-Name-Input
+           MOVE "N" TO EFC
+           OPEN OUTPUT CategoryFile
+           PERFORM VARYING IDX FROM 1 BY 1
+               UNTIL IDX > WS-Category-Buffer-Count
+               IF WS-Category-Buffer-Name(IDX) = WS-Category-Name-Input
+                   MOVE "Y" TO EFC
+               ELSE
+                   MOVE WS-Category-Buffer-Name(IDX) TO Category-Name
+                   WRITE Category-Record
+               END-IF
+           END-PERFORM
+           CLOSE CategoryFile
+           IF EFC = "N"
+               DISPLAY "Error: Category not found."
+           ELSE
+               DISPLAY "Category deleted successfully."
+           END-IF.
+       View-Category.
+           OPEN INPUT CategoryFile
+           IF File-Status = "35"
+               DISPLAY "File does not exist. Creating file..."
+               OPEN OUTPUT CategoryFile
+               CLOSE CategoryFile
+               OPEN INPUT CategoryFile
+           END-IF
+           DISPLAY H10 H10 H10 H2
+           DISPLAY "Categories"
+           DISPLAY S10 S10 S10 S2
+           MOVE "N" TO EFC
+           PERFORM UNTIL EFC = "Y"
+               READ CategoryFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EFC
+               NOT AT END
+                   DISPLAY Category-Name
+           END-PERFORM
+           DISPLAY H10 H10 H10 H2
+           CLOSE CategoryFile.
+       Manage-Category.
+           MOVE "1" TO EOFP
+           PERFORM UNTIL EOFP = "0"
+               DISPLAY S10 S10 S10 S5
+               DISPLAY "Manage Categories"
+               DISPLAY H10 H10 H10 H5
+               DISPLAY "1. View Categories"
+               DISPLAY "2. Add Category"
+               DISPLAY "3. Rename Category"
+               DISPLAY "4. Delete Category"
+               DISPLAY "0. Go Back"
+               DISPLAY "Enter Choose Option: "
+               ACCEPT User-Choice
+               EVALUATE User-Choice
+                   WHEN "1"
+                       PERFORM View-Category
+                   WHEN "2"
+                       PERFORM Add-Category
+                   WHEN "3"
+                       PERFORM Rename-Category
+                   WHEN "4"
+                       PERFORM Delete-Category
+                   WHEN "0"
+                       MOVE "0" TO EOFP
+                   WHEN OTHER
+                       DISPLAY "Invalid choice. Try again."
+               END-EVALUATE
+           END-PERFORM.
+       Check-Item-Margin.
+      *>  Expects Item-Price/Item-Cost already moved into the FD
+      *>  record by the caller. Warns, doesn't block, on a
+      *>  below-cost or zero-margin price.
+            IF Item-Cost > 0 AND Item-Price <= Item-Cost
+                DISPLAY ESC Blue-On
+                "Warning: Sale Price " Item-Price
+                " does not exceed Unit Cost " Item-Cost
+                " - item will sell at a loss." ESC Reset-Color
+            END-IF.
        Add-Item.
            OPEN I-O ItemFile
+            MOVE 1 TO WS-Checkpoint-Type
+            MOVE "Item-ID" TO WS-Checkpoint-Label
+            PERFORM Show-Checkpoint
             MOVE "1" TO EOF
             PERFORM UNTIL EOF = "0"
 
@@ -803,11 +1576,16 @@
                DISPLAY "Enter Item ID: "
                ACCEPT Item-ID
                MOVE Item-ID TO RelativeKey
+               DISPLAY "Enter Barcode/SKU: "
+               ACCEPT Item-Barcode
                DISPLAY "Enter Item Name: "
                ACCEPT Item-Name
                MOVE Category-Index-Name(INPUT-IDX) TO Item-Category
                DISPLAY "Enter Sale Price: "
                ACCEPT Item-Price
+               DISPLAY "Enter Unit Cost: "
+               ACCEPT Item-Cost
+               PERFORM Check-Item-Margin
                MOVE 0 TO Item-Qty
                WRITE Item-Record INVALID KEY
                DISPLAY "Error: Unable to write record."
@@ -816,6 +1594,14 @@
                IF File-Status = "00"
                    DISPLAY ESC Blue-On
                    "Item added successfully." ESC Reset-Color
+                   MOVE "ADD-ITEM" TO Audit-Action
+                   MOVE SPACES TO Audit-Before
+                   STRING "ID=" Item-ID " NAME=" Item-Name
+                       " PRICE=" Item-Price
+                       DELIMITED BY SIZE INTO Audit-After
+                   PERFORM Write-Audit
+                   MOVE Item-ID TO WS-Checkpoint-Key
+                   PERFORM Save-Checkpoint
                ELSE
                    DISPLAY "File Status: " File-Status
                END-IF
@@ -838,6 +1624,7 @@
                    DISPLAY "Item Record"
                    DISPLAY H10 H10 H10 H10 H10 H10 H5
                    DISPLAY "Item-ID"   A5
+                            "Barcode"  A5
                             "Name"     A5 A5 A7
                             "Category" A4
                             "Quantity" A6
@@ -845,13 +1632,18 @@
 
                    DISPLAY H10 H10 H10 H10 H10 H10 H5
                    DISPLAY Item-ID         A7
+                           Item-Barcode    A1
                            Item-Name       A1
                            Item-Category
                            Item-Qty        A9 A2
                            Item-Price
                    DISPLAY S10 S10 S10 S10 S10 S10 S5
+                   MOVE Item-Name    TO WS-Old-Item-Name
+                   MOVE Item-Barcode TO WS-Old-Item-Barcode
                    DISPLAY "Enter New Item Name: "
                    ACCEPT Item-Name
+                   DISPLAY "Enter New Barcode: "
+                   ACCEPT Item-Barcode
                    REWRITE Item-Record INVALID KEY
                    DISPLAY "Error: Unable to rewrite record."
                    END-REWRITE
@@ -859,6 +1651,14 @@
                    IF File-Status = "00"
                        DISPLAY ESC Blue-On
                        "Item updated successfully." ESC Reset-Color
+                       MOVE "UPDATE-ITEM" TO Audit-Action
+                       STRING "NAME=" WS-Old-Item-Name
+                           " BARCODE=" WS-Old-Item-Barcode
+                           DELIMITED BY SIZE INTO Audit-Before
+                       STRING "NAME=" Item-Name
+                           " BARCODE=" Item-Barcode
+                           DELIMITED BY SIZE INTO Audit-After
+                       PERFORM Write-Audit
                    ELSE
                        DISPLAY "File Status: " File-Status
                    END-IF
@@ -871,12 +1671,22 @@
             DISPLAY "Enter Item-ID to Delete: "
             ACCEPT RelativeKey
 
+            READ ItemFile INVALID KEY
+                CONTINUE
+            END-READ
+
             DELETE ItemFile INVALID KEY
                DISPLAY "Error: Record not found."
             NOT INVALID KEY
                IF File-Status = "00"
                    DISPLAY ESC Blue-On
                        "Item deleted successfully." ESC Reset-Color
+                   MOVE "DELETE-ITEM" TO Audit-Action
+                   STRING "ID=" Item-ID " NAME=" Item-Name
+                       " PRICE=" Item-Price
+                       DELIMITED BY SIZE INTO Audit-Before
+                   MOVE "DELETED" TO Audit-After
+                   PERFORM Write-Audit
                ELSE
                    DISPLAY "File Status: " File-Status
                END-IF
@@ -907,8 +1717,13 @@
                            Item-Qty        A9 A2
                            Item-Price
                    DISPLAY S10 S10 S10 S10 S10 S10 S5
+                   MOVE Item-Price TO WS-Old-Item-Price
+                   MOVE Item-Cost TO WS-Old-Item-Cost
                    DISPLAY "Update Price: "
                    ACCEPT Item-Price
+                   DISPLAY "Update Unit Cost: "
+                   ACCEPT Item-Cost
+                   PERFORM Check-Item-Margin
                    REWRITE Item-Record INVALID KEY
                    DISPLAY "Error: Unable to rewrite record."
                    END-REWRITE
@@ -916,6 +1731,14 @@
                    IF File-Status = "00"
                        DISPLAY ESC Blue-On
                        "Item updated successfully." ESC Reset-Color
+                       MOVE "UPDATE-PRICE" TO Audit-Action
+                       STRING "PRICE=" WS-Old-Item-Price
+                           " COST=" WS-Old-Item-Cost
+                           DELIMITED BY SIZE INTO Audit-Before
+                       STRING "PRICE=" Item-Price
+                           " COST=" Item-Cost
+                           DELIMITED BY SIZE INTO Audit-After
+                       PERFORM Write-Audit
                    ELSE
                        DISPLAY "File Status: " File-Status
                    END-IF
@@ -925,6 +1748,9 @@
                 CLOSE ItemFile.
        Add-Stock.
             OPEN I-O ItemFile
+            MOVE 2 TO WS-Checkpoint-Type
+            MOVE "Item-ID" TO WS-Checkpoint-Label
+            PERFORM Show-Checkpoint
             MOVE "1" TO EOF
             PERFORM UNTIL EOF = "0"
 
@@ -952,41 +1778,66 @@
                             Item-Price
                     DISPLAY S10 S10 S10 S10 S10 S10 S5
 
-                    OPEN I-O HistoryFile
-                    IF File-Status = "35"
-                        DISPLAY "File does not exist. Creating file..."
-                        OPEN OUTPUT HistoryFile
-                        CLOSE HistoryFile
-                        OPEN I-O HistoryFile
-
-
-                    END-IF
-                   IF History-ID = SPACES
-                     MOVE 1 TO History-ID
-                   ELSE
-                        MOVE "N" TO EOF
-                        PERFORM UNTIL EOF = "Y"
-                           READ HistoryFile NEXT RECORD
-                           AT END
-                               MOVE "Y" TO EOF
-                           NOT AT END
-                               IF HISTORY-ID > MAX-ID
-                                MOVE HISTORY-ID TO MAX-ID
-                               END-IF
-                        END-PERFORM
+                   PERFORM Next-History-Sequence
+                   MOVE WS-Next-ID TO HISTORY-ID
+                   MOVE WS-Next-ID TO History-RelKey
 
+                   OPEN I-O HistoryFile
+                   IF File-Status = "35"
+                       DISPLAY "File does not exist. Creating file..."
+                       OPEN OUTPUT HistoryFile
+                       CLOSE HistoryFile
+                       OPEN I-O HistoryFile
                    END-IF
-                  ADD 1 TO MAX-ID
-                   MOVE MAX-ID TO HISTORY-ID
 
                    MOVE Item-ID TO History-Item-ID
                    DISPLAY "Enter Date (YYYYMMDD): "
                    ACCEPT History-Date
+                   MOVE History-Date(1:8) TO WS-Date-Check-Str
+                   PERFORM Validate-Date-YYYYMMDD
+                   PERFORM UNTIL WS-Date-Valid = "Y"
+                       DISPLAY "Enter Date (YYYYMMDD): "
+                       ACCEPT History-Date
+                       MOVE History-Date(1:8) TO WS-Date-Check-Str
+                       PERFORM Validate-Date-YYYYMMDD
+                   END-PERFORM
                    DISPLAY "Enter Quantity: "
                    ACCEPT History-Quantity
                    DISPLAY "Enter Unit of Price: "
                    ACCEPT History-Unit-Of-Price
 
+                   DISPLAY "Enter PO-ID to match (0 if none): "
+                   ACCEPT PO-RelKey
+                   IF PO-RelKey > 0
+                       OPEN I-O PurchaseOrderFile
+                       IF File-Status = "35"
+                           DISPLAY "File does not exist. "
+                               "Creating file..."
+                           OPEN OUTPUT PurchaseOrderFile
+                           CLOSE PurchaseOrderFile
+                           OPEN I-O PurchaseOrderFile
+                       END-IF
+                       READ PurchaseOrderFile INVALID KEY
+                           DISPLAY "Error: PO not found."
+                       NOT INVALID KEY
+                           IF History-Quantity > PO-Ordered-Qty
+                               DISPLAY ESC Blue-On
+                                   "Warning: over-shipment, ordered "
+                                   PO-Ordered-Qty " got "
+                                   History-Quantity ESC Reset-Color
+                           END-IF
+                           IF History-Quantity < PO-Ordered-Qty
+                               DISPLAY ESC Blue-On
+                                   "Warning: under-shipment, ordered "
+                                   PO-Ordered-Qty " got "
+                                   History-Quantity ESC Reset-Color
+                           END-IF
+                           MOVE "RECEIVED" TO PO-Status
+                           REWRITE PO-Record
+                       END-READ
+                       CLOSE PurchaseOrderFile
+                   END-IF
+
                    WRITE History-Record INVALID KEY
                    DISPLAY "Error: Unable to write record."
                    END-WRITE
@@ -1009,10 +1860,20 @@
                    IF File-Status = "00"
                        DISPLAY ESC Blue-On
                        "Stock updated successfully." ESC Reset-Color
+                       MOVE Item-ID TO WS-Checkpoint-Key
+                       PERFORM Save-Checkpoint
                    ELSE
                        DISPLAY "File Status: " File-Status
                    END-IF
 
+                   DISPLAY "Enter Receiving Branch-ID "
+                       "(0 to skip branch stock): "
+                   ACCEPT WS-Branch-ID-Lookup
+                   IF WS-Branch-ID-Lookup > 0
+                       COMPUTE WS-IB-Delta = History-Quantity
+                       PERFORM Adjust-Branch-Stock
+                   END-IF
+
                 END-IF
 
             END-READ
@@ -1058,9 +1919,10 @@
             DISPLAY H10 H10 H10 H10 H10 H2
             DISPLAY "Discount Record"
             DISPLAY S10 S10 S10 S10 S10 S2
-            DISPLAY "Limit Amount"     A5
-                    "Percent"          A5
-                    "Start Date"       A5
+            DISPLAY "Category"          A5
+                    "Limit Amount"      A5
+                    "Percent"           A5
+                    "Start Date"        A5
                     "End Date"
 
             DISPLAY S10 S10 S10 S10 S10 S2
@@ -1070,15 +1932,158 @@
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
-                   DISPLAY Limit-Amount    A6 A5
-                           Percent         A7
-                           Start-Date      A7
+                   DISPLAY Discount-Category A3
+                           Limit-Amount      A6 A5
+                           Percent           A7
+                           Start-Date        A7
                            End-Date
 
             END-PERFORM
             DISPLAY H10 H10 H10 H10 H10 H2
                 CLOSE DiscountFile.
+       Is-Day-Closed.
+      *>  Expects WS-Close-Date set by caller. Returns WS-Day-Closed.
+            MOVE "N" TO WS-Day-Closed
+            OPEN INPUT ClosingFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT ClosingFile
+                CLOSE ClosingFile
+                OPEN INPUT ClosingFile
+            END-IF
+            MOVE "N" TO EOFC
+            PERFORM UNTIL EOFC = "Y"
+               READ ClosingFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOFC
+               NOT AT END
+                   IF Closing-Date = WS-Close-Date
+                       MOVE "Y" TO WS-Day-Closed
+                       MOVE "Y" TO EOFC
+                   END-IF
+            END-PERFORM
+            CLOSE ClosingFile.
+       End-of-Day.
+            DISPLAY "Enter Date to Close (YYYYMMDD): "
+            ACCEPT WS-Close-Date
+            MOVE WS-Close-Date TO WS-Date-Check-Str
+            PERFORM Validate-Date-YYYYMMDD
+            IF WS-Date-Valid NOT = "Y"
+                DISPLAY "Error: Invalid date, closing aborted."
+            ELSE
+                PERFORM Is-Day-Closed
+                IF WS-Day-Closed = "Y"
+                    DISPLAY ESC Blue-On
+                        "Error: " WS-Close-Date
+                        " has already been closed." ESC Reset-Color
+                ELSE
+                    MOVE 0 TO WS-Closing-Count
+                    MOVE 0 TO WS-Closing-Total
+                    OPEN INPUT InvoiceFile
+                    IF File-Status = "35"
+                        DISPLAY "File does not exist. "
+                            "Creating file..."
+                        OPEN OUTPUT InvoiceFile
+                        CLOSE InvoiceFile
+                        OPEN INPUT InvoiceFile
+                    END-IF
+                    MOVE "N" TO EOF
+                    PERFORM UNTIL EOF = "Y"
+                       READ InvoiceFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO EOF
+                       NOT AT END
+                           IF Invoice-Date = WS-Close-Date AND
+                              Invoice-Status = "Completed"
+                               ADD 1 TO WS-Closing-Count
+                               ADD Final-Amount TO WS-Closing-Total
+                           END-IF
+                    END-PERFORM
+                    CLOSE InvoiceFile
+
+                    PERFORM Get-Now-Seconds
+                    OPEN EXTEND ClosingFile
+                    IF File-Status = "35"
+                        OPEN OUTPUT ClosingFile
+                    END-IF
+                    MOVE WS-Close-Date TO Closing-Date
+                    MOVE WS-Closing-Count TO Closing-Invoice-Count
+                    MOVE WS-Closing-Total TO Closing-Total-Sales
+                    STRING WS-Now-Date WS-Now-Secs
+                        DELIMITED BY SIZE INTO Closing-Timestamp
+                    WRITE Closing-Record
+                    CLOSE ClosingFile
+
+                    DISPLAY ESC Blue-On
+                        "Business day " WS-Close-Date " closed: "
+                        WS-Closing-Count " invoices, total "
+                        WS-Closing-Total ESC Reset-Color
+                END-IF
+            END-IF.
+       Validate-Date-YYYYMMDD.
+      *>  Expects WS-Date-Check-Str (X(8) YYYYMMDD) set by caller.
+      *>  Returns WS-Date-Valid.
+            MOVE "N" TO WS-Date-Valid
+            IF WS-Date-Check-Str NOT NUMERIC
+                DISPLAY "Error: Date must be 8 numeric digits "
+                    "(YYYYMMDD)."
+            ELSE
+                IF WS-DV-Month < 1 OR WS-DV-Month > 12
+                    DISPLAY "Error: Month must be 01-12."
+                ELSE
+                    MOVE 31 TO WS-DV-Max-Day
+                    EVALUATE WS-DV-Month
+                        WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                            MOVE 30 TO WS-DV-Max-Day
+                        WHEN 2
+                            IF FUNCTION MOD(WS-DV-Year, 4) = 0 AND
+                               (FUNCTION MOD(WS-DV-Year, 100) NOT = 0
+                                OR FUNCTION MOD(WS-DV-Year, 400) = 0)
+                                MOVE 29 TO WS-DV-Max-Day
+                            ELSE
+                                MOVE 28 TO WS-DV-Max-Day
+                            END-IF
+                    END-EVALUATE
+                    IF WS-DV-Day < 1 OR WS-DV-Day > WS-DV-Max-Day
+                        DISPLAY "Error: Day is out of range "
+                            "for that month."
+                    ELSE
+                        MOVE "Y" TO WS-Date-Valid
+                    END-IF
+                END-IF
+            END-IF.
+       Check-Discount-Overlap.
+      *>  Expects WS-Check-Category/WS-Check-Start-Date/
+      *>  WS-Check-End-Date and WS-Discount-Exclude-ID (0 = none)
+      *>  set by caller. Returns WS-Discount-Overlap-Found/-ID.
+            MOVE "N" TO WS-Discount-Overlap-Found
+            MOVE 0 TO WS-Discount-Overlap-ID
+            OPEN INPUT DiscountFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT DiscountFile
+                CLOSE DiscountFile
+                OPEN INPUT DiscountFile
+            END-IF
+            MOVE "N" TO EOFB
+            PERFORM UNTIL EOFB = "Y"
+               READ DiscountFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOFB
+               NOT AT END
+                   IF Discount-ID NOT = WS-Discount-Exclude-ID AND
+                      Discount-Category = WS-Check-Category AND
+                      Start-Date <= WS-Check-End-Date AND
+                      End-Date >= WS-Check-Start-Date
+                       MOVE "Y" TO WS-Discount-Overlap-Found
+                       MOVE Discount-ID TO WS-Discount-Overlap-ID
+                       MOVE "Y" TO EOFB
+                   END-IF
+            END-PERFORM
+            CLOSE DiscountFile.
        Add-Discount.
+            PERFORM Next-Discount-Sequence
+
             OPEN I-O DiscountFile
             IF File-Status = "35"
                DISPLAY "File does not exist. Creating file..."
@@ -1086,34 +2091,91 @@
                CLOSE DiscountFile
                OPEN I-O DiscountFile
             END-IF
+            MOVE 3 TO WS-Checkpoint-Type
+            MOVE "Discount-ID" TO WS-Checkpoint-Label
+            PERFORM Show-Checkpoint
             MOVE "1" TO EOF
             PERFORM UNTIL EOF = "0"
-               DISPLAY "Enter Discount ID: "
-               ACCEPT Discount-ID
-               MOVE Discount-ID TO RelativeKey
+               MOVE WS-Next-ID TO Discount-ID
+               MOVE WS-Next-ID TO RelativeKey
+               DISPLAY "Assigned Discount ID: " Discount-ID
+               DISPLAY "Enter Category (blank for whole cart): "
+               ACCEPT Discount-Category
                DISPLAY "Enter Limit Amount:: "
                ACCEPT Limit-Amount
                DISPLAY "Enter Percent: "
                ACCEPT Percent
                DISPLAY "Enter Start Date (YYYYMMDD): "
                ACCEPT Start-Date
+               MOVE Start-Date TO WS-Date-Check-Str
+               PERFORM Validate-Date-YYYYMMDD
+               PERFORM UNTIL WS-Date-Valid = "Y"
+                   DISPLAY "Enter Start Date (YYYYMMDD): "
+                   ACCEPT Start-Date
+                   MOVE Start-Date TO WS-Date-Check-Str
+                   PERFORM Validate-Date-YYYYMMDD
+               END-PERFORM
                DISPLAY "Enter End Date (YYYYMMDD): "
                ACCEPT End-Date
+               MOVE End-Date TO WS-Date-Check-Str
+               PERFORM Validate-Date-YYYYMMDD
+               PERFORM UNTIL WS-Date-Valid = "Y"
+                   DISPLAY "Enter End Date (YYYYMMDD): "
+                   ACCEPT End-Date
+                   MOVE End-Date TO WS-Date-Check-Str
+                   PERFORM Validate-Date-YYYYMMDD
+               END-PERFORM
 
-               WRITE Discount-Record INVALID KEY
-               DISPLAY "Error: Unable to write record."
-               END-WRITE
-
-               IF File-Status = "00"
+               MOVE Discount-Category TO WS-Check-Category
+               MOVE Start-Date        TO WS-Check-Start-Date
+               MOVE End-Date          TO WS-Check-End-Date
+               MOVE Discount-ID       TO WS-Discount-Exclude-ID
+               CLOSE DiscountFile
+               PERFORM Check-Discount-Overlap
+               OPEN I-O DiscountFile
+               MOVE "Y" TO WS-Confirm
+               IF WS-Discount-Overlap-Found = "Y"
                    DISPLAY ESC Blue-On
-                       "Discount added successfully." ESC Reset-Color
-               ELSE
-                   DISPLAY "File Status: " File-Status
+                       "Warning: overlaps Discount-ID "
+                       WS-Discount-Overlap-ID
+                       " in the same category/date range."
+                       ESC Reset-Color
+                   DISPLAY "Save anyway? (Y/N): "
+                   ACCEPT WS-Confirm
+                   MOVE FUNCTION UPPER-CASE(WS-Confirm) TO WS-Confirm
+               END-IF
+
+               IF WS-Confirm = "Y"
+                   WRITE Discount-Record INVALID KEY
+                   DISPLAY "Error: Unable to write record."
+                   END-WRITE
+
+                   IF File-Status = "00"
+                       DISPLAY ESC Blue-On
+                           "Discount added successfully."
+                           ESC Reset-Color
+                       MOVE "ADD-DISCOUNT" TO Audit-Action
+                       MOVE SPACES TO Audit-Before
+                       STRING "ID=" Discount-ID " CAT="
+                           Discount-Category
+                           " PCT=" Percent
+                           DELIMITED BY SIZE INTO Audit-After
+                       PERFORM Write-Audit
+                       MOVE Discount-ID TO WS-Checkpoint-Key
+                       PERFORM Save-Checkpoint
+                   ELSE
+                       DISPLAY "File Status: " File-Status
+                   END-IF
+               ELSE
+                   DISPLAY "Discount not saved."
                END-IF
                DISPLAY "1.Add more data"
                DISPLAY "0.Go Back"
                ACCEPT EOF
                MOVE FUNCTION UPPER-CASE(EOF) TO EOF
+               IF EOF = "1"
+                   PERFORM Next-Discount-Sequence
+               END-IF
             END-PERFORM
                 CLOSE DiscountFile.
        Update-Discount.
@@ -1128,37 +2190,95 @@
                     DISPLAY H10 H10 H10 H10 H10 H2
                     DISPLAY "Discount Record"
                     DISPLAY S10 S10 S10 S10 S10 S2
-                    DISPLAY "Limit Amount"     A5
-                            "Percent"          A5
-                            "Start Date"       A5
+                    DISPLAY "Category"          A5
+                            "Limit Amount"      A5
+                            "Percent"           A5
+                            "Start Date"        A5
                             "End Date"
 
                     DISPLAY S10 S10 S10 S10 S10 S2
-                    DISPLAY Limit-Amount    A6 A5
+                    DISPLAY Discount-Category A3
+                            Limit-Amount    A6 A5
                             Percent         A7
                             Start-Date      A7
                             End-Date
                     DISPLAY H10 H10 H10 H10 H10 H2
 
 
+                   MOVE Discount-Category TO WS-Old-Discount-Category
+                   MOVE Limit-Amount      TO WS-Old-Limit-Amount
+                   MOVE Percent           TO WS-Old-Percent
+                   DISPLAY "Enter Category (blank for whole cart): "
+                   ACCEPT Discount-Category
                    DISPLAY "Enter Limit Amount: "
                    ACCEPT Limit-Amount
                    DISPLAY "Enter Percent: "
                    ACCEPT Percent
                    DISPLAY "Enter Start Date (YYYYMMDD): "
                    ACCEPT Start-Date
+                   MOVE Start-Date TO WS-Date-Check-Str
+                   PERFORM Validate-Date-YYYYMMDD
+                   PERFORM UNTIL WS-Date-Valid = "Y"
+                       DISPLAY "Enter Start Date (YYYYMMDD): "
+                       ACCEPT Start-Date
+                       MOVE Start-Date TO WS-Date-Check-Str
+                       PERFORM Validate-Date-YYYYMMDD
+                   END-PERFORM
                    DISPLAY "Enter End Date (YYYYMMDD): "
                    ACCEPT End-Date
+                   MOVE End-Date TO WS-Date-Check-Str
+                   PERFORM Validate-Date-YYYYMMDD
+                   PERFORM UNTIL WS-Date-Valid = "Y"
+                       DISPLAY "Enter End Date (YYYYMMDD): "
+                       ACCEPT End-Date
+                       MOVE End-Date TO WS-Date-Check-Str
+                       PERFORM Validate-Date-YYYYMMDD
+                   END-PERFORM
 
-                   REWRITE Discount-Record INVALID KEY
-                   DISPLAY "Error: Unable to rewrite record."
-                   END-REWRITE
-
-                   IF File-Status = "00"
+                   MOVE Discount-Category TO WS-Check-Category
+                   MOVE Start-Date        TO WS-Check-Start-Date
+                   MOVE End-Date          TO WS-Check-End-Date
+                   MOVE Discount-ID       TO WS-Discount-Exclude-ID
+                   CLOSE DiscountFile
+                   PERFORM Check-Discount-Overlap
+                   OPEN I-O DiscountFile
+                   MOVE "Y" TO WS-Confirm
+                   IF WS-Discount-Overlap-Found = "Y"
                        DISPLAY ESC Blue-On
-                       "Discount updated successfully." ESC Reset-Color
+                           "Warning: overlaps Discount-ID "
+                           WS-Discount-Overlap-ID
+                           " in the same category/date range."
+                           ESC Reset-Color
+                       DISPLAY "Save anyway? (Y/N): "
+                       ACCEPT WS-Confirm
+                       MOVE FUNCTION UPPER-CASE(WS-Confirm)
+                           TO WS-Confirm
+                   END-IF
+
+                   IF WS-Confirm = "Y"
+                       REWRITE Discount-Record INVALID KEY
+                       DISPLAY "Error: Unable to rewrite record."
+                       END-REWRITE
+
+                       IF File-Status = "00"
+                           DISPLAY ESC Blue-On
+                           "Discount updated successfully."
+                           ESC Reset-Color
+                           MOVE "UPDATE-DISCOUNT" TO Audit-Action
+                           STRING "CAT=" WS-Old-Discount-Category
+                               " LIMIT=" WS-Old-Limit-Amount
+                               " PCT=" WS-Old-Percent
+                               DELIMITED BY SIZE INTO Audit-Before
+                           STRING "CAT=" Discount-Category
+                               " LIMIT=" Limit-Amount
+                               " PCT=" Percent
+                               DELIMITED BY SIZE INTO Audit-After
+                           PERFORM Write-Audit
+                       ELSE
+                           DISPLAY "File Status: " File-Status
+                       END-IF
                    ELSE
-                       DISPLAY "File Status: " File-Status
+                       DISPLAY "Discount not updated."
                    END-IF
                 END-IF
 
@@ -1169,17 +2289,274 @@
             DISPLAY "Enter Discount-ID to Delete: "
             ACCEPT RelativeKey
 
+            READ DiscountFile INVALID KEY
+                CONTINUE
+            END-READ
+
             DELETE DiscountFile INVALID KEY
                DISPLAY "Error: Record not found."
             NOT INVALID KEY
                IF File-Status = "00"
                    DISPLAY ESC Blue-On
                        "Discount deleted successfully." ESC Reset-Color
+                   MOVE "DELETE-DISCOUNT" TO Audit-Action
+                   STRING "ID=" Discount-ID " CAT=" Discount-Category
+                       " PCT=" Percent
+                       DELIMITED BY SIZE INTO Audit-Before
+                   MOVE "DELETED" TO Audit-After
+                   PERFORM Write-Audit
                ELSE
                    DISPLAY "File Status: " File-Status
                END-IF
             END-DELETE
                 CLOSE DiscountFile.
+       View-Customer.
+            OPEN I-O CustomerFile
+            IF File-Status = "35"
+               DISPLAY "File does not exist. Creating file..."
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN I-O CustomerFile
+            END-IF
+            DISPLAY H10 H10 H10 H10 H10 H2
+            DISPLAY "Customer Record"
+            DISPLAY S10 S10 S10 S10 S10 S2
+            DISPLAY "Customer-ID"      A5
+                    "Name"             A5 A5 A7
+                    "Phone"            A5
+                    "Join Date"        A5
+                    "Age"
+
+            ACCEPT WS-Customer-Today FROM DATE YYYYMMDD
+            DISPLAY S10 S10 S10 S10 S10 S2
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ CustomerFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   MOVE 0 TO WS-Customer-Age
+                   IF Customer-DOB > 0
+                       CALL "TRIM-AGE" USING Customer-DOB
+                           WS-Customer-Today WS-Customer-Age
+                   END-IF
+                   DISPLAY Customer-ID       A7
+                           Customer-Full-Name A1
+                           Customer-Phone    A3
+                           Customer-Join-Date A3
+                           WS-Customer-Age
+
+            END-PERFORM
+            DISPLAY H10 H10 H10 H10 H10 H2
+                CLOSE CustomerFile.
+       Add-Customer.
+            PERFORM Next-Customer-Sequence
+
+            OPEN I-O CustomerFile
+            IF File-Status = "35"
+               DISPLAY "File does not exist. Creating file..."
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN I-O CustomerFile
+            END-IF
+            MOVE "1" TO EOF
+            PERFORM UNTIL EOF = "0"
+               MOVE WS-Next-ID TO Customer-ID
+               MOVE WS-Next-ID TO Customer-RelKey
+               DISPLAY "Assigned Customer-ID: " Customer-ID
+               DISPLAY "Enter Customer Name: "
+               ACCEPT Customer-Full-Name
+               DISPLAY "Enter Phone: "
+               ACCEPT Customer-Phone
+               DISPLAY "Enter Date of Birth (YYYYMMDD): "
+               ACCEPT Customer-DOB
+               ACCEPT Customer-Join-Date FROM DATE YYYYMMDD
+
+               WRITE Customer-Record INVALID KEY
+               DISPLAY "Error: Unable to write record."
+               END-WRITE
+
+               IF File-Status = "00"
+                   DISPLAY ESC Blue-On
+                       "Customer added successfully." ESC Reset-Color
+               ELSE
+                   DISPLAY "File Status: " File-Status
+               END-IF
+               DISPLAY "1.Add more data"
+               DISPLAY "0.Go Back"
+               ACCEPT EOF
+               MOVE FUNCTION UPPER-CASE(EOF) TO EOF
+               IF EOF = "1"
+                   PERFORM Next-Customer-Sequence
+               END-IF
+            END-PERFORM
+                CLOSE CustomerFile.
+       Find-Customer.
+            MOVE "N" TO Customer-Found
+            OPEN INPUT CustomerFile
+            IF File-Status = "35"
+               DISPLAY "File does not exist. Creating file..."
+               CLOSE CustomerFile
+               OPEN OUTPUT CustomerFile
+               CLOSE CustomerFile
+               OPEN INPUT CustomerFile
+            END-IF
+            READ CustomerFile INVALID KEY
+               DISPLAY "Error: Customer not found."
+            NOT INVALID KEY
+               MOVE "Y" TO Customer-Found
+            END-READ
+            CLOSE CustomerFile.
+       Customer-History.
+            DISPLAY "Enter Customer-ID: "
+            ACCEPT Customer-RelKey
+            PERFORM Find-Customer
+            IF Customer-Found = "Y"
+                OPEN INPUT InvoiceFile
+                IF File-Status = "35"
+                    DISPLAY "File does not exist. Creating file..."
+                    OPEN OUTPUT InvoiceFile
+                    CLOSE InvoiceFile
+                    OPEN INPUT InvoiceFile
+                END-IF
+                DISPLAY H10 H10 H10 H10 H10 H2
+                DISPLAY "Order History for Customer-ID: "
+                        Customer-RelKey " " Customer-Full-Name
+                DISPLAY S10 S10 S10 S10 S10 S2
+                DISPLAY "Invoice-ID" A5
+                        "Date"       A5
+                        "Status"     A5
+                        "Final Amount"
+
+                DISPLAY S10 S10 S10 S10 S10 S2
+                MOVE "N" TO EOF
+                PERFORM UNTIL EOF = "Y"
+                   READ InvoiceFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF Invoice-Customer-ID = Customer-RelKey
+                           DISPLAY Invoice-ID     A7
+                                   Invoice-Date   A5
+                                   Invoice-Status A5
+                                   Final-Amount
+                       END-IF
+                END-PERFORM
+                DISPLAY H10 H10 H10 H10 H10 H2
+                CLOSE InvoiceFile
+            END-IF.
+       View-Audit.
+            OPEN INPUT AuditFile
+            IF File-Status = "35"
+               DISPLAY "File does not exist. Creating file..."
+               OPEN OUTPUT AuditFile
+               CLOSE AuditFile
+               OPEN INPUT AuditFile
+            END-IF
+            DISPLAY H10 H10 H10 H10 H10 H2
+            DISPLAY "Audit Trail"
+            DISPLAY S10 S10 S10 S10 S10 S2
+            DISPLAY "Admin-ID"  A5
+                    "Timestamp" A5
+                    "Action"    A5
+                    "Before"    A5
+                    "After"
+
+            DISPLAY S10 S10 S10 S10 S10 S2
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ AuditFile
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   DISPLAY Audit-Admin-ID  A3
+                           Audit-Timestamp A3
+                           Audit-Action    A3
+                           Audit-Before    A3
+                           Audit-After
+            END-PERFORM
+            DISPLAY H10 H10 H10 H10 H10 H2
+                CLOSE AuditFile.
+       View-PO.
+            OPEN I-O PurchaseOrderFile
+            IF File-Status = "35"
+               DISPLAY "File does not exist. Creating file..."
+               OPEN OUTPUT PurchaseOrderFile
+               CLOSE PurchaseOrderFile
+               OPEN I-O PurchaseOrderFile
+            END-IF
+            DISPLAY H10 H10 H10 H10 H10 H2
+            DISPLAY "Purchase Order Record"
+            DISPLAY S10 S10 S10 S10 S10 S2
+            DISPLAY "PO-ID"      A5
+                    "Supplier"   A5 A5
+                    "Item-ID"    A5
+                    "Expected"   A5
+                    "Ord-Qty"    A5
+                    "Status"
+
+            DISPLAY S10 S10 S10 S10 S10 S2
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ PurchaseOrderFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   DISPLAY PO-ID            A7
+                           PO-Supplier-Name A1
+                           PO-Item-ID       A5
+                           PO-Expected-Date A5
+                           PO-Ordered-Qty   A5
+                           PO-Status
+
+            END-PERFORM
+            DISPLAY H10 H10 H10 H10 H10 H2
+                CLOSE PurchaseOrderFile.
+       Add-PO.
+            PERFORM Next-PO-Sequence
+
+            OPEN I-O PurchaseOrderFile
+            IF File-Status = "35"
+               DISPLAY "File does not exist. Creating file..."
+               OPEN OUTPUT PurchaseOrderFile
+               CLOSE PurchaseOrderFile
+               OPEN I-O PurchaseOrderFile
+            END-IF
+            MOVE "1" TO EOF
+            PERFORM UNTIL EOF = "0"
+               MOVE WS-Next-ID TO PO-ID
+               MOVE WS-Next-ID TO PO-RelKey
+               DISPLAY "Assigned PO-ID: " PO-ID
+               DISPLAY "Enter Supplier Name: "
+               ACCEPT PO-Supplier-Name
+               DISPLAY "Enter Item-ID Ordered: "
+               ACCEPT PO-Item-ID
+               DISPLAY "Enter Expected Date (YYYYMMDD): "
+               ACCEPT PO-Expected-Date
+               DISPLAY "Enter Ordered Quantity: "
+               ACCEPT PO-Ordered-Qty
+               MOVE "OPEN" TO PO-Status
+
+               WRITE PO-Record INVALID KEY
+               DISPLAY "Error: Unable to write record."
+               END-WRITE
+
+               IF File-Status = "00"
+                   DISPLAY ESC Blue-On
+                       "Purchase order added successfully."
+                       ESC Reset-Color
+               ELSE
+                   DISPLAY "File Status: " File-Status
+               END-IF
+               DISPLAY "1.Add more data"
+               DISPLAY "0.Go Back"
+               ACCEPT EOF
+               MOVE FUNCTION UPPER-CASE(EOF) TO EOF
+               IF EOF = "1"
+                   PERFORM Next-PO-Sequence
+               END-IF
+            END-PERFORM
+                CLOSE PurchaseOrderFile.
        Cart.
             MOVE "1" TO EOFP
             PERFORM UNTIL EOFP = "0"
@@ -1208,8 +2585,23 @@
                        END-IF
                        MOVE "1" TO EOFP
                    WHEN "4"
-                       DISPLAY "Enter Customer Name: "
-                       ACCEPT Customer-Name
+                       DISPLAY "Enter Customer-ID (0 if walk-in): "
+                       ACCEPT Customer-RelKey
+                       MOVE 0 TO Invoice-Customer-ID
+                       IF Customer-RelKey > 0
+                           PERFORM Find-Customer
+                           IF Customer-Found = "Y"
+                               MOVE Customer-RelKey TO
+                               Invoice-Customer-ID
+                               MOVE Customer-Full-Name TO
+                               Customer-Name
+                           END-IF
+                       END-IF
+                       IF Customer-RelKey = 0 OR
+                          Customer-Found NOT = "Y"
+                           DISPLAY "Enter Customer Name: "
+                           ACCEPT Customer-Name
+                       END-IF
                        PERFORM Buy-Confirm
                        MOVE "0" TO EOFP
                    WHEN "5"
@@ -1239,6 +2631,7 @@
                    DISPLAY "Item Record"
                    DISPLAY H10 H10 H10 H10 H10 H10 H5
                    DISPLAY "Item-ID"   A5
+                            "Barcode"  A5
                             "Name"     A5 A5 A7
                             "Category" A4
                             "Quantity" A6
@@ -1246,6 +2639,7 @@
 
                    DISPLAY H10 H10 H10 H10 H10 H10 H5
                    DISPLAY Item-ID         A7
+                           Item-Barcode    A1
                            Item-Name       A1
                            Item-Category
                            Item-Qty        A9 A2
@@ -1255,6 +2649,38 @@
 
             END-READ
             CLOSE ItemFile.
+       Find-Barcode-Item.
+            OPEN I-O ItemFile
+            DISPLAY "Enter Barcode to Find: "
+            ACCEPT Input-Barcode
+            DISPLAY S10 S10 S10 S10 S10 S10 S5
+            DISPLAY "Item Record"
+            DISPLAY H10 H10 H10 H10 H10 H10 H5
+            DISPLAY "Item-ID"  A5
+                    "Barcode"  A5
+                    "Name"     A5 A5 A7
+                    "Category" A4
+                    "Quantity" A6
+                    "Price"
+
+            DISPLAY H10 H10 H10 H10 H10 H10 H5
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ ItemFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   IF Item-Barcode = Input-Barcode
+                       DISPLAY Item-ID         A7
+                               Item-Barcode    A1
+                               Item-Name       A1
+                               Item-Category
+                               Item-Qty        A9 A2
+                               Item-Price
+                   END-IF
+            END-PERFORM
+            DISPLAY S10 S10 S10 S10 S10 S10 S5
+            CLOSE ItemFile.
        Find-Item.
            OPEN I-O ItemFile
 
@@ -1365,32 +2791,10 @@
                            END-IF
                     END-PERFORM
 
-                   OPEN I-O SaleCartFile
-                    IF File-Status = "35"
-                        DISPLAY "File does not exist. Creating file..."
-                        OPEN OUTPUT SaleCartFile
-                        CLOSE SaleCartFile
-                        OPEN I-O SaleCartFile
-                    END-IF
-                    IF Sale-Cart-ID = SPACES
-                        MOVE 1 TO Sale-Cart-ID
-                    ELSE
-                        MOVE "N" TO EOF
-                        PERFORM UNTIL EOF = "Y"
-                           READ SaleCartFile NEXT RECORD
-                           AT END
-                               MOVE "Y" TO EOF
-                           NOT AT END
-                               IF Sale-Cart-ID > MAX-ID
-                                MOVE Sale-Cart-ID TO MAX-ID
-                               END-IF
-                        END-PERFORM
-
-                   END-IF
-                   CLOSE SaleCartFile
-
-                   ADD 1 TO MAX-ID
-                   MOVE MAX-ID TO Cart-ID
+                   PERFORM Next-Cart-Sequence
+                   MOVE WS-Next-ID TO Cart-ID
+                   MOVE WS-Next-ID TO Cart-RelKey
+                   MOVE Input-ID TO Cart-Casher-ID
 
                    DISPLAY "Item Name: " Item-Name
                    MOVE Item-ID TO Cart-Item-ID
@@ -1434,7 +2838,9 @@
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
-                   MOVE "Y" TO Cart-Flag
+                   IF Cart-Casher-ID = Input-ID
+                       MOVE "Y" TO Cart-Flag
+                   END-IF
 
             END-PERFORM
             CLOSE CartFile
@@ -1456,12 +2862,14 @@
                    AT END
                        MOVE "Y" TO EOF
                    NOT AT END
-                       DISPLAY Cart-ID             A7
-                               Cart-Item-ID        A7 A5
-                               Cart-Quantity       A9 A4
-                               Cart-Unit-Of-Price
-                       COMPUTE Total = Total +
-                               (Cart-Quantity * Cart-Unit-Of-Price)
+                       IF Cart-Casher-ID = Input-ID
+                           DISPLAY Cart-ID             A7
+                                   Cart-Item-ID        A7 A5
+                                   Cart-Quantity       A9 A4
+                                   Cart-Unit-Of-Price
+                           COMPUTE Total = Total +
+                                   (Cart-Quantity * Cart-Unit-Of-Price)
+                       END-IF
                     END-PERFORM
                 DISPLAY H10 H10 H10 H10 H10 H5
                 DISPLAY "Total: " Total
@@ -1472,11 +2880,12 @@
             OPEN I-O CartFile
             DISPLAY "Enter Cart-ID to Update: "
             ACCEPT Cart-ID
+            MOVE Cart-ID TO Cart-RelKey
 
             READ CartFile INVALID KEY
                DISPLAY "Error: Record not found."
             NOT INVALID KEY
-               IF File-Status = "00"
+               IF File-Status = "00" AND Cart-Casher-ID = Input-ID
                    DISPLAY "Enter Quantity: "
                    ACCEPT Cart-Quantity
 
@@ -1490,6 +2899,10 @@
                    ELSE
                        DISPLAY "File Status: " File-Status
                    END-IF
+               ELSE
+                   IF File-Status = "00"
+                       DISPLAY "Error: Cart does not belong to you."
+                   END-IF
                 END-IF
 
             END-READ
@@ -1498,29 +2911,43 @@
             OPEN I-O CartFile
             DISPLAY "Enter Cart-ID to Delete: "
             ACCEPT Cart-ID
+            MOVE Cart-ID TO Cart-RelKey
 
-            DELETE CartFile INVALID KEY
+            READ CartFile INVALID KEY
                DISPLAY "Error: Record not found."
             NOT INVALID KEY
-               IF File-Status = "00"
-                   DISPLAY ESC Blue-On
-                       "Cart deleted successfully." ESC Reset-Color
+               IF Cart-Casher-ID = Input-ID
+                   DELETE CartFile INVALID KEY
+                      DISPLAY "Error: Record not found."
+                   NOT INVALID KEY
+                      DISPLAY ESC Blue-On
+                          "Cart deleted successfully." ESC Reset-Color
+                   END-DELETE
                ELSE
-                   DISPLAY "File Status: " File-Status
+                   DISPLAY "Error: Cart does not belong to you."
                END-IF
-            END-DELETE
+            END-READ
             CLOSE CartFile.
        Buy-Confirm.
+           ACCEPT WS-Close-Date FROM DATE YYYYMMDD
+           PERFORM Is-Day-Closed
+           IF WS-Day-Closed = "Y"
+               DISPLAY ESC Blue-On
+                   "Error: Today's business day is already closed. "
+                   "No new invoices can be created." ESC Reset-Color
+           ELSE
            OPEN I-O CartFile
 
            MOVE "N" TO EOF
            MOVE 1 TO IDX
            MOVE 0 TO Total
+           MOVE 0 TO Cat-Subtotal-Count
            PERFORM UNTIL EOF = "Y"
                READ CartFile NEXT RECORD
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
+               IF Cart-Casher-ID = Input-ID
 
       *>      Update Quantity
 
@@ -1544,6 +2971,41 @@
                        ELSE
                            DISPLAY "File Status: " File-Status
                        END-IF
+
+                       MOVE Input-ID TO WS-Lookup-Casher-ID
+                       PERFORM Find-Casher-Branch
+                       IF WS-Branch-ID-Lookup > 0
+                           COMPUTE WS-IB-Delta =
+                               0 - Cart-Quantity
+                           PERFORM Adjust-Branch-Stock
+                       END-IF
+                    END-IF
+
+                    COMPUTE WS-Line-Total =
+                    Cart-Quantity * Cart-Unit-Of-Price
+                    MOVE "N" TO WS-Cat-Found
+                    PERFORM VARYING WS-Cat-IDX FROM 1 BY 1
+                        UNTIL WS-Cat-IDX > Cat-Subtotal-Count
+                        IF Cat-Subtotal-Name(WS-Cat-IDX) =
+                           Item-Category
+                            ADD WS-Line-Total TO
+                            Cat-Subtotal-Amount(WS-Cat-IDX)
+                            MOVE "Y" TO WS-Cat-Found
+                            MOVE Cat-Subtotal-Count TO WS-Cat-IDX
+                        END-IF
+                    END-PERFORM
+                    IF WS-Cat-Found = "N"
+                        IF Cat-Subtotal-Count < 50
+                            ADD 1 TO Cat-Subtotal-Count
+                            MOVE Item-Category TO
+                            Cat-Subtotal-Name(Cat-Subtotal-Count)
+                            MOVE WS-Line-Total TO
+                            Cat-Subtotal-Amount(Cat-Subtotal-Count)
+                        ELSE
+                            DISPLAY "Warning: category discount "
+                                "table full, some categories "
+                                "omitted from stacking."
+                        END-IF
                     END-IF
                 END-READ
                 CLOSE ItemFile
@@ -1557,20 +3019,31 @@
                 END-IF
 
                 MOVE Cart-ID TO Sale-Cart-ID
+                MOVE Cart-ID TO SaleCart-RelKey
                 MOVE Input-ID TO Invoice-Casher-ID
                 MOVE Cart-Item-ID TO Sale-Cart-Item-ID
                 MOVE Cart-Quantity TO Sale-Cart-Quantity
                 MOVE Cart-Unit-Of-Price TO Sale-Cart-Unit-Of-Price
+                ACCEPT Sale-Cart-Date FROM DATE YYYYMMDD
                 WRITE Sale-Cart-Record
                 COMPUTE Total= Total+
                    (Cart-Quantity*Cart-Unit-Of-Price)
 
-                MOVE Cart-ID TO Temp-ID(IDX)
-                ADD 1 TO IDX
+                IF IDX <= MAX-INVOICE-ITEMS
+                    MOVE Cart-ID TO Temp-ID(IDX)
+                    ADD 1 TO IDX
+                ELSE
+                    DISPLAY "Warning: invoice line table full, "
+                        "some cart lines omitted from the "
+                        "printed/exported receipt."
+                END-IF
                 CLOSE SaleCartFile
                 DELETE CartFile
+               END-IF
             END-PERFORM
 
+            PERFORM Next-Invoice-Sequence
+
             OPEN I-O InvoiceFile
             IF File-Status = "35"
                DISPLAY "File does not exist. Creating file..."
@@ -1578,24 +3051,9 @@
                CLOSE InvoiceFile
                OPEN I-O InvoiceFile
             END-IF
-            IF Invoice-ID = SPACES
-               MOVE 1 TO Invoice-ID
-            ELSE
-               MOVE "N" TO EOF
-               PERFORM UNTIL EOF = "Y"
-                   READ InvoiceFile NEXT RECORD
-                       AT END
-                           MOVE "Y" TO EOF
-                       NOT AT END
-                           IF Invoice-ID > MAX-ID
-                               MOVE Invoice-ID TO MAX-ID
-                           END-IF
-               END-PERFORM
-
-            END-IF
 
-            ACCEPT Invoice-Date FROM DATE YYYYMMDD.
-            ACCEPT WS-TIME-RAW FROM TIME.
+            ACCEPT Invoice-Date FROM DATE YYYYMMDD
+            ACCEPT WS-TIME-RAW FROM TIME
 
             MOVE WS-TIME-RAW(1:2) TO WS-HH
             MOVE WS-TIME-RAW(3:2) TO WS-MM
@@ -1617,6 +3075,12 @@
             WS-AMPM   DELIMITED BY SIZE
             INTO Invoice-Time
 
+            MOVE 0 TO Best-Cart-Percent
+            PERFORM VARYING WS-Cat-IDX FROM 1 BY 1
+                UNTIL WS-Cat-IDX > Cat-Subtotal-Count
+                MOVE 0 TO Cat-Discount-Best-Percent(WS-Cat-IDX)
+            END-PERFORM
+
             OPEN I-O DiscountFile
             IF File-Status = "35"
                DISPLAY "File does not exist. Creating file..."
@@ -1632,17 +3096,47 @@
                NOT AT END
                    IF Invoice-Date >= Start-Date AND
                       Invoice-Date <= End-Date
-                      IF  Total>= Limit-Amount
-                           COMPUTE Discount-Price =
-                           Total * (Percent/100)
-                           EXIT PERFORM
-                       END-IF
+                      IF Discount-Category = SPACES
+                          IF Total >= Limit-Amount AND
+                             Percent > Best-Cart-Percent
+                              MOVE Percent TO Best-Cart-Percent
+                          END-IF
+                      ELSE
+                          PERFORM VARYING WS-Cat-IDX FROM 1 BY 1
+                              UNTIL WS-Cat-IDX > Cat-Subtotal-Count
+                              IF Cat-Subtotal-Name(WS-Cat-IDX) =
+                                 Discount-Category
+                                  IF Cat-Subtotal-Amount(WS-Cat-IDX) >=
+                                     Limit-Amount AND
+                                     Percent >
+                                     Cat-Discount-Best-Percent
+                                     (WS-Cat-IDX)
+                                      MOVE Percent TO
+                                      Cat-Discount-Best-Percent
+                                      (WS-Cat-IDX)
+                                  END-IF
+                                  MOVE Cat-Subtotal-Count TO
+                                  WS-Cat-IDX
+                              END-IF
+                          END-PERFORM
+                      END-IF
                    END-IF
             END-PERFORM
             CLOSE DiscountFile
 
-            ADD 1 TO MAX-ID
-            MOVE MAX-ID TO Invoice-ID
+            COMPUTE Discount-Price = Total * (Best-Cart-Percent/100)
+            PERFORM VARYING WS-Cat-IDX FROM 1 BY 1
+                UNTIL WS-Cat-IDX > Cat-Subtotal-Count
+                IF Cat-Discount-Best-Percent(WS-Cat-IDX) > 0
+                    COMPUTE Category-Discount-Price =
+                    Cat-Subtotal-Amount(WS-Cat-IDX) *
+                    (Cat-Discount-Best-Percent(WS-Cat-IDX)/100)
+                    ADD Category-Discount-Price TO Discount-Price
+                END-IF
+            END-PERFORM
+
+            MOVE WS-Next-ID TO Invoice-ID
+            MOVE WS-Next-ID TO Invoice-RelKey
             MOVE Input-ID TO Invoice-Casher-ID
             MOVE Customer-Name TO Invoice-Customer-Name
             MOVE Temp-ID-List TO Item-ID-List
@@ -1660,12 +3154,13 @@
             CLOSE InvoiceFile
             CLOSE CartFile
             PERFORM View-Invocie
-            .
+           END-IF.
 
        View-Invocie.
             OPEN I-O InvoiceFile
             OPEN I-O SaleCartFile
             MOVE MAX-ID TO Invoice-ID
+            MOVE MAX-ID TO Invoice-RelKey
             READ InvoiceFile INVALID KEY
                 DISPLAY "Error: Record not found."
             NOT INVALID KEY
@@ -1699,9 +3194,12 @@
                         "Quantity" A7
                         "Unit-Of-Price"
                 DISPLAY H10 H10 H10 H10 H3
-                PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+                PERFORM VARYING IDX FROM 1 BY 1
+                    UNTIL IDX > MAX-INVOICE-ITEMS
                     IF Invoice-Sale-Cart-ID(IDX) NUMERIC
                        MOVE Invoice-Sale-Cart-ID(IDX) TO Sale-Cart-ID
+                       MOVE Invoice-Sale-Cart-ID(IDX) TO
+                       SaleCart-RelKey
                        READ SaleCartFile
                        NOT INVALID KEY
                            DISPLAY Sale-Cart-Item-ID   A9 A1
@@ -1756,10 +3254,13 @@
                                "Quantity" A7
                                "Unit-Of-Price"
                        DISPLAY H10 H10 H10 H10 H3
-                       PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+                       PERFORM VARYING IDX FROM 1 BY 1
+                    UNTIL IDX > MAX-INVOICE-ITEMS
                            IF Invoice-Sale-Cart-ID(IDX) NUMERIC
                                MOVE Invoice-Sale-Cart-ID(IDX) TO
                                Sale-Cart-ID
+                               MOVE Invoice-Sale-Cart-ID(IDX) TO
+                               SaleCart-RelKey
                                READ SaleCartFile
                                NOT INVALID KEY
                                    DISPLAY Sale-Cart-Item-ID   A9 A1
@@ -1783,6 +3284,7 @@
             PERFORM UNTIL EOFP = "0"
                PERFORM Pending-Invoice
                DISPLAY "1. Invoice Confirm"
+               DISPLAY "2. Cancel Invoice"
                DISPLAY "0. Go Back"
                DISPLAY "Enter Choose Option:"
                ACCEPT User-Choice
@@ -1790,6 +3292,9 @@
                    WHEN "1"
                        PERFORM Invoice-Confirm
                        MOVE "1" TO EOFP
+                   WHEN "2"
+                       PERFORM Cancel-Invoice
+                       MOVE "1" TO EOFP
                    WHEN "0"
                        MOVE "0" TO EOFP
                    WHEN OTHER
@@ -1836,10 +3341,13 @@
                                "Quantity" A7
                                "Unit-Of-Price"
                        DISPLAY H10 H10 H10 H10 H3
-                       PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
+                       PERFORM VARYING IDX FROM 1 BY 1
+                    UNTIL IDX > MAX-INVOICE-ITEMS
                            IF Invoice-Sale-Cart-ID(IDX) NUMERIC
                                MOVE Invoice-Sale-Cart-ID(IDX) TO
                                Sale-Cart-ID
+                               MOVE Invoice-Sale-Cart-ID(IDX) TO
+                               SaleCart-RelKey
                                READ SaleCartFile
                                NOT INVALID KEY
                                    DISPLAY Sale-Cart-Item-ID   A9 A1
@@ -1854,52 +3362,680 @@
                        DISPLAY "Final-Amount   : " Final-Amount
                        DISPLAY S10 S10 S10 S10 S3
 
+                       DISPLAY "Print receipt to file (Y/N)? "
+                       ACCEPT WS-Print-Choice
+                       IF FUNCTION UPPER-CASE(WS-Print-Choice) = "Y"
+                           CALL "WRITE-TO-FILE" USING
+                               Invoice-ID
+                               Invoice-Customer-Name
+                               Item-ID-List
+                               Total-Amount
+                               Discount
+                               Final-Amount
+                       END-IF
+
+                       DISPLAY "Export receipt to CSV (Y/N)? "
+                       ACCEPT WS-Print-Choice
+                       IF FUNCTION UPPER-CASE(WS-Print-Choice) = "Y"
+                           PERFORM Export-Invoice-CSV
+                       END-IF
+
                        DISPLAY S10 S10 S10 S10 S3
                     END-IF
             END-PERFORM
             CLOSE SaleCartFile
             CLOSE InvoiceFile.
-       Best-Sale-Item.
-            OPEN INPUT ItemFile
-
-            DISPLAY S10 S10 S10 S10 S10 S10 S3
-            DISPLAY "Best Sale Item Record"
-            DISPLAY H10 H10 H10 H10 H10 H10 H3
-            DISPLAY "Item-ID"  A5
-                    "Name"     A5 A5 A7
-                    "Category"
-                    "Percent"  A5
-                    "Price"
+       Export-Invoice-CSV.
+            STRING "receipt_" DELIMITED BY SIZE
+                   Invoice-ID  DELIMITED BY SIZE
+                   ".csv"      DELIMITED BY SIZE
+                   INTO WS-CSV-Path
+            OPEN OUTPUT CsvReceiptFile
+
+            MOVE "Invoice-ID,Customer-Name,Date,Time,Status" TO
+                CSV-Record
+            WRITE CSV-Record
+            STRING Invoice-ID             DELIMITED BY SIZE
+                   ","                    DELIMITED BY SIZE
+                   Invoice-Customer-Name  DELIMITED BY SIZE
+                   ","                    DELIMITED BY SIZE
+                   WS-DATE-OUT            DELIMITED BY SIZE
+                   ","                    DELIMITED BY SIZE
+                   Invoice-Time           DELIMITED BY SIZE
+                   ","                    DELIMITED BY SIZE
+                   Invoice-Status         DELIMITED BY SIZE
+                   INTO CSV-Record
+            WRITE CSV-Record
+
+            MOVE "Item-ID,Quantity,Unit-Of-Price" TO CSV-Record
+            WRITE CSV-Record
+            PERFORM VARYING IDX FROM 1 BY 1
+                UNTIL IDX > MAX-INVOICE-ITEMS
+                IF Invoice-Sale-Cart-ID(IDX) NUMERIC
+                    MOVE Invoice-Sale-Cart-ID(IDX) TO SaleCart-RelKey
+                    READ SaleCartFile
+                    NOT INVALID KEY
+                        STRING Sale-Cart-Item-ID       DELIMITED BY
+                               SIZE
+                               ","                     DELIMITED BY
+                               SIZE
+                               Sale-Cart-Quantity       DELIMITED BY
+                               SIZE
+                               ","                     DELIMITED BY
+                               SIZE
+                               Sale-Cart-Unit-Of-Price DELIMITED BY
+                               SIZE
+                               INTO CSV-Record
+                        WRITE CSV-Record
+                    END-READ
+                END-IF
+            END-PERFORM
 
-            DISPLAY H10 H10 H10 H10 H10 H10 H3
+            MOVE "Total-Amount,Discount,Final-Amount" TO CSV-Record
+            WRITE CSV-Record
+            STRING Total-Amount  DELIMITED BY SIZE
+                   ","           DELIMITED BY SIZE
+                   Discount      DELIMITED BY SIZE
+                   ","           DELIMITED BY SIZE
+                   Final-Amount  DELIMITED BY SIZE
+                   INTO CSV-Record
+            WRITE CSV-Record
+
+            CLOSE CsvReceiptFile
+            DISPLAY "Receipt exported to " WS-CSV-Path.
+       Sales-Summary.
+            DISPLAY "Enter Start Date (YYYYMMDD): "
+            ACCEPT WS-Report-Start-Date
+            DISPLAY "Enter End Date (YYYYMMDD): "
+            ACCEPT WS-Report-End-Date
+            MOVE 0 TO WS-Report-Total-Sales
+            MOVE 0 TO WS-Report-Total-Discount
+            MOVE 0 TO WS-Report-Invoice-Count
+
+            OPEN INPUT InvoiceFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT InvoiceFile
+                CLOSE InvoiceFile
+                OPEN INPUT InvoiceFile
+            END-IF
             MOVE "N" TO EOF
             PERFORM UNTIL EOF = "Y"
-               MOVE 0 TO All-Qty
-               MOVE 0 TO Each-Qty
-               MOVE 0 TO Best-Sell
-               READ ItemFile
-               AT END MOVE "Y" TO EOF
+               READ InvoiceFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
                NOT AT END
-                   OPEN INPUT SaleCartFile
-                   MOVE "N" TO EOFB
-                   PERFORM UNTIL EOFB = "Y"
-                      READ SaleCartFile
-                      AT END MOVE "Y" TO EOFB
-                      NOT AT END
-                          ADD Sale-Cart-Quantity TO All-Qty
-                          IF Item-ID = Sale-Cart-Item-ID
-                               ADD Sale-Cart-Quantity TO Each-Qty
-                          END-IF
-                      END-READ
-                   END-PERFORM
-                   CLOSE SaleCartFile
-                     IF All-Qty NOT = 0
-                          COMPUTE Best-Sell =
+                   IF Invoice-Status = "Completed" AND
+                      Invoice-Date >= WS-Report-Start-Date AND
+                      Invoice-Date <= WS-Report-End-Date
+                       ADD Final-Amount TO WS-Report-Total-Sales
+                       ADD Discount TO WS-Report-Total-Discount
+                       ADD 1 TO WS-Report-Invoice-Count
+                   END-IF
+            END-PERFORM
+            CLOSE InvoiceFile
+
+            DISPLAY H10 H10 H10 H10 H10 H2
+            DISPLAY "Sales Summary Report"
+            DISPLAY S10 S10 S10 S10 S10 S2
+            DISPLAY "Date Range     : " WS-Report-Start-Date
+                    " to " WS-Report-End-Date
+            DISPLAY "Invoice Count  : " WS-Report-Invoice-Count
+            DISPLAY "Total Sales    : " WS-Report-Total-Sales
+            DISPLAY "Total Discount : " WS-Report-Total-Discount
+            DISPLAY H10 H10 H10 H10 H10 H2.
+       Export-Daily-Sales-CSV.
+            DISPLAY "Enter Start Date (YYYYMMDD): "
+            ACCEPT WS-Report-Start-Date
+            DISPLAY "Enter End Date (YYYYMMDD): "
+            ACCEPT WS-Report-End-Date
+            MOVE 0 TO Daily-Sales-Tally-Count
+
+            OPEN INPUT InvoiceFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT InvoiceFile
+                CLOSE InvoiceFile
+                OPEN INPUT InvoiceFile
+            END-IF
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ InvoiceFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   IF Invoice-Status = "Completed" AND
+                      Invoice-Date >= WS-Report-Start-Date AND
+                      Invoice-Date <= WS-Report-End-Date
+                       MOVE "N" TO WS-Daily-Found
+                       PERFORM VARYING WS-Daily-IDX FROM 1 BY 1
+                           UNTIL WS-Daily-IDX > Daily-Sales-Tally-Count
+                           IF Daily-Sales-Date(WS-Daily-IDX) =
+                              Invoice-Date
+                               ADD Final-Amount TO
+                                   Daily-Sales-Total(WS-Daily-IDX)
+                               ADD Discount TO
+                                   Daily-Sales-Discount(WS-Daily-IDX)
+                               ADD 1 TO
+                                   Daily-Sales-Count(WS-Daily-IDX)
+                               MOVE "Y" TO WS-Daily-Found
+                               MOVE Daily-Sales-Tally-Count TO
+                                   WS-Daily-IDX
+                           END-IF
+                       END-PERFORM
+                       IF WS-Daily-Found = "N"
+                           IF Daily-Sales-Tally-Count <
+                              MAX-DAILY-SALES-DAYS
+                               ADD 1 TO Daily-Sales-Tally-Count
+                               MOVE Invoice-Date TO
+                                   Daily-Sales-Date(
+                                   Daily-Sales-Tally-Count)
+                               MOVE Final-Amount TO
+                                   Daily-Sales-Total(
+                                   Daily-Sales-Tally-Count)
+                               MOVE Discount TO
+                                   Daily-Sales-Discount(
+                                   Daily-Sales-Tally-Count)
+                               MOVE 1 TO
+                                   Daily-Sales-Count(
+                                   Daily-Sales-Tally-Count)
+                           ELSE
+                               DISPLAY "Warning: Daily-Sales table "
+                                       "full, some days omitted."
+                           END-IF
+                       END-IF
+                   END-IF
+            END-PERFORM
+            CLOSE InvoiceFile
+
+            STRING "daily_sales_" DELIMITED BY SIZE
+                   WS-Report-Start-Date DELIMITED BY SIZE
+                   "_"                  DELIMITED BY SIZE
+                   WS-Report-End-Date   DELIMITED BY SIZE
+                   ".csv"               DELIMITED BY SIZE
+                   INTO WS-CSV-Path
+            OPEN OUTPUT CsvReceiptFile
+
+            MOVE "Date,Invoice-Count,Total-Sales,Total-Discount" TO
+                CSV-Record
+            WRITE CSV-Record
+            PERFORM VARYING WS-Daily-IDX FROM 1 BY 1
+                UNTIL WS-Daily-IDX > Daily-Sales-Tally-Count
+                STRING Daily-Sales-Date(WS-Daily-IDX)  DELIMITED BY
+                           SIZE
+                       ","                             DELIMITED BY
+                           SIZE
+                       Daily-Sales-Count(WS-Daily-IDX) DELIMITED BY
+                           SIZE
+                       ","                             DELIMITED BY
+                           SIZE
+                       Daily-Sales-Total(WS-Daily-IDX) DELIMITED BY
+                           SIZE
+                       ","                             DELIMITED BY
+                           SIZE
+                       Daily-Sales-Discount(WS-Daily-IDX)
+                                                        DELIMITED BY
+                           SIZE
+                       INTO CSV-Record
+                WRITE CSV-Record
+            END-PERFORM
+            CLOSE CsvReceiptFile
+            DISPLAY "Daily sales totals exported to " WS-CSV-Path.
+       Shift-Reconciliation.
+            DISPLAY "Enter Casher-ID: "
+            ACCEPT WS-Shift-Casher-ID
+            DISPLAY "Enter Date (YYYYMMDD): "
+            ACCEPT WS-Shift-Date
+            MOVE 0 TO WS-Shift-Total
+            MOVE 0 TO WS-Shift-Count
+
+            OPEN INPUT InvoiceFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT InvoiceFile
+                CLOSE InvoiceFile
+                OPEN INPUT InvoiceFile
+            END-IF
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ InvoiceFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   IF Invoice-Status = "Completed" AND
+                      Invoice-Casher-ID = WS-Shift-Casher-ID AND
+                      Invoice-Date = WS-Shift-Date
+                       ADD Final-Amount TO WS-Shift-Total
+                       ADD 1 TO WS-Shift-Count
+                   END-IF
+            END-PERFORM
+            CLOSE InvoiceFile
+
+            DISPLAY H10 H10 H10 H10 H10 H2
+            DISPLAY "Casher Shift Reconciliation"
+            DISPLAY S10 S10 S10 S10 S10 S2
+            DISPLAY "Casher-ID      : " WS-Shift-Casher-ID
+            DISPLAY "Date           : " WS-Shift-Date
+            DISPLAY "Invoice Count  : " WS-Shift-Count
+            DISPLAY "Total Taken    : " WS-Shift-Total
+            DISPLAY H10 H10 H10 H10 H10 H2.
+       Build-Sale-Tally.
+            MOVE 0 TO Tally-Count
+            MOVE 0 TO All-Qty
+            OPEN INPUT SaleCartFile
+            MOVE "N" TO EOFB
+            PERFORM UNTIL EOFB = "Y"
+               READ SaleCartFile
+               AT END MOVE "Y" TO EOFB
+               NOT AT END
+                   ADD Sale-Cart-Quantity TO All-Qty
+                   MOVE "N" TO WS-Tally-Found
+                   PERFORM VARYING WS-Tally-IDX FROM 1 BY 1
+                       UNTIL WS-Tally-IDX > Tally-Count
+                       IF Tally-Item-ID(WS-Tally-IDX) =
+                          Sale-Cart-Item-ID
+                           ADD Sale-Cart-Quantity TO
+                           Tally-Qty(WS-Tally-IDX)
+                           MOVE "Y" TO WS-Tally-Found
+                           MOVE Tally-Count TO WS-Tally-IDX
+                       END-IF
+                   END-PERFORM
+                   IF WS-Tally-Found = "N"
+                       IF Tally-Count < MAX-TALLY-ITEMS
+                           ADD 1 TO Tally-Count
+                           MOVE Sale-Cart-Item-ID TO
+                           Tally-Item-ID(Tally-Count)
+                           MOVE Sale-Cart-Quantity TO
+                           Tally-Qty(Tally-Count)
+                       ELSE
+                           DISPLAY "Warning: Best-Sale-Item tally "
+                                   "table full, some items omitted."
+                       END-IF
+                   END-IF
+               END-READ
+            END-PERFORM
+            CLOSE SaleCartFile.
+
+       Build-Filtered-Sale-Tally.
+            MOVE 0 TO Tally-Count
+            MOVE 0 TO All-Qty
+            OPEN INPUT InvoiceFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT InvoiceFile
+                CLOSE InvoiceFile
+                OPEN INPUT InvoiceFile
+            END-IF
+            OPEN INPUT SaleCartFile
+            OPEN INPUT ItemFile
+            MOVE "N" TO EOFB
+            PERFORM UNTIL EOFB = "Y"
+               READ InvoiceFile NEXT RECORD
+               AT END MOVE "Y" TO EOFB
+               NOT AT END
+                   IF Invoice-Status = "Completed" AND
+                      Invoice-Date >= WS-Report-Start-Date AND
+                      Invoice-Date <= WS-Report-End-Date
+                       PERFORM VARYING IDX FROM 1 BY 1
+                           UNTIL IDX > MAX-INVOICE-ITEMS
+                           IF Invoice-Sale-Cart-ID(IDX) NUMERIC AND
+                              Invoice-Sale-Cart-ID(IDX) > 0
+                               MOVE Invoice-Sale-Cart-ID(IDX) TO
+                               SaleCart-RelKey
+                               READ SaleCartFile
+                               NOT INVALID KEY
+                                   MOVE Sale-Cart-Item-ID TO
+                                   RelativeKey
+                                   READ ItemFile INVALID KEY
+                                       CONTINUE
+                                   NOT INVALID KEY
+                                       IF WS-Category-Name-Input =
+                                          SPACES OR Item-Category =
+                                          WS-Category-Name-Input
+                                           ADD Sale-Cart-Quantity TO
+                                           All-Qty
+                                           MOVE "N" TO WS-Tally-Found
+                                           PERFORM VARYING
+                                               WS-Tally-IDX FROM 1
+                                               BY 1 UNTIL
+                                               WS-Tally-IDX >
+                                               Tally-Count
+                                               IF Tally-Item-ID
+                                                  (WS-Tally-IDX) =
+                                                  Sale-Cart-Item-ID
+                                                   ADD
+                                                   Sale-Cart-Quantity
+                                                   TO Tally-Qty
+                                                   (WS-Tally-IDX)
+                                                   MOVE "Y" TO
+                                                   WS-Tally-Found
+                                                   MOVE Tally-Count
+                                                   TO WS-Tally-IDX
+                                               END-IF
+                                           END-PERFORM
+                                           IF WS-Tally-Found = "N"
+                                               IF Tally-Count <
+                                                  MAX-TALLY-ITEMS
+                                                   ADD 1 TO
+                                                   Tally-Count
+                                                   MOVE
+                                                   Sale-Cart-Item-ID
+                                                   TO Tally-Item-ID
+                                                   (Tally-Count)
+                                                   MOVE
+                                                   Sale-Cart-Quantity
+                                                   TO Tally-Qty
+                                                   (Tally-Count)
+                                               ELSE
+                                                   DISPLAY "Warning: "
+                                                   "Best-Sale-Item "
+                                                   "tally table "
+                                                   "full, some "
+                                                   "items omitted."
+                                               END-IF
+                                           END-IF
+                                       END-IF
+                                   END-READ
+                               END-READ
+                           END-IF
+                       END-PERFORM
+                   END-IF
+            END-PERFORM
+            CLOSE ItemFile
+            CLOSE SaleCartFile
+            CLOSE InvoiceFile.
+
+       Build-History-Tally.
+            MOVE 0 TO History-Tally-Count
+            OPEN INPUT HistoryFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT HistoryFile
+                CLOSE HistoryFile
+                OPEN INPUT HistoryFile
+            END-IF
+            MOVE "N" TO EOFB
+            PERFORM UNTIL EOFB = "Y"
+               READ HistoryFile NEXT RECORD
+               AT END MOVE "Y" TO EOFB
+               NOT AT END
+                   MOVE "N" TO WS-Tally-Found
+                   PERFORM VARYING WS-Tally-IDX FROM 1 BY 1
+                       UNTIL WS-Tally-IDX > History-Tally-Count
+                       IF History-Tally-Item-ID(WS-Tally-IDX) =
+                          History-Item-ID
+                           ADD History-Quantity TO
+                           History-Tally-Qty(WS-Tally-IDX)
+                           MOVE "Y" TO WS-Tally-Found
+                           MOVE History-Tally-Count TO WS-Tally-IDX
+                       END-IF
+                   END-PERFORM
+                   IF WS-Tally-Found = "N"
+                       IF History-Tally-Count < MAX-TALLY-ITEMS
+                           ADD 1 TO History-Tally-Count
+                           MOVE History-Item-ID TO
+                           History-Tally-Item-ID(History-Tally-Count)
+                           MOVE History-Quantity TO
+                           History-Tally-Qty(History-Tally-Count)
+                       ELSE
+                           DISPLAY "Warning: Stock-Reconciliation "
+                               "tally table full, some items "
+                               "omitted."
+                       END-IF
+                   END-IF
+            END-PERFORM
+            CLOSE HistoryFile.
+
+       Stock-Reconciliation.
+            PERFORM Build-Sale-Tally
+            PERFORM Build-History-Tally
+
+            OPEN INPUT ItemFile
+            DISPLAY H10 H10 H10 H10 H10 H2
+            DISPLAY "Stock Reconciliation Report"
+            DISPLAY S10 S10 S10 S10 S10 S2
+            DISPLAY "Item-ID"  A5
+                    "Expected" A5
+                    "Actual"   A5
+                    "Result"
+
+            DISPLAY S10 S10 S10 S10 S10 S2
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ ItemFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   MOVE 0 TO WS-Recon-Sale-Qty
+                   PERFORM VARYING WS-Tally-IDX FROM 1 BY 1
+                       UNTIL WS-Tally-IDX > Tally-Count
+                       IF Tally-Item-ID(WS-Tally-IDX) = Item-ID
+                           MOVE Tally-Qty(WS-Tally-IDX) TO
+                           WS-Recon-Sale-Qty
+                           MOVE Tally-Count TO WS-Tally-IDX
+                       END-IF
+                   END-PERFORM
+                   MOVE 0 TO WS-Recon-Expected-Qty
+                   PERFORM VARYING WS-Tally-IDX FROM 1 BY 1
+                       UNTIL WS-Tally-IDX > History-Tally-Count
+                       IF History-Tally-Item-ID(WS-Tally-IDX) =
+                          Item-ID
+                           MOVE History-Tally-Qty(WS-Tally-IDX) TO
+                           WS-Recon-Expected-Qty
+                           MOVE History-Tally-Count TO WS-Tally-IDX
+                       END-IF
+                   END-PERFORM
+                   COMPUTE WS-Recon-Expected-Qty =
+                   WS-Recon-Expected-Qty - WS-Recon-Sale-Qty
+                   IF WS-Recon-Expected-Qty NOT = Item-Qty
+                       DISPLAY Item-ID             A7
+                               WS-Recon-Expected-Qty A5
+                               Item-Qty             A5
+                               "MISMATCH"
+                   ELSE
+                       DISPLAY Item-ID             A7
+                               WS-Recon-Expected-Qty A5
+                               Item-Qty             A5
+                               "OK"
+                   END-IF
+            END-PERFORM
+            DISPLAY H10 H10 H10 H10 H10 H2
+                CLOSE ItemFile.
+
+       Nightly-Drift-Reconciliation.
+      *>  Batch job: recomputes expected Item-Qty from the ledgers
+      *>  and appends any mismatch to ExceptionFile for the morning
+      *>  admin to review, instead of only a DISPLAY report.
+            PERFORM Build-Sale-Tally
+            PERFORM Build-History-Tally
+            PERFORM Get-Now-Seconds
+            MOVE 0 TO WS-Exception-Count
+
+            OPEN INPUT ItemFile
+            OPEN EXTEND ExceptionFile
+            IF File-Status = "35"
+                OPEN OUTPUT ExceptionFile
+            END-IF
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ ItemFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   MOVE 0 TO WS-Recon-Sale-Qty
+                   PERFORM VARYING WS-Tally-IDX FROM 1 BY 1
+                       UNTIL WS-Tally-IDX > Tally-Count
+                       IF Tally-Item-ID(WS-Tally-IDX) = Item-ID
+                           MOVE Tally-Qty(WS-Tally-IDX) TO
+                           WS-Recon-Sale-Qty
+                           MOVE Tally-Count TO WS-Tally-IDX
+                       END-IF
+                   END-PERFORM
+                   MOVE 0 TO WS-Recon-Expected-Qty
+                   PERFORM VARYING WS-Tally-IDX FROM 1 BY 1
+                       UNTIL WS-Tally-IDX > History-Tally-Count
+                       IF History-Tally-Item-ID(WS-Tally-IDX) =
+                          Item-ID
+                           MOVE History-Tally-Qty(WS-Tally-IDX) TO
+                           WS-Recon-Expected-Qty
+                           MOVE History-Tally-Count TO WS-Tally-IDX
+                       END-IF
+                   END-PERFORM
+                   COMPUTE WS-Recon-Expected-Qty =
+                   WS-Recon-Expected-Qty - WS-Recon-Sale-Qty
+                   IF WS-Recon-Expected-Qty NOT = Item-Qty
+                       MOVE WS-Now-DateTime(1:14) TO
+                       Exception-Timestamp
+                       MOVE Item-ID TO Exception-Item-ID
+                       MOVE WS-Recon-Expected-Qty TO
+                       Exception-Expected
+                       MOVE Item-Qty TO Exception-Actual
+                       WRITE Exception-Record
+                       ADD 1 TO WS-Exception-Count
+                   END-IF
+            END-PERFORM
+            CLOSE ItemFile
+            CLOSE ExceptionFile
+
+            DISPLAY ESC Blue-On
+                "Nightly reconciliation complete: "
+                WS-Exception-Count " exceptions written."
+                ESC Reset-Color.
+
+       Archive-Sales.
+            DISPLAY "Archive Completed/Refunded/Cancelled invoices "
+                "before date (YYYYMMDD): "
+            ACCEPT WS-Archive-Cutoff-Date
+            MOVE 0 TO WS-Archive-Count
+
+            OPEN I-O InvoiceFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT InvoiceFile
+                CLOSE InvoiceFile
+                OPEN I-O InvoiceFile
+            END-IF
+            OPEN EXTEND InvoiceArchiveFile
+            IF File-Status = "35"
+                CLOSE InvoiceArchiveFile
+                OPEN OUTPUT InvoiceArchiveFile
+                CLOSE InvoiceArchiveFile
+                OPEN EXTEND InvoiceArchiveFile
+            END-IF
+            OPEN EXTEND SaleCartArchiveFile
+            IF File-Status = "35"
+                CLOSE SaleCartArchiveFile
+                OPEN OUTPUT SaleCartArchiveFile
+                CLOSE SaleCartArchiveFile
+                OPEN EXTEND SaleCartArchiveFile
+            END-IF
+            OPEN I-O SaleCartFile
+
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ InvoiceFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   IF (Invoice-Status = "Completed" OR
+                       Invoice-Status = "Refunded"  OR
+                       Invoice-Status = "Cancelled") AND
+                      Invoice-Date < WS-Archive-Cutoff-Date
+                       MOVE Invoice-ID            TO Arch-Invoice-ID
+                       MOVE Invoice-Casher-ID     TO
+                       Arch-Invoice-Casher-ID
+                       MOVE Invoice-Customer-ID   TO
+                       Arch-Invoice-Customer-ID
+                       MOVE Invoice-Customer-Name TO
+                       Arch-Invoice-Customer-Name
+                       MOVE Item-ID-List          TO Arch-Item-ID-List
+                       MOVE Total-Amount          TO Arch-Total-Amount
+                       MOVE Discount              TO Arch-Discount
+                       MOVE Final-Amount          TO Arch-Final-Amount
+                       MOVE Invoice-Date          TO Arch-Invoice-Date
+                       MOVE Invoice-Time          TO Arch-Invoice-Time
+                       MOVE Invoice-Status        TO
+                       Arch-Invoice-Status
+                       WRITE Invoice-Archive-Record
+
+                       PERFORM VARYING IDX FROM 1 BY 1
+                           UNTIL IDX > MAX-INVOICE-ITEMS
+                           IF Invoice-Sale-Cart-ID(IDX) NUMERIC AND
+                              Invoice-Sale-Cart-ID(IDX) > 0
+                               MOVE Invoice-Sale-Cart-ID(IDX) TO
+                               SaleCart-RelKey
+                               READ SaleCartFile
+                               NOT INVALID KEY
+                                   MOVE Sale-Cart-ID TO
+                                   Arch-Sale-Cart-ID
+                                   MOVE Sale-Cart-Item-ID TO
+                                   Arch-Sale-Cart-Item-ID
+                                   MOVE Sale-Cart-Quantity TO
+                                   Arch-Sale-Cart-Quantity
+                                   MOVE Sale-Cart-Unit-Of-Price TO
+                                   Arch-Sale-Cart-Unit-Of-Price
+                                   WRITE Sale-Cart-Archive-Record
+                                   DELETE SaleCartFile
+                               END-READ
+                           END-IF
+                       END-PERFORM
+
+                       DELETE InvoiceFile
+                       ADD 1 TO WS-Archive-Count
+                   END-IF
+            END-PERFORM
+
+            CLOSE SaleCartFile
+            CLOSE InvoiceFile
+            CLOSE InvoiceArchiveFile
+            CLOSE SaleCartArchiveFile
+            DISPLAY "Archived " WS-Archive-Count " invoice(s).".
+
+       Best-Sale-Item.
+            DISPLAY "Enter Start Date (YYYYMMDD, 0 for no filter): "
+            ACCEPT WS-Report-Start-Date
+            DISPLAY "Enter End Date (YYYYMMDD, 0 for no filter): "
+            ACCEPT WS-Report-End-Date
+            IF WS-Report-End-Date = 0
+                MOVE 99999999 TO WS-Report-End-Date
+            END-IF
+            DISPLAY "Enter Category filter (blank for all): "
+            ACCEPT WS-Category-Name-Input
+            PERFORM Build-Filtered-Sale-Tally
+
+            OPEN INPUT ItemFile
+            DISPLAY S10 S10 S10 S10 S10 S10 S3
+            DISPLAY "Best Sale Item Record"
+            DISPLAY H10 H10 H10 H10 H10 H10 H3
+            DISPLAY "Item-ID"  A5
+                    "Name"     A5 A5 A7
+                    "Category"
+                    "Percent"  A5
+                    "Price"
+
+            DISPLAY H10 H10 H10 H10 H10 H10 H3
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               MOVE 0 TO Each-Qty
+               MOVE 0 TO Best-Sell
+               READ ItemFile
+               AT END MOVE "Y" TO EOF
+               NOT AT END
+                   PERFORM VARYING WS-Tally-IDX FROM 1 BY 1
+                       UNTIL WS-Tally-IDX > Tally-Count
+                       IF Tally-Item-ID(WS-Tally-IDX) = Item-ID
+                           MOVE Tally-Qty(WS-Tally-IDX) TO Each-Qty
+                           MOVE Tally-Count TO WS-Tally-IDX
+                       END-IF
+                   END-PERFORM
+                     IF All-Qty NOT = 0
+                          COMPUTE Best-Sell =
                           (Each-Qty * 100.00) / All-Qty
                      ELSE
                           MOVE 0 TO Best-Sell
                      END-IF
-                     IF Best-Sell>30.0
+                     PERFORM Find-Threshold
+                     IF Best-Sell > WS-Best-Sell-Threshold
                          DISPLAY Item-ID       A7
                                  Item-Name     A1
                                  Item-Category
@@ -1925,15 +4061,347 @@
                AT END
                    MOVE "Y" TO EOF
                NOT AT END
-                   IF Item-Qty < 10
+                   PERFORM Find-Threshold
+                   IF Item-Qty < WS-Low-Stock-Threshold
                        ADD 1 TO Low-Stock-Count
+                       CALL "LOW-STOCK-ALERT" USING Item-ID Item-Name
+                           Item-Qty WS-Low-Stock-Threshold
                    END-IF
             END-PERFORM
                 CLOSE ItemFile.
+       Find-Threshold.
+            MOVE 10 TO WS-Low-Stock-Threshold
+            MOVE 30.00 TO WS-Best-Sell-Threshold
+            MOVE "N" TO WS-Threshold-Found
+
+            OPEN INPUT ThresholdFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT ThresholdFile
+                CLOSE ThresholdFile
+                OPEN INPUT ThresholdFile
+            END-IF
+            MOVE "N" TO EOFT
+            PERFORM UNTIL EOFT = "Y"
+               READ ThresholdFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOFT
+               NOT AT END
+                   IF Threshold-Category = Item-Category
+                       MOVE Threshold-Low-Stock TO
+                       WS-Low-Stock-Threshold
+                       MOVE Threshold-Best-Sell TO
+                       WS-Best-Sell-Threshold
+                       MOVE "Y" TO WS-Threshold-Found
+                       MOVE "Y" TO EOFT
+                   END-IF
+            END-PERFORM
+            CLOSE ThresholdFile.
+       Manage-Threshold.
+            OPEN I-O ThresholdFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT ThresholdFile
+                CLOSE ThresholdFile
+                OPEN I-O ThresholdFile
+            END-IF
+
+            DISPLAY "Enter Category: "
+            ACCEPT Item-Category
+
+            MOVE "N" TO WS-Threshold-Found
+            MOVE "N" TO EOFT
+            MOVE 0 TO WS-Threshold-Free-Key
+            PERFORM UNTIL EOFT = "Y"
+               READ ThresholdFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOFT
+               NOT AT END
+                   ADD 1 TO WS-Threshold-Free-Key
+                   IF Threshold-Category = Item-Category
+                       MOVE "Y" TO WS-Threshold-Found
+                       MOVE "Y" TO EOFT
+                   END-IF
+            END-PERFORM
+
+            DISPLAY "Enter Low-Stock Threshold: "
+            ACCEPT WS-Low-Stock-Threshold
+            DISPLAY "Enter Best-Seller Threshold (percent): "
+            ACCEPT WS-Best-Sell-Threshold
+
+            MOVE Item-Category TO Threshold-Category
+            MOVE WS-Low-Stock-Threshold TO Threshold-Low-Stock
+            MOVE WS-Best-Sell-Threshold TO Threshold-Best-Sell
+
+            IF WS-Threshold-Found = "Y"
+                REWRITE Threshold-Record INVALID KEY
+                DISPLAY "Error: Unable to rewrite record."
+                END-REWRITE
+            ELSE
+                ADD 1 TO WS-Threshold-Free-Key
+                MOVE WS-Threshold-Free-Key TO Threshold-RelKey
+                WRITE Threshold-Record INVALID KEY
+                DISPLAY "Error: Unable to write record."
+                END-WRITE
+            END-IF
+
+            IF File-Status = "00"
+                DISPLAY ESC Blue-On
+                "Threshold saved successfully." ESC Reset-Color
+            ELSE
+                DISPLAY "File Status: " File-Status
+            END-IF
+            CLOSE ThresholdFile.
+       Next-Cart-Sequence.
+            MOVE 1 TO Counter-RelKey
+            OPEN I-O CounterFile
+            IF File-Status = "35"
+                OPEN OUTPUT CounterFile
+                CLOSE CounterFile
+                OPEN I-O CounterFile
+            END-IF
+            READ CounterFile INVALID KEY
+                MOVE 0 TO MAX-ID
+                OPEN I-O SaleCartFile
+                IF File-Status = "35"
+                    OPEN OUTPUT SaleCartFile
+                    CLOSE SaleCartFile
+                    OPEN I-O SaleCartFile
+                END-IF
+                MOVE "N" TO EOF
+                PERFORM UNTIL EOF = "Y"
+                   READ SaleCartFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF Sale-Cart-ID > MAX-ID
+                           MOVE Sale-Cart-ID TO MAX-ID
+                       END-IF
+                END-PERFORM
+                CLOSE SaleCartFile
+
+      *>  Cart-ID (CartFile) shares this same sequence (see
+      *>  Buy-Confirm's MOVE WS-Next-ID TO Cart-ID), so a pending
+      *>  cart row can hold a higher ID than anything yet in
+      *>  SaleCartFile. Must be included in the bootstrap MAX-ID scan.
+                OPEN I-O CartFile
+                IF File-Status = "35"
+                    OPEN OUTPUT CartFile
+                    CLOSE CartFile
+                    OPEN I-O CartFile
+                END-IF
+                MOVE "N" TO EOF
+                PERFORM UNTIL EOF = "Y"
+                   READ CartFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF Cart-ID > MAX-ID
+                           MOVE Cart-ID TO MAX-ID
+                       END-IF
+                END-PERFORM
+                CLOSE CartFile
+
+                ADD 1 TO MAX-ID
+                MOVE MAX-ID TO WS-Next-ID
+                MOVE WS-Next-ID TO Counter-Next-Value
+                WRITE Counter-Record
+            NOT INVALID KEY
+                ADD 1 TO Counter-Next-Value
+                MOVE Counter-Next-Value TO WS-Next-ID
+                REWRITE Counter-Record
+            END-READ
+            CLOSE CounterFile.
+       Next-History-Sequence.
+            MOVE 2 TO Counter-RelKey
+            OPEN I-O CounterFile
+            IF File-Status = "35"
+                OPEN OUTPUT CounterFile
+                CLOSE CounterFile
+                OPEN I-O CounterFile
+            END-IF
+            READ CounterFile INVALID KEY
+                MOVE 0 TO MAX-ID
+                OPEN I-O HistoryFile
+                IF File-Status = "35"
+                    OPEN OUTPUT HistoryFile
+                    CLOSE HistoryFile
+                    OPEN I-O HistoryFile
+                END-IF
+                MOVE "N" TO EOF
+                PERFORM UNTIL EOF = "Y"
+                   READ HistoryFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF History-ID > MAX-ID
+                           MOVE History-ID TO MAX-ID
+                       END-IF
+                END-PERFORM
+                CLOSE HistoryFile
+                ADD 1 TO MAX-ID
+                MOVE MAX-ID TO WS-Next-ID
+                MOVE WS-Next-ID TO Counter-Next-Value
+                WRITE Counter-Record
+            NOT INVALID KEY
+                ADD 1 TO Counter-Next-Value
+                MOVE Counter-Next-Value TO WS-Next-ID
+                REWRITE Counter-Record
+            END-READ
+            CLOSE CounterFile.
+       Next-Invoice-Sequence.
+            MOVE 3 TO Counter-RelKey
+            OPEN I-O CounterFile
+            IF File-Status = "35"
+                OPEN OUTPUT CounterFile
+                CLOSE CounterFile
+                OPEN I-O CounterFile
+            END-IF
+            READ CounterFile INVALID KEY
+                MOVE 0 TO MAX-ID
+                OPEN I-O InvoiceFile
+                IF File-Status = "35"
+                    OPEN OUTPUT InvoiceFile
+                    CLOSE InvoiceFile
+                    OPEN I-O InvoiceFile
+                END-IF
+                MOVE "N" TO EOF
+                PERFORM UNTIL EOF = "Y"
+                   READ InvoiceFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF Invoice-ID > MAX-ID
+                           MOVE Invoice-ID TO MAX-ID
+                       END-IF
+                END-PERFORM
+                CLOSE InvoiceFile
+                ADD 1 TO MAX-ID
+                MOVE MAX-ID TO WS-Next-ID
+                MOVE WS-Next-ID TO Counter-Next-Value
+                WRITE Counter-Record
+            NOT INVALID KEY
+                ADD 1 TO Counter-Next-Value
+                MOVE Counter-Next-Value TO WS-Next-ID
+                REWRITE Counter-Record
+            END-READ
+            CLOSE CounterFile.
+       Next-Discount-Sequence.
+            MOVE 4 TO Counter-RelKey
+            OPEN I-O CounterFile
+            IF File-Status = "35"
+                OPEN OUTPUT CounterFile
+                CLOSE CounterFile
+                OPEN I-O CounterFile
+            END-IF
+            READ CounterFile INVALID KEY
+                MOVE 0 TO MAX-ID
+                OPEN I-O DiscountFile
+                IF File-Status = "35"
+                    OPEN OUTPUT DiscountFile
+                    CLOSE DiscountFile
+                    OPEN I-O DiscountFile
+                END-IF
+                MOVE "N" TO EOF
+                PERFORM UNTIL EOF = "Y"
+                   READ DiscountFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF Discount-ID > MAX-ID
+                           MOVE Discount-ID TO MAX-ID
+                       END-IF
+                END-PERFORM
+                CLOSE DiscountFile
+                ADD 1 TO MAX-ID
+                MOVE MAX-ID TO WS-Next-ID
+                MOVE WS-Next-ID TO Counter-Next-Value
+                WRITE Counter-Record
+            NOT INVALID KEY
+                ADD 1 TO Counter-Next-Value
+                MOVE Counter-Next-Value TO WS-Next-ID
+                REWRITE Counter-Record
+            END-READ
+            CLOSE CounterFile.
+       Next-Customer-Sequence.
+            MOVE 5 TO Counter-RelKey
+            OPEN I-O CounterFile
+            IF File-Status = "35"
+                OPEN OUTPUT CounterFile
+                CLOSE CounterFile
+                OPEN I-O CounterFile
+            END-IF
+            READ CounterFile INVALID KEY
+                MOVE 0 TO MAX-ID
+                OPEN I-O CustomerFile
+                IF File-Status = "35"
+                    OPEN OUTPUT CustomerFile
+                    CLOSE CustomerFile
+                    OPEN I-O CustomerFile
+                END-IF
+                MOVE "N" TO EOF
+                PERFORM UNTIL EOF = "Y"
+                   READ CustomerFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF Customer-ID > MAX-ID
+                           MOVE Customer-ID TO MAX-ID
+                       END-IF
+                END-PERFORM
+                CLOSE CustomerFile
+                ADD 1 TO MAX-ID
+                MOVE MAX-ID TO WS-Next-ID
+                MOVE WS-Next-ID TO Counter-Next-Value
+                WRITE Counter-Record
+            NOT INVALID KEY
+                ADD 1 TO Counter-Next-Value
+                MOVE Counter-Next-Value TO WS-Next-ID
+                REWRITE Counter-Record
+            END-READ
+            CLOSE CounterFile.
+       Next-PO-Sequence.
+            MOVE 6 TO Counter-RelKey
+            OPEN I-O CounterFile
+            IF File-Status = "35"
+                OPEN OUTPUT CounterFile
+                CLOSE CounterFile
+                OPEN I-O CounterFile
+            END-IF
+            READ CounterFile INVALID KEY
+                MOVE 0 TO MAX-ID
+                OPEN I-O PurchaseOrderFile
+                IF File-Status = "35"
+                    OPEN OUTPUT PurchaseOrderFile
+                    CLOSE PurchaseOrderFile
+                    OPEN I-O PurchaseOrderFile
+                END-IF
+                MOVE "N" TO EOF
+                PERFORM UNTIL EOF = "Y"
+                   READ PurchaseOrderFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF PO-ID > MAX-ID
+                           MOVE PO-ID TO MAX-ID
+                       END-IF
+                END-PERFORM
+                CLOSE PurchaseOrderFile
+                ADD 1 TO MAX-ID
+                MOVE MAX-ID TO WS-Next-ID
+                MOVE WS-Next-ID TO Counter-Next-Value
+                WRITE Counter-Record
+            NOT INVALID KEY
+                ADD 1 TO Counter-Next-Value
+                MOVE Counter-Next-Value TO WS-Next-ID
+                REWRITE Counter-Record
+            END-READ
+            CLOSE CounterFile.
        Invoice-Confirm.
             OPEN I-O InvoiceFile
             DISPLAY "Enter Invoice-ID to Comfirm Invoice: "
             ACCEPT Invoice-ID
+            MOVE Invoice-ID TO Invoice-RelKey
 
             READ InvoiceFile INVALID KEY
                DISPLAY "Error: Record not found."
@@ -1957,4 +4425,396 @@
             END-READ
             CLOSE InvoiceFile
             .
+       Return-Invoice.
+            OPEN I-O InvoiceFile
+            DISPLAY "Enter Invoice-ID to Return: "
+            ACCEPT Invoice-ID
+            MOVE Invoice-ID TO Invoice-RelKey
+
+            READ InvoiceFile INVALID KEY
+               DISPLAY "Error: Record not found."
+            NOT INVALID KEY
+                IF Invoice-Status NOT = "Completed"
+                   DISPLAY "Error: Only a Completed invoice can "
+                           "be returned."
+                ELSE
+                   OPEN I-O SaleCartFile
+                   OPEN I-O ItemFile
+                   PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > MAX-INVOICE-ITEMS
+                       IF Invoice-Sale-Cart-ID(IDX) NUMERIC
+                          MOVE Invoice-Sale-Cart-ID(IDX) TO
+                          Sale-Cart-ID
+                          MOVE Invoice-Sale-Cart-ID(IDX) TO
+                          SaleCart-RelKey
+                          READ SaleCartFile
+                          NOT INVALID KEY
+                              MOVE Sale-Cart-Item-ID TO RelativeKey
+                              READ ItemFile INVALID KEY
+                                 DISPLAY "Error: Item not found."
+                              NOT INVALID KEY
+                                 ADD Sale-Cart-Quantity TO Item-Qty
+                                 REWRITE Item-Record INVALID KEY
+                                 DISPLAY "Error: Unable to rewrite "
+                                         "record."
+                                 END-REWRITE
+
+                                 MOVE Invoice-Casher-ID TO
+                                 WS-Lookup-Casher-ID
+                                 PERFORM Find-Casher-Branch
+                                 IF WS-Branch-ID-Lookup > 0
+                                     MOVE Sale-Cart-Quantity TO
+                                     WS-IB-Delta
+                                     PERFORM Adjust-Branch-Stock
+                                 END-IF
+
+                                 PERFORM Next-History-Sequence
+                                 MOVE WS-Next-ID TO HISTORY-ID
+                                 MOVE WS-Next-ID TO History-RelKey
+
+                                 OPEN I-O HistoryFile
+                                 IF File-Status = "35"
+                                    DISPLAY "File does not exist. "
+                                            "Creating file..."
+                                    OPEN OUTPUT HistoryFile
+                                    CLOSE HistoryFile
+                                    OPEN I-O HistoryFile
+                                 END-IF
+                                 MOVE Sale-Cart-Item-ID TO
+                                 History-Item-ID
+                                 ACCEPT History-Date FROM DATE YYYYMMDD
+                                 MOVE Sale-Cart-Quantity TO
+                                 History-Quantity
+                                 MOVE Sale-Cart-Unit-Of-Price TO
+                                 History-Unit-Of-Price
+                                 WRITE History-Record INVALID KEY
+                                 DISPLAY "Error: Unable to write "
+                                         "record."
+                                 END-WRITE
+                                 CLOSE HistoryFile
+                              END-READ
+                          END-READ
+                       END-IF
+                   END-PERFORM
+                   CLOSE ItemFile
+                   CLOSE SaleCartFile
+
+                   MOVE "Refunded" TO Invoice-Status
+                   REWRITE Invoice-Record INVALID KEY
+                   DISPLAY "Error: Unable to rewrite record."
+                   END-REWRITE
+
+                   IF File-Status = "00"
+                       DISPLAY ESC Blue-On
+                       "Invoice returned and stock restored."
+                       ESC Reset-Color
+                   ELSE
+                       DISPLAY "File Status: " File-Status
+                   END-IF
+                END-IF
+
+            END-READ
+            CLOSE InvoiceFile.
+       Cancel-Invoice.
+            OPEN I-O InvoiceFile
+            DISPLAY "Enter Invoice-ID to Cancel: "
+            ACCEPT Invoice-ID
+            MOVE Invoice-ID TO Invoice-RelKey
+
+            READ InvoiceFile INVALID KEY
+               DISPLAY "Error: Record not found."
+            NOT INVALID KEY
+                IF Invoice-Status NOT = "Pending"
+                   DISPLAY "Error: Only a Pending invoice can "
+                           "be cancelled."
+                ELSE
+                   OPEN I-O SaleCartFile
+                   OPEN I-O ItemFile
+                   PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > MAX-INVOICE-ITEMS
+                       IF Invoice-Sale-Cart-ID(IDX) NUMERIC
+                          MOVE Invoice-Sale-Cart-ID(IDX) TO
+                          Sale-Cart-ID
+                          MOVE Invoice-Sale-Cart-ID(IDX) TO
+                          SaleCart-RelKey
+                          READ SaleCartFile
+                          NOT INVALID KEY
+                              MOVE Sale-Cart-Item-ID TO RelativeKey
+                              READ ItemFile INVALID KEY
+                                 DISPLAY "Error: Item not found."
+                              NOT INVALID KEY
+                                 ADD Sale-Cart-Quantity TO Item-Qty
+                                 REWRITE Item-Record INVALID KEY
+                                 DISPLAY "Error: Unable to rewrite "
+                                         "record."
+                                 END-REWRITE
+
+                                 MOVE Invoice-Casher-ID TO
+                                 WS-Lookup-Casher-ID
+                                 PERFORM Find-Casher-Branch
+                                 IF WS-Branch-ID-Lookup > 0
+                                     MOVE Sale-Cart-Quantity TO
+                                     WS-IB-Delta
+                                     PERFORM Adjust-Branch-Stock
+                                 END-IF
+
+                                 PERFORM Next-History-Sequence
+                                 MOVE WS-Next-ID TO HISTORY-ID
+                                 MOVE WS-Next-ID TO History-RelKey
+
+                                 OPEN I-O HistoryFile
+                                 IF File-Status = "35"
+                                    DISPLAY "File does not exist. "
+                                            "Creating file..."
+                                    OPEN OUTPUT HistoryFile
+                                    CLOSE HistoryFile
+                                    OPEN I-O HistoryFile
+                                 END-IF
+                                 MOVE Sale-Cart-Item-ID TO
+                                 History-Item-ID
+                                 ACCEPT History-Date FROM DATE YYYYMMDD
+                                 MOVE Sale-Cart-Quantity TO
+                                 History-Quantity
+                                 MOVE Sale-Cart-Unit-Of-Price TO
+                                 History-Unit-Of-Price
+                                 WRITE History-Record INVALID KEY
+                                 DISPLAY "Error: Unable to write "
+                                         "record."
+                                 END-WRITE
+                                 CLOSE HistoryFile
+                              END-READ
+                          END-READ
+                       END-IF
+                   END-PERFORM
+                   CLOSE ItemFile
+                   CLOSE SaleCartFile
+
+                   MOVE "Cancelled" TO Invoice-Status
+                   REWRITE Invoice-Record INVALID KEY
+                   DISPLAY "Error: Unable to rewrite record."
+                   END-REWRITE
+
+                   IF File-Status = "00"
+                       DISPLAY ESC Blue-On
+                       "Invoice cancelled and stock restored."
+                       ESC Reset-Color
+                   ELSE
+                       DISPLAY "File Status: " File-Status
+                   END-IF
+                END-IF
+
+            END-READ
+            CLOSE InvoiceFile.
+       Add-Branch.
+            OPEN I-O BranchFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT BranchFile
+                CLOSE BranchFile
+                OPEN I-O BranchFile
+            END-IF
+            DISPLAY "Enter Branch-ID: "
+            ACCEPT Branch-RelKey
+            MOVE Branch-RelKey TO Branch-ID
+            DISPLAY "Enter Branch Name: "
+            ACCEPT Branch-Name
+
+            READ BranchFile INVALID KEY
+                WRITE Branch-Record INVALID KEY
+                DISPLAY "Error: Unable to write record."
+                END-WRITE
+            NOT INVALID KEY
+                REWRITE Branch-Record INVALID KEY
+                DISPLAY "Error: Unable to rewrite record."
+                END-REWRITE
+            END-READ
+
+            IF File-Status = "00"
+                DISPLAY ESC Blue-On
+                "Branch saved successfully." ESC Reset-Color
+            ELSE
+                DISPLAY "File Status: " File-Status
+            END-IF
+            CLOSE BranchFile.
+       View-Branch.
+            OPEN INPUT BranchFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT BranchFile
+                CLOSE BranchFile
+                OPEN INPUT BranchFile
+            END-IF
+            DISPLAY H10 H10 H10 H5
+            DISPLAY "Branch-ID" A5 "Branch Name"
+            DISPLAY S10 S10 S10 S5
+            MOVE "N" TO EOFB
+            PERFORM UNTIL EOFB = "Y"
+               READ BranchFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOFB
+               NOT AT END
+                   DISPLAY Branch-ID A7 Branch-Name
+            END-PERFORM
+            CLOSE BranchFile.
+       Manage-Branch.
+            MOVE "1" TO EOFB
+            PERFORM UNTIL EOFB = "0"
+               DISPLAY S10 S10 S10 S5
+               DISPLAY "1. View Branches"
+               DISPLAY "2. Add/Update Branch"
+               DISPLAY "0. Go Back"
+               ACCEPT User-Choice
+               EVALUATE User-Choice
+                   WHEN "1"
+                       PERFORM View-Branch
+                   WHEN "2"
+                       PERFORM Add-Branch
+                   WHEN "0"
+                       MOVE "0" TO EOFB
+                   WHEN OTHER
+                       DISPLAY "Invalid choice. Try again."
+               END-EVALUATE
+            END-PERFORM.
+       Next-ItemBranch-Sequence.
+            MOVE 7 TO Counter-RelKey
+            OPEN I-O CounterFile
+            IF File-Status = "35"
+                OPEN OUTPUT CounterFile
+                CLOSE CounterFile
+                OPEN I-O CounterFile
+            END-IF
+            READ CounterFile INVALID KEY
+                MOVE 1 TO WS-Next-ID
+                MOVE WS-Next-ID TO Counter-Next-Value
+                WRITE Counter-Record
+            NOT INVALID KEY
+                ADD 1 TO Counter-Next-Value
+                MOVE Counter-Next-Value TO WS-Next-ID
+                REWRITE Counter-Record
+            END-READ
+            CLOSE CounterFile.
+       Find-Item-Branch-Stock.
+      *>  Expects Item-ID and WS-Branch-ID-Lookup set by caller.
+      *>  Returns WS-IB-Found/WS-IB-Qty/IB-RelKey.
+            MOVE "N" TO WS-IB-Found
+            MOVE 0 TO WS-IB-Qty
+            OPEN I-O ItemBranchFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT ItemBranchFile
+                CLOSE ItemBranchFile
+                OPEN I-O ItemBranchFile
+            END-IF
+            MOVE "N" TO EOFB
+            PERFORM UNTIL EOFB = "Y"
+               READ ItemBranchFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOFB
+               NOT AT END
+                   IF IB-Item-ID = Item-ID AND
+                      IB-Branch-ID = WS-Branch-ID-Lookup
+                       MOVE "Y" TO WS-IB-Found
+                       MOVE IB-Qty TO WS-IB-Qty
+                       MOVE "Y" TO EOFB
+                   END-IF
+            END-PERFORM
+            CLOSE ItemBranchFile.
+       Adjust-Branch-Stock.
+      *>  Expects Item-ID, WS-Branch-ID-Lookup, WS-IB-Delta set by
+      *>  caller. Updates (or creates) the per-branch stock row.
+            PERFORM Find-Item-Branch-Stock
+            OPEN I-O ItemBranchFile
+            IF File-Status = "35"
+                OPEN OUTPUT ItemBranchFile
+                CLOSE ItemBranchFile
+                OPEN I-O ItemBranchFile
+            END-IF
+            IF WS-IB-Found = "Y"
+                READ ItemBranchFile INVALID KEY
+                    DISPLAY "Error: Branch stock row not found."
+                NOT INVALID KEY
+                    COMPUTE WS-IB-Qty = IB-Qty + WS-IB-Delta
+                    IF WS-IB-Qty < 0
+                        MOVE 0 TO WS-IB-Qty
+                    END-IF
+                    MOVE WS-IB-Qty TO IB-Qty
+                    REWRITE Item-Branch-Record INVALID KEY
+                    DISPLAY "Error: Unable to rewrite record."
+                    END-REWRITE
+                END-READ
+            ELSE
+                PERFORM Next-ItemBranch-Sequence
+                MOVE WS-Next-ID TO IB-ID
+                MOVE WS-Next-ID TO IB-RelKey
+                MOVE Item-ID TO IB-Item-ID
+                MOVE WS-Branch-ID-Lookup TO IB-Branch-ID
+                COMPUTE WS-IB-Qty = WS-IB-Delta
+                IF WS-IB-Qty < 0
+                    MOVE 0 TO WS-IB-Qty
+                END-IF
+                MOVE WS-IB-Qty TO IB-Qty
+                WRITE Item-Branch-Record INVALID KEY
+                DISPLAY "Error: Unable to write record."
+                END-WRITE
+            END-IF
+            CLOSE ItemBranchFile.
+       Find-Casher-Branch.
+      *>  Expects WS-Lookup-Casher-ID set by caller. Returns
+      *>  WS-Branch-ID-Lookup (0 when the casher has no branch on
+      *>  file).
+            MOVE 0 TO WS-Branch-ID-Lookup
+            OPEN INPUT CasherFile
+            MOVE "N" TO EOFB
+            PERFORM UNTIL EOFB = "Y"
+               READ CasherFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOFB
+               NOT AT END
+                   IF Casher-ID = WS-Lookup-Casher-ID
+                       MOVE Casher-Branch-ID TO WS-Branch-ID-Lookup
+                       MOVE "Y" TO EOFB
+                   END-IF
+            END-PERFORM
+            CLOSE CasherFile.
+       Branch-Stock-Report.
+            OPEN INPUT ItemFile
+            IF File-Status = "35"
+                DISPLAY "File does not exist. Creating file..."
+                OPEN OUTPUT ItemFile
+                CLOSE ItemFile
+                OPEN INPUT ItemFile
+            END-IF
+            DISPLAY H10 H10 H10 H10 H5
+            DISPLAY "Item-ID" A5 "Name" A5 A5 A7 "Combined-Qty"
+            DISPLAY S10 S10 S10 S10 S5
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+               READ ItemFile NEXT RECORD
+               AT END
+                   MOVE "Y" TO EOF
+               NOT AT END
+                   DISPLAY Item-ID A7 Item-Name A1 Item-Qty
+                   OPEN INPUT BranchFile
+                   IF File-Status = "35"
+                       OPEN OUTPUT BranchFile
+                       CLOSE BranchFile
+                       OPEN INPUT BranchFile
+                   END-IF
+                   MOVE "N" TO EOFB
+                   PERFORM UNTIL EOFB = "Y"
+                      READ BranchFile NEXT RECORD
+                      AT END
+                          MOVE "Y" TO EOFB
+                      NOT AT END
+                          MOVE Branch-ID TO WS-Branch-ID-Lookup
+                          PERFORM Find-Item-Branch-Stock
+                          IF WS-IB-Found = "Y"
+                              DISPLAY "    Branch " Branch-ID A1
+                                      Branch-Name A1 "Qty: "
+                                      WS-IB-Qty
+                          END-IF
+                   END-PERFORM
+                   CLOSE BranchFile
+            END-PERFORM
+            CLOSE ItemFile.
        END PROGRAM Item.
