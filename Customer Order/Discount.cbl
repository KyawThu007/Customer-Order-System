@@ -30,6 +30,7 @@
        01 WS-CHOICE         PIC X.
        01 WS-CONTINUE       PIC X VALUE 'Y'.
        01 WS-FREE-KEY       PIC 9(5).
+       01 WS-TODAY          PIC 9(8).
 
        PROCEDURE DIVISION.
 
@@ -49,6 +50,7 @@
                DISPLAY "2. Add Discount"
                DISPLAY "3. Update Discount"
                DISPLAY "4. Delete Discount"
+               DISPLAY "5. View Active Discounts"
                DISPLAY "Q. Quit"
                DISPLAY "------------------------------------------"
                DISPLAY "Enter choice: "
@@ -59,6 +61,7 @@
                    WHEN "2" PERFORM ADD-DISCOUNT
                    WHEN "3" PERFORM UPDATE-DISCOUNT
                    WHEN "4" PERFORM DELETE-DISCOUNT
+                   WHEN "5" PERFORM VIEW-ACTIVE-DISCOUNTS
                    WHEN "Q" MOVE "N" TO WS-CONTINUE
                    WHEN OTHER DISPLAY "Invalid option. Try again."
                END-EVALUATE
@@ -76,18 +79,46 @@
 
            MOVE 1 TO WS-REL-KEY.
 
-           PERFORM UNTIL WS-REL-KEY > 100
-               READ DISCOUNT-FILE
-                   INVALID KEY
-                       CONTINUE
-                   NOT INVALID KEY
+           PERFORM UNTIL WS-STATUS = "10"
+               READ DISCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS
+                   NOT AT END
                        DISPLAY WS-REL-KEY " | "
                                LIMIT-AMOUNT " | "
                                PERCENT " | "
                                START-DATE " | "
                                END-DATE
                END-READ
-               ADD 1 TO WS-REL-KEY
+           END-PERFORM.
+
+           MOVE "00" TO WS-STATUS.
+
+      * ------------- VIEW ACTIVE DISCOUNTS -------------
+       VIEW-ACTIVE-DISCOUNTS.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+
+           DISPLAY "---------------------------------------------"
+           DISPLAY "ACTIVE AS OF " WS-TODAY
+           DISPLAY "REC#  LIMIT     PERCENT   START     END"
+           DISPLAY "---------------------------------------------"
+
+           MOVE 1 TO WS-REL-KEY.
+           MOVE "00" TO WS-STATUS.
+           PERFORM UNTIL WS-STATUS = "10"
+               READ DISCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-STATUS
+                   NOT AT END
+                       IF WS-TODAY >= START-DATE AND
+                          WS-TODAY <= END-DATE
+                           DISPLAY WS-REL-KEY " | "
+                                   LIMIT-AMOUNT " | "
+                                   PERCENT " | "
+                                   START-DATE " | "
+                                   END-DATE
+                       END-IF
+               END-READ
            END-PERFORM.
 
            MOVE "00" TO WS-STATUS.
@@ -158,7 +189,7 @@
       * ------------------ FIND FREE KEY ---------------
        FIND-NEXT-FREE-KEY.
            MOVE 1 TO WS-FREE-KEY.
-           PERFORM UNTIL WS-FREE-KEY > 100
+           PERFORM UNTIL WS-FREE-KEY > 99999
                MOVE WS-FREE-KEY TO WS-REL-KEY
                READ DISCOUNT-FILE
                    INVALID KEY
