@@ -1,96 +1,117 @@
-      ******************************************************************
-      * Author     : You
-      * Date       : 2025-07-08
-      * Purpose    : Write order details to a file on Windows
-      * Compiler   : GnuCOBOL on Windows
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. WRITE-TO-FILE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRINTERFILE ASSIGN TO "C:\\Users\\Public\\output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS SAMPLE.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PRINTERFILE
-           RECORD CONTAINS 132 CHARACTERS
-           DATA RECORD IS PRINT-REC.
-
-       01  PRINT-REC               PIC X(132).
-
-       WORKING-STORAGE SECTION.
-       01  SAMPLE                  PIC XX.
-
-       01  ORDER-ID                PIC X(10) VALUE "ORD000123".
-       01  CART-ID1                PIC X(10) VALUE "CART1001".
-       01  CART-ID2                PIC X(10) VALUE "CART1002".
-       01  TOTAL-AMOUNT            PIC 9(7)V99 VALUE 1200.00.
-       01  DISCOUNT                PIC 9(3)V99 VALUE 100.00.
-       01  FINAL-AMOUNT            PIC 9(7)V99 VALUE 1100.00.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN OUTPUT PRINTERFILE
-
-           IF SAMPLE NOT = "00"
-               DISPLAY "ERROR OPENING FILE: " SAMPLE
-               STOP RUN
-           END-IF
-
-           MOVE ALL "-" TO PRINT-REC
-           WRITE PRINT-REC
-
-           MOVE SPACES TO PRINT-REC
-           STRING "ORDER ID     : " DELIMITED BY SIZE
-                  ORDER-ID       DELIMITED BY SIZE
-                  INTO PRINT-REC
-           END-STRING
-           WRITE PRINT-REC
-
-           MOVE SPACES TO PRINT-REC
-           STRING "CART ID #1   : " DELIMITED BY SIZE
-                  CART-ID1       DELIMITED BY SIZE
-                  INTO PRINT-REC
-           END-STRING
-           WRITE PRINT-REC
-
-           MOVE SPACES TO PRINT-REC
-           STRING "CART ID #2   : " DELIMITED BY SIZE
-                  CART-ID2       DELIMITED BY SIZE
-                  INTO PRINT-REC
-           END-STRING
-           WRITE PRINT-REC
-
-           MOVE SPACES TO PRINT-REC
-           STRING "TOTAL AMOUNT : " DELIMITED BY SIZE
-                  TOTAL-AMOUNT   DELIMITED BY SIZE
-                  INTO PRINT-REC
-           END-STRING
-           WRITE PRINT-REC
-
-           MOVE SPACES TO PRINT-REC
-           STRING "DISCOUNT     : " DELIMITED BY SIZE
-                  DISCOUNT       DELIMITED BY SIZE
-                  INTO PRINT-REC
-           END-STRING
-           WRITE PRINT-REC
-
-           MOVE SPACES TO PRINT-REC
-           STRING "FINAL AMOUNT : " DELIMITED BY SIZE
-                  FINAL-AMOUNT   DELIMITED BY SIZE
-                  INTO PRINT-REC
-           END-STRING
-           WRITE PRINT-REC
-
-           MOVE ALL "-" TO PRINT-REC
-           WRITE PRINT-REC
-
-           CLOSE PRINTERFILE
-
-           DISPLAY "Order written to C:\\Users\\Public\\output.txt"
-
-           STOP RUN.
+      ******************************************************************
+      * Author     : You
+      * Date       : 2025-07-08
+      * Purpose    : Write invoice details to a receipt file, called
+      *              from main.cbl's Completed-Invoice with the real
+      *              invoice data instead of sample literals. Output
+      *              path defaults to output.txt in the working dir
+      *              and can be overridden with RECEIPT_OUTPUT_PATH.
+      * Compiler   : GnuCOBOL
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRITE-TO-FILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINTERFILE ASSIGN TO WS-OUTPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SAMPLE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINTERFILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-REC.
+
+       01  PRINT-REC               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  SAMPLE                  PIC XX.
+       01  WS-CART-LABEL           PIC X(9).
+       01  WS-IDX                  PIC 99.
+       01  WS-OUTPUT-PATH          PIC X(255) VALUE "output.txt".
+
+       LINKAGE SECTION.
+       01  L-INVOICE-ID            PIC 9(5).
+       01  L-CUSTOMER-NAME         PIC X(20).
+       01  L-CART-IDS.
+           05  L-CART-ID           OCCURS 20 TIMES PIC 9(5).
+       01  L-TOTAL-AMOUNT          PIC 9(9)V99.
+       01  L-DISCOUNT              PIC 9(7)V99.
+       01  L-FINAL-AMOUNT          PIC 9(9)V99.
+
+       PROCEDURE DIVISION USING L-INVOICE-ID L-CUSTOMER-NAME
+           L-CART-IDS L-TOTAL-AMOUNT L-DISCOUNT L-FINAL-AMOUNT.
+       MAIN-PROCEDURE.
+           ACCEPT WS-OUTPUT-PATH FROM ENVIRONMENT "RECEIPT_OUTPUT_PATH"
+           IF WS-OUTPUT-PATH = SPACES
+               MOVE "output.txt" TO WS-OUTPUT-PATH
+           END-IF
+
+           OPEN OUTPUT PRINTERFILE
+
+           IF SAMPLE NOT = "00"
+               DISPLAY "ERROR OPENING FILE: " SAMPLE
+               GOBACK
+           END-IF
+
+           MOVE ALL "-" TO PRINT-REC
+           WRITE PRINT-REC
+
+           MOVE SPACES TO PRINT-REC
+           STRING "ORDER ID     : " DELIMITED BY SIZE
+                  L-INVOICE-ID   DELIMITED BY SIZE
+                  INTO PRINT-REC
+           END-STRING
+           WRITE PRINT-REC
+
+           MOVE SPACES TO PRINT-REC
+           STRING "CUSTOMER     : " DELIMITED BY SIZE
+                  L-CUSTOMER-NAME DELIMITED BY SIZE
+                  INTO PRINT-REC
+           END-STRING
+           WRITE PRINT-REC
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 20
+               IF L-CART-ID(WS-IDX) > 0
+                   MOVE SPACES TO PRINT-REC
+                   STRING "CART ID #" DELIMITED BY SIZE
+                          WS-IDX      DELIMITED BY SIZE
+                          "  : "      DELIMITED BY SIZE
+                          L-CART-ID(WS-IDX) DELIMITED BY SIZE
+                          INTO PRINT-REC
+                   END-STRING
+                   WRITE PRINT-REC
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO PRINT-REC
+           STRING "TOTAL AMOUNT : " DELIMITED BY SIZE
+                  L-TOTAL-AMOUNT DELIMITED BY SIZE
+                  INTO PRINT-REC
+           END-STRING
+           WRITE PRINT-REC
+
+           MOVE SPACES TO PRINT-REC
+           STRING "DISCOUNT     : " DELIMITED BY SIZE
+                  L-DISCOUNT     DELIMITED BY SIZE
+                  INTO PRINT-REC
+           END-STRING
+           WRITE PRINT-REC
+
+           MOVE SPACES TO PRINT-REC
+           STRING "FINAL AMOUNT : " DELIMITED BY SIZE
+                  L-FINAL-AMOUNT DELIMITED BY SIZE
+                  INTO PRINT-REC
+           END-STRING
+           WRITE PRINT-REC
+
+           MOVE ALL "-" TO PRINT-REC
+           WRITE PRINT-REC
+
+           CLOSE PRINTERFILE
+
+           DISPLAY "Order written to " WS-OUTPUT-PATH
+
+           GOBACK.
