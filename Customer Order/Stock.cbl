@@ -10,7 +10,7 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT ItemFile ASSIGN TO "Item.dat"
+           SELECT ItemFile ASSIGN TO "item.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
            RELATIVE KEY IS RelativeKey
@@ -19,7 +19,7 @@
            SELECT TranscationFile ASSIGN TO "Transcation.dat"
            ORGANIZATION IS RELATIVE
            ACCESS MODE IS DYNAMIC
-           RELATIVE KEY IS RelativeKey
+           RELATIVE KEY IS Transcation-RelKey
            FILE STATUS IS File-Status.
 
            SELECT StockFile ASSIGN TO "Stock.dat"
@@ -29,11 +29,17 @@
            FILE STATUS IS File-Status.
        DATA DIVISION.
        FILE SECTION.
+      *> Same physical item.dat main.cbl writes, so the field layout
+      *> here must track main.cbl's Item-Record byte-for-byte.
        FD ItemFile.
        01 Item-Record.
-           05 Item-ID PIC 9(5).
-           05 Item-Name PIC X(20).
-           05 Item-Price PIC 9(5).
+           05 Item-ID          PIC 9(5).
+           05 Item-Barcode     PIC X(13).
+           05 Item-Name        PIC X(20).
+           05 Item-Category    PIC X(12).
+           05 Item-Price       PIC 9(5)V99.
+           05 Item-Cost        PIC 9(5)V99 VALUE ZEROES.
+           05 Item-Qty         PIC 9(3).
        FD TranscationFile.
        01 Transcation-Record.
            05 Transcation-ID PIC 9(5).
@@ -53,8 +59,19 @@
        01 EOFP PIC X VALUE "Y".
        01 User-Choice PIC X.
        01 RelativeKey PIC 9(5).
+       01 Transcation-RelKey PIC 9(5).
        01 Stock-RelativeKey PIC 9(5).
        01 Update-Quantity PIC 9(3).
+       01 Transcation-Max-ID PIC 9(5) VALUE ZERO.
+       01 WS-Low-Stock-Threshold PIC 9(3) VALUE 10.
+       01 WS-Recon-Tally-Count PIC 9(3) VALUE ZERO.
+       01 WS-Recon-Tally.
+           05 WS-Recon-Tally-Row OCCURS 200 TIMES.
+               10 WS-Recon-Item-ID PIC 9(5).
+               10 WS-Recon-Qty     PIC 9(6).
+       01 WS-Recon-IDX PIC 9(3).
+       01 WS-Recon-Found PIC X VALUE "N".
+       01 WS-Recon-Ledger-Qty PIC 9(6).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -63,6 +80,7 @@
                DISPLAY "1.View Item"
                DISPLAY "2.Add Stock"
                DISPLAY "3.View Transcation"
+               DISPLAY "4.Stock Reconciliation Report"
                DISPLAY "Enter Choose Option:"
                ACCEPT User-Choice
                EVALUATE User-Choice
@@ -72,6 +90,8 @@
                        PERFORM Add-Stock
                    WHEN "3"
                        PERFORM View-Transcation
+                   WHEN "4"
+                       PERFORM Reconcile-Stock
                    WHEN OTHER
                        DISPLAY "Invalid choice. Try again."
                END-EVALUATE
@@ -132,7 +152,7 @@
             CLOSE TranscationFile.
 
        Add-Stock.
-            OPEN INPUT ItemFile
+            OPEN I-O ItemFile
             MOVE "Y" TO EOF
             PERFORM UNTIL EOF = "N"
 
@@ -145,9 +165,14 @@
                 IF File-Status = "00"
                    DISPLAY "Item Name: " Item-Name
 
-                   OPEN OUTPUT TranscationFile
+                   PERFORM Next-Transcation-Sequence
 
-                   MOVE 1 TO Transcation-ID
+                   OPEN EXTEND TranscationFile
+                   IF File-Status = "35"
+                       OPEN OUTPUT TranscationFile
+                   END-IF
+
+                   MOVE Transcation-Max-ID TO Transcation-ID
                    MOVE Item-ID TO Transcation-Item-ID
                    DISPLAY "Enter Date: "
                    ACCEPT Transcation-Date
@@ -161,6 +186,16 @@
                    DISPLAY "Stock Transcation successfully."
                    PERFORM Check-Stock
                    CLOSE TranscationFile
+
+                   ADD Transcation-Quantity TO Item-Qty
+                       GIVING Update-Quantity
+                   MOVE Update-Quantity TO Item-Qty
+                   REWRITE Item-Record INVALID KEY
+                   DISPLAY "Error: Unable to rewrite Item-Qty."
+                   END-REWRITE
+
+                   CALL "LOW-STOCK-ALERT" USING Item-ID Item-Name
+                       Item-Qty WS-Low-Stock-Threshold
                 END-IF
 
             END-READ
@@ -169,6 +204,24 @@
             MOVE FUNCTION UPPER-CASE(EOF) TO EOF
             END-PERFORM
             CLOSE ItemFile.
+       Next-Transcation-Sequence.
+           MOVE ZERO TO Transcation-Max-ID
+           OPEN INPUT TranscationFile
+           IF File-Status = "00"
+               MOVE "N" TO EOF
+               PERFORM UNTIL EOF = "Y"
+                   READ TranscationFile NEXT RECORD
+                   AT END
+                       MOVE "Y" TO EOF
+                   NOT AT END
+                       IF Transcation-ID > Transcation-Max-ID
+                           MOVE Transcation-ID TO Transcation-Max-ID
+                       END-IF
+               END-PERFORM
+               CLOSE TranscationFile
+           END-IF
+           ADD 1 TO Transcation-Max-ID.
+
        Check-Stock.
             OPEN I-O StockFile
             MOVE Item-ID TO Stock-RelativeKey
@@ -201,4 +254,78 @@
                 END-IF
             END-READ
             CLOSE StockFile.
+       Reconcile-Stock.
+      *>  Totals Stock-Record.Stock-Quantity per item from the
+      *>  ledger and flags any item where that doesn't match the
+      *>  live Item-Qty.
+            MOVE 0 TO WS-Recon-Tally-Count
+            OPEN INPUT StockFile
+            IF File-Status = "00"
+                MOVE "N" TO EOF
+                PERFORM UNTIL EOF = "Y"
+                    READ StockFile NEXT RECORD
+                    AT END
+                        MOVE "Y" TO EOF
+                    NOT AT END
+                        MOVE "N" TO WS-Recon-Found
+                        PERFORM VARYING WS-Recon-IDX FROM 1 BY 1
+                            UNTIL WS-Recon-IDX > WS-Recon-Tally-Count
+                            IF WS-Recon-Item-ID(WS-Recon-IDX) =
+                               Stock-Item-ID
+                                ADD Stock-Quantity TO
+                                WS-Recon-Qty(WS-Recon-IDX)
+                                MOVE "Y" TO WS-Recon-Found
+                                MOVE WS-Recon-Tally-Count TO
+                                WS-Recon-IDX
+                            END-IF
+                        END-PERFORM
+                        IF WS-Recon-Found = "N"
+                            IF WS-Recon-Tally-Count < 200
+                                ADD 1 TO WS-Recon-Tally-Count
+                                MOVE Stock-Item-ID TO
+                                WS-Recon-Item-ID(WS-Recon-Tally-Count)
+                                MOVE Stock-Quantity TO
+                                WS-Recon-Qty(WS-Recon-Tally-Count)
+                            ELSE
+                                DISPLAY "Warning: reconciliation "
+                                    "table full, some items omitted."
+                            END-IF
+                        END-IF
+                END-PERFORM
+                CLOSE StockFile
+            END-IF
+
+            OPEN INPUT ItemFile
+            DISPLAY "Stock Reconciliation Report"
+            DISPLAY "--------------------------------------------------"
+            DISPLAY "Item-ID    Ledger-Qty    Item-Qty    Result"
+            DISPLAY "--------------------------------------------------"
+            MOVE "N" TO EOF
+            PERFORM UNTIL EOF = "Y"
+                READ ItemFile NEXT RECORD
+                AT END
+                    MOVE "Y" TO EOF
+                NOT AT END
+                    MOVE 0 TO WS-Recon-Ledger-Qty
+                    PERFORM VARYING WS-Recon-IDX FROM 1 BY 1
+                        UNTIL WS-Recon-IDX > WS-Recon-Tally-Count
+                        IF WS-Recon-Item-ID(WS-Recon-IDX) = Item-ID
+                            MOVE WS-Recon-Qty(WS-Recon-IDX) TO
+                            WS-Recon-Ledger-Qty
+                            MOVE WS-Recon-Tally-Count TO WS-Recon-IDX
+                        END-IF
+                    END-PERFORM
+                    IF WS-Recon-Ledger-Qty NOT = Item-Qty
+                        DISPLAY Item-ID "        "
+                            WS-Recon-Ledger-Qty "        "
+                            Item-Qty "        "
+                            "MISMATCH"
+                    ELSE
+                        DISPLAY Item-ID "        "
+                            WS-Recon-Ledger-Qty "        "
+                            Item-Qty "        "
+                            "OK"
+                    END-IF
+            END-PERFORM
+            CLOSE ItemFile.
        END PROGRAM Item.
