@@ -5,25 +5,45 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ItemFile      ASSIGN TO 'item.dat'
-               ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS RelativeKey
+           FILE STATUS IS File-Status.
+
            SELECT SaleCartFile  ASSIGN TO 'salecart.dat'
-               ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS RELATIVE
+           ACCESS MODE IS DYNAMIC
+           RELATIVE KEY IS SaleCart-RelKey
+           FILE STATUS IS File-Status.
 
        DATA DIVISION.
        FILE SECTION.
 
+      *> Same physical item.dat/salecart.dat main.cbl writes, so the
+      *> field layout here must track main.cbl's Item-Record/
+      *> Sale-Cart-Record byte-for-byte.
        FD ItemFile.
        01 Item-Record.
-           05 Item-ID        PIC X(5).
+           05 Item-ID        PIC 9(5).
+           05 Item-Barcode   PIC X(13).
            05 Item-Name      PIC X(20).
+           05 Item-Category  PIC X(12).
            05 Item-Price     PIC 9(5)V99.
+           05 Item-Cost      PIC 9(5)V99.
+           05 Item-Qty       PIC 9(3).
 
        FD SaleCartFile.
        01 SaleCart-Record.
-           05 Sale-Cart-Item-ID  PIC X(5).
-           05 Sale-Cart-Quantity PIC 9(5).
+           05 Sale-Cart-ID            PIC 9(5).
+           05 Sale-Cart-Item-ID       PIC 9(5).
+           05 Sale-Cart-Quantity      PIC 9(3).
+           05 Sale-Cart-Unit-Of-Price PIC 9(8)V99.
+           05 Sale-Cart-Date          PIC 9(8).
 
        WORKING-STORAGE SECTION.
+       01 File-Status PIC XX VALUE "00".
+       01 RelativeKey PIC 9(5).
+       01 SaleCart-RelKey PIC 9(5).
        01 EOF             PIC X VALUE "N".
        01 EOFB            PIC X VALUE "N".
        01 Total-Qty       PIC 9(6) VALUE ZERO.
@@ -32,9 +52,32 @@
 
        01 HEAD-SEPARATOR     PIC X(50) VALUE ALL "-".
        01 SPACES10           PIC X(10) VALUE SPACES.
+       01 WS-Start-Date      PIC 9(8) VALUE ZERO.
+       01 WS-End-Date        PIC 9(8) VALUE 99999999.
+       01 WS-Category-Filter PIC X(12) VALUE SPACES.
+       01 Tally-Count        PIC 9(3) VALUE ZERO.
+       01 Tally-Table.
+           05 Tally-Row OCCURS 500 TIMES.
+               10 Tally-Item-ID PIC 9(5).
+               10 Tally-Qty     PIC 9(6).
+       01 Tally-IDX           PIC 9(3).
+       01 WS-Tally-Found      PIC X VALUE "N".
 
        PROCEDURE DIVISION.
        BEGIN.
+           DISPLAY "Filter Start-Date (YYYYMMDD, 0 = no filter): "
+           ACCEPT WS-Start-Date
+           IF WS-Start-Date = 0
+               MOVE 0 TO WS-Start-Date
+           END-IF
+           DISPLAY "Filter End-Date (YYYYMMDD, 0 = no filter): "
+           ACCEPT WS-End-Date
+           IF WS-End-Date = 0
+               MOVE 99999999 TO WS-End-Date
+           END-IF
+           DISPLAY "Filter Category (blank = no filter): "
+           ACCEPT WS-Category-Filter
+
            OPEN INPUT ItemFile
            OPEN INPUT SaleCartFile
 
@@ -46,19 +89,43 @@
 
 
            MOVE 0 TO Total-Qty
+           MOVE 0 TO Tally-Count
            MOVE "N" TO EOFB
            PERFORM UNTIL EOFB = "Y"
                READ SaleCartFile NEXT RECORD
                    AT END
                        MOVE "Y" TO EOFB
                    NOT AT END
-                       ADD Sale-Cart-Quantity TO Total-Qty
+                       IF Sale-Cart-Date >= WS-Start-Date AND
+                          Sale-Cart-Date <= WS-End-Date
+                           ADD Sale-Cart-Quantity TO Total-Qty
+                           MOVE "N" TO WS-Tally-Found
+                           PERFORM VARYING Tally-IDX FROM 1 BY 1
+                               UNTIL Tally-IDX > Tally-Count
+                               IF Tally-Item-ID(Tally-IDX) =
+                                  Sale-Cart-Item-ID
+                                   ADD Sale-Cart-Quantity TO
+                                   Tally-Qty(Tally-IDX)
+                                   MOVE "Y" TO WS-Tally-Found
+                                   MOVE Tally-Count TO Tally-IDX
+                               END-IF
+                           END-PERFORM
+                           IF WS-Tally-Found = "N"
+                               IF Tally-Count < 500
+                                   ADD 1 TO Tally-Count
+                                   MOVE Sale-Cart-Item-ID TO
+                                   Tally-Item-ID(Tally-Count)
+                                   MOVE Sale-Cart-Quantity TO
+                                   Tally-Qty(Tally-Count)
+                               ELSE
+                                   DISPLAY "Warning: tally table "
+                                       "full, some items omitted."
+                               END-IF
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
-
-
            CLOSE SaleCartFile
-           OPEN INPUT SaleCartFile
 
 
            MOVE "N" TO EOF
@@ -67,43 +134,34 @@
                    AT END
                        MOVE "Y" TO EOF
                    NOT AT END
-                       MOVE 0 TO Item-Total
-                       MOVE "N" TO EOFB
-
-
-                       PERFORM UNTIL EOFB = "Y"
-                           READ SaleCartFile NEXT RECORD
-                               AT END
-                                   MOVE "Y" TO EOFB
-                               NOT AT END
-                                   IF Item-ID = Sale-Cart-Item-ID
-                                       ADD Sale-Cart-Quantity
-                                       TO Item-Total
-                                   END-IF
-                           END-READ
-                       END-PERFORM
-
-
-                       CLOSE SaleCartFile
-                       OPEN INPUT SaleCartFile
-
-
-                       IF Total-Qty NOT = 0
-                           COMPUTE Best-Sell =
-                           (Item-Total * 100.00) / Total-Qty
-                       ELSE
-                           MOVE 0 TO Best-Sell
+                       IF WS-Category-Filter = SPACES OR
+                          WS-Category-Filter = Item-Category
+                           MOVE 0 TO Item-Total
+                           PERFORM VARYING Tally-IDX FROM 1 BY 1
+                               UNTIL Tally-IDX > Tally-Count
+                               IF Tally-Item-ID(Tally-IDX) = Item-ID
+                                   MOVE Tally-Qty(Tally-IDX) TO
+                                   Item-Total
+                                   MOVE Tally-Count TO Tally-IDX
+                               END-IF
+                           END-PERFORM
+
+                           IF Total-Qty NOT = 0
+                               COMPUTE Best-Sell =
+                               (Item-Total * 100.00) / Total-Qty
+                           ELSE
+                               MOVE 0 TO Best-Sell
+                           END-IF
+
+
+                           DISPLAY Item-ID SPACE
+                                   Item-Name SPACE
+                                   Best-Sell SPACE
+                                   Item-Price
                        END-IF
-
-
-                       DISPLAY Item-ID SPACE
-                               Item-Name SPACE
-                               Best-Sell SPACE
-                               Item-Price
                END-READ
            END-PERFORM
 
            DISPLAY HEAD-SEPARATOR
-           CLOSE SaleCartFile
            CLOSE ItemFile
            STOP RUN.
